@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB003R
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    DAILY RECONCILIATION OF OPEN HOLDS (EQHOLD-REQ, LESS ANY
+000200*    MATCHING EQHOLD-REL-RSP RELEASE) AGAINST THE LIEN/CASH
+000210*    AVAILABLE BALANCE INDICATORS ON THE BALANCE_ENQUIRY RESPONSE
+000220*    FOR THE SAME GZBBN/GZBNO/GZSFX ACCOUNT TRIPLE. FLAGS ANY
+000230*    ACCOUNT WHERE A HOLD WE BELIEVE IS ACTIVE IS NOT REFLECTED
+000240*    IN THE BALANCE RESPONSE, OR VICE VERSA.
+000250*-----------------------------------------------------------------
+000260* ASSUMPTIONS.
+000270*    HOLDREQF AND BALENQF ARE EACH PRESENTED IN ASCENDING
+000280*    GZBBN/GZBNO/GZSFX (HZAB/HZAN/HZAS) SEQUENCE, ONE BALANCE
+000290*    RECORD PER ACCOUNT BUT POSSIBLY SEVERAL HOLDS PER ACCOUNT.
+000300*-----------------------------------------------------------------
+000310* MODIFICATION HISTORY.
+000320*    09-AUG-2026  TC   INITIAL VERSION.
+000330******************************************************************
+000340 PROGRAM-ID. ESB003R.
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM-ZSERIES.
+000380 OBJECT-COMPUTER. IBM-ZSERIES.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS R3-HOLDREQF-STATUS.
+000440     SELECT HOLDRELF ASSIGN TO HOLDRELF
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS R3-HOLDRELF-STATUS.
+000470     SELECT BALENQF  ASSIGN TO BALENQF
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS R3-BALENQF-STATUS.
+000500     SELECT RECONRPT ASSIGN TO RECONRPT
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS R3-RECONRPT-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  HOLDREQF
+000560     RECORDING MODE IS F.
+000570     COPY "EQ_HOLD_REQ.cpy".
+000580 FD  HOLDRELF
+000590     RECORDING MODE IS F.
+000600     COPY "EQ_HOLD_REL.cpy".
+000610 FD  BALENQF
+000620     RECORDING MODE IS F.
+000630     COPY "Balance_Enquiry.cpy".
+000640 FD  RECONRPT
+000650     RECORDING MODE IS F.
+000660     COPY "HOLD_RECON.cpy".
+000670 WORKING-STORAGE SECTION.
+000680 01  R3-HOLDREQF-STATUS         PIC X(002) VALUE '00'.
+000690 01  R3-HOLDRELF-STATUS         PIC X(002) VALUE '00'.
+000700 01  R3-BALENQF-STATUS          PIC X(002) VALUE '00'.
+000710 01  R3-RECONRPT-STATUS         PIC X(002) VALUE '00'.
+000720 01  R3-SWITCHES.
+000730     05 R3-HOLDREQF-EOF-SW      PIC X(001) VALUE 'N'.
+000740        88 R3-HOLDREQF-EOF                 VALUE 'Y'.
+000750     05 R3-HOLDRELF-EOF-SW      PIC X(001) VALUE 'N'.
+000760        88 R3-HOLDRELF-EOF                 VALUE 'Y'.
+000770     05 R3-BALENQF-EOF-SW       PIC X(001) VALUE 'N'.
+000780        88 R3-BALENQF-EOF                  VALUE 'Y'.
+000790 01  R3-RELEASE-TABLE.
+000800     05 R3-RELEASE-COUNT        PIC 9(004) COMP VALUE ZERO.
+000810     05 R3-RELEASE-ENTRY OCCURS 500 TIMES
+000820           INDEXED BY R3-REL-IDX.
+000830        10 R3-REL-BBN           PIC X(004).
+000840        10 R3-REL-BNO           PIC X(006).
+000850        10 R3-REL-SFX           PIC X(003).
+000860        10 R3-REL-HNO           PIC X(005).
+000870 01  R3-MATCH-FLAG              PIC X(001) VALUE 'N'.
+000880     88 R3-RELEASE-FOUND                 VALUE 'Y'.
+000890 01  R3-HOLD-KEY                PIC X(013) VALUE HIGH-VALUES.
+000900 01  R3-BAL-KEY                 PIC X(013) VALUE HIGH-VALUES.
+000910 01  R3-HOLD-ACTIVE-SW          PIC X(001) VALUE 'N'.
+000920     88 R3-HOLD-IS-ACTIVE                VALUE 'Y'.
+000930 01  R3-CURRENT-DATE            PIC 9(008) VALUE ZERO.
+000940 PROCEDURE DIVISION.
+000950*-----------------------------------------------------------------
+000960 0000-MAINLINE.
+000970*-----------------------------------------------------------------
+000980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000990     PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+001000         UNTIL R3-HOLDREQF-EOF AND R3-BALENQF-EOF.
+001010     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001020     STOP RUN.
+001030*-----------------------------------------------------------------
+001040 1000-INITIALIZE.
+001050*-----------------------------------------------------------------
+001060     ACCEPT R3-CURRENT-DATE FROM DATE YYYYMMDD.
+001070     OPEN INPUT  HOLDREQF.
+001080     OPEN INPUT  HOLDRELF.
+001090     OPEN INPUT  BALENQF.
+001100     OPEN OUTPUT RECONRPT.
+001110     PERFORM 1100-LOAD-RELEASE-TABLE THRU 1100-EXIT
+001120         UNTIL R3-HOLDRELF-EOF.
+001130     PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT.
+001140     PERFORM 9200-READ-BALENQF THRU 9200-EXIT.
+001150 1000-EXIT.
+001160     EXIT.
+001170*-----------------------------------------------------------------
+001180 1100-LOAD-RELEASE-TABLE.
+001190*-----------------------------------------------------------------
+001200     READ HOLDRELF
+001210         AT END
+001220             SET R3-HOLDRELF-EOF TO TRUE
+001230     END-READ.
+001240     IF NOT R3-HOLDRELF-EOF AND R3-RELEASE-COUNT < 500
+001250         ADD 1 TO R3-RELEASE-COUNT
+001260         SET R3-REL-IDX TO R3-RELEASE-COUNT
+001270         MOVE GZBBN OF EQHOLD-REL-RSP-BODY
+001280             TO R3-REL-BBN (R3-REL-IDX)
+001290         MOVE GZBNO OF EQHOLD-REL-RSP-BODY
+001300             TO R3-REL-BNO (R3-REL-IDX)
+001310         MOVE GZSFX OF EQHOLD-REL-RSP-BODY
+001320             TO R3-REL-SFX (R3-REL-IDX)
+001330         MOVE GZHNO OF EQHOLD-REL-RSP-BODY
+001340             TO R3-REL-HNO (R3-REL-IDX)
+001350     END-IF.
+001360 1100-EXIT.
+001370     EXIT.
+001380*-----------------------------------------------------------------
+001390 2000-MATCH-MERGE.
+001400*-----------------------------------------------------------------
+001410     IF R3-HOLD-KEY = R3-BAL-KEY
+001420         PERFORM 2100-CHECK-HOLD-REFLECTED THRU 2100-EXIT
+001430         PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT
+001440     ELSE
+001450         IF R3-HOLD-KEY < R3-BAL-KEY
+001460             PERFORM 2200-HOLD-WITHOUT-BALANCE THRU 2200-EXIT
+001470             PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT
+001480         ELSE
+001490             PERFORM 2300-BALANCE-WITHOUT-HOLD THRU 2300-EXIT
+001500             PERFORM 9200-READ-BALENQF THRU 9200-EXIT
+001510         END-IF
+001520     END-IF.
+001530 2000-EXIT.
+001540     EXIT.
+001550*-----------------------------------------------------------------
+001560 2100-CHECK-HOLD-REFLECTED.
+001570*-----------------------------------------------------------------
+001580     PERFORM 9300-LOOKUP-RELEASE THRU 9300-EXIT.
+001590     IF R3-RELEASE-FOUND
+001600         GO TO 2100-EXIT
+001610     END-IF.
+001620     IF HZYLAB OF BALANCE-ENQUIRY-BODY NOT = 'Y'
+001630         MOVE SPACES TO HOLD-RECON-RECORD
+001640         MOVE GZBBN OF EQHOLD-REQ-BODY TO HRC-GZBBN
+001650         MOVE GZBNO OF EQHOLD-REQ-BODY TO HRC-GZBNO
+001660         MOVE GZSFX OF EQHOLD-REQ-BODY TO HRC-GZSFX
+001670         MOVE GZHNO OF EQHOLD-REQ-BODY TO HRC-GZHNO
+001680         MOVE HZLABL OF BALANCE-ENQUIRY-BODY TO HRC-HZLABL
+001690         MOVE HZCABL OF BALANCE-ENQUIRY-BODY TO HRC-HZCABL
+001700         SET HRC-HOLD-NOT-REFLECTED TO TRUE
+001710         MOVE 'HOLD ACTIVE BUT LIEN NOT IN BALANCE'
+001720             TO HRC-EXCEPTION-TEXT
+001730         MOVE R3-CURRENT-DATE TO HRC-RUN-DATE
+001740         WRITE HOLD-RECON-RECORD
+001750     END-IF.
+001760 2100-EXIT.
+001770     EXIT.
+001780*-----------------------------------------------------------------
+001790 2200-HOLD-WITHOUT-BALANCE.
+001800*-----------------------------------------------------------------
+001810     PERFORM 9300-LOOKUP-RELEASE THRU 9300-EXIT.
+001820     IF R3-RELEASE-FOUND
+001830         GO TO 2200-EXIT
+001840     END-IF.
+001850     MOVE SPACES TO HOLD-RECON-RECORD.
+001860     MOVE GZBBN OF EQHOLD-REQ-BODY TO HRC-GZBBN.
+001870     MOVE GZBNO OF EQHOLD-REQ-BODY TO HRC-GZBNO.
+001880     MOVE GZSFX OF EQHOLD-REQ-BODY TO HRC-GZSFX.
+001890     MOVE GZHNO OF EQHOLD-REQ-BODY TO HRC-GZHNO.
+001900     SET HRC-NO-BALANCE-RECORD TO TRUE.
+001910     MOVE 'NO MATCHING BALANCE ENQUIRY FOR HOLD'
+001920         TO HRC-EXCEPTION-TEXT.
+001930     MOVE R3-CURRENT-DATE TO HRC-RUN-DATE.
+001940     WRITE HOLD-RECON-RECORD.
+001950 2200-EXIT.
+001960     EXIT.
+001970*-----------------------------------------------------------------
+001980 2300-BALANCE-WITHOUT-HOLD.
+001990*-----------------------------------------------------------------
+002000     IF HZYLAB OF BALANCE-ENQUIRY-BODY = 'Y'
+002010        OR HZYCAB OF BALANCE-ENQUIRY-BODY = 'Y'
+002020         MOVE SPACES TO HOLD-RECON-RECORD
+002030         MOVE HZAB OF BALANCE-ENQUIRY-BODY TO HRC-GZBBN
+002040         MOVE HZAN OF BALANCE-ENQUIRY-BODY TO HRC-GZBNO
+002050         MOVE HZAS OF BALANCE-ENQUIRY-BODY TO HRC-GZSFX
+002060         MOVE HZLABL OF BALANCE-ENQUIRY-BODY TO HRC-HZLABL
+002070         MOVE HZCABL OF BALANCE-ENQUIRY-BODY TO HRC-HZCABL
+002080         SET HRC-BALANCE-NOT-EXPLAINED TO TRUE
+002090         MOVE 'BALANCE SHOWS A LIEN BUT NO OPEN HOLD'
+002100             TO HRC-EXCEPTION-TEXT
+002110         MOVE R3-CURRENT-DATE TO HRC-RUN-DATE
+002120         WRITE HOLD-RECON-RECORD
+002130     END-IF.
+002140 2300-EXIT.
+002150     EXIT.
+002160*-----------------------------------------------------------------
+002170 8000-TERMINATE.
+002180*-----------------------------------------------------------------
+002190     CLOSE HOLDREQF.
+002200     CLOSE HOLDRELF.
+002210     CLOSE BALENQF.
+002220     CLOSE RECONRPT.
+002230 8000-EXIT.
+002240     EXIT.
+002250*-----------------------------------------------------------------
+002260 9100-READ-HOLDREQF.
+002270*-----------------------------------------------------------------
+002280     READ HOLDREQF
+002290         AT END
+002300             SET R3-HOLDREQF-EOF TO TRUE
+002310             MOVE HIGH-VALUES TO R3-HOLD-KEY
+002320     END-READ.
+002330     IF NOT R3-HOLDREQF-EOF
+002340         MOVE GZBBN OF EQHOLD-REQ-BODY TO R3-HOLD-KEY (1:4)
+002350         MOVE GZBNO OF EQHOLD-REQ-BODY TO R3-HOLD-KEY (5:6)
+002360         MOVE GZSFX OF EQHOLD-REQ-BODY TO R3-HOLD-KEY (11:3)
+002370     END-IF.
+002380 9100-EXIT.
+002390     EXIT.
+002400*-----------------------------------------------------------------
+002410 9200-READ-BALENQF.
+002420*-----------------------------------------------------------------
+002430     READ BALENQF
+002440         AT END
+002450             SET R3-BALENQF-EOF TO TRUE
+002460             MOVE HIGH-VALUES TO R3-BAL-KEY
+002470     END-READ.
+002480     IF NOT R3-BALENQF-EOF
+002490         MOVE HZAB OF BALANCE-ENQUIRY-BODY TO R3-BAL-KEY (1:4)
+002500         MOVE HZAN OF BALANCE-ENQUIRY-BODY TO R3-BAL-KEY (5:6)
+002510         MOVE HZAS OF BALANCE-ENQUIRY-BODY TO R3-BAL-KEY (11:3)
+002520     END-IF.
+002530 9200-EXIT.
+002540     EXIT.
+002550*-----------------------------------------------------------------
+002560 9300-LOOKUP-RELEASE.
+002570*-----------------------------------------------------------------
+002580     MOVE 'N' TO R3-MATCH-FLAG.
+002590     IF R3-RELEASE-COUNT > 0
+002600         PERFORM VARYING R3-REL-IDX FROM 1 BY 1
+002610             UNTIL R3-REL-IDX > R3-RELEASE-COUNT
+002620                OR R3-RELEASE-FOUND
+002630             IF R3-REL-BBN (R3-REL-IDX) =
+002640                    GZBBN OF EQHOLD-REQ-BODY
+002650               AND R3-REL-BNO (R3-REL-IDX) =
+002660                    GZBNO OF EQHOLD-REQ-BODY
+002670               AND R3-REL-SFX (R3-REL-IDX) =
+002680                    GZSFX OF EQHOLD-REQ-BODY
+002690               AND R3-REL-HNO (R3-REL-IDX) =
+002700                    GZHNO OF EQHOLD-REQ-BODY
+002710                 SET R3-RELEASE-FOUND TO TRUE
+002720             END-IF
+002730         END-PERFORM
+002740     END-IF.
+002750 9300-EXIT.
+002760     EXIT.
+002770*-----------------------------------------------------------------
+002780 9999-EXIT.
+002790*-----------------------------------------------------------------
+002800     EXIT.
