@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB017A
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    AGES RECORDS OFF THE LIVE ZBESBDBLOGGER STORE ONCE THEY
+000200*    EXCEED A CONFIGURABLE RETENTION PERIOD PER MESSAGE STREAM.
+000210*    RECORDS STILL WITHIN THEIR RETENTION WINDOW ARE REWRITTEN
+000220*    TO A NEW GENERATION OF THE LIVE STORE; RECORDS THAT HAVE
+000230*    AGED OUT ARE WRITTEN TO AN ARCHIVE FILE KEYED BY PCREF AND
+000240*    CAPTURE DATE SO A SPECIFIC PCREF'S HISTORY CAN STILL BE
+000250*    PULLED BACK FOR INVESTIGATION (SEE ESB017R).  PHYSICAL
+000260*    COMPACTION OF THE ARCHIVE FILE IS A DATASET/STORAGE-CLASS
+000270*    CONCERN HANDLED OUTSIDE THIS PROGRAM (E.G. A COMPACTION
+000280*    OPTION ON THE ARCHIVE DATASET'S DCB) AND IS NOT EXPRESSED
+000290*    HERE.
+000300*-----------------------------------------------------------------
+000310* MODIFICATION HISTORY.
+000320*    09-AUG-2026  TC   INITIAL VERSION.
+000330******************************************************************
+000340 PROGRAM-ID. ESB017A.
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM-ZSERIES.
+000380 OBJECT-COMPUTER. IBM-ZSERIES.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT RETNCTLF ASSIGN TO RETNCTLF
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS A7-RETNCTLF-STATUS.
+000440     SELECT LOGGERSF ASSIGN TO LOGGERSF
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS A7-LOGGERSF-STATUS.
+000470     SELECT LOGGERSK ASSIGN TO LOGGERSK
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS A7-LOGGERSK-STATUS.
+000500     SELECT ARCHIVEF ASSIGN TO ARCHIVEF
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS A7-ARCHIVEF-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  RETNCTLF
+000560     RECORDING MODE IS F.
+000570     COPY "Archive_Retention.cpy".
+000580 FD  LOGGERSF
+000590     RECORDING MODE IS F.
+000600     COPY "Logger_Store_Record.cpy".
+000610 FD  LOGGERSK
+000620     RECORDING MODE IS F.
+000630     COPY "Logger_Store_Record.cpy"
+000640         REPLACING LOGGER-STORE-RECORD BY LOGGER-KEPT-RECORD.
+000650 FD  ARCHIVEF
+000660     RECORDING MODE IS F.
+000670     COPY "Logger_Store_Record.cpy"
+000680         REPLACING LOGGER-STORE-RECORD BY LOGGER-ARCHIVE-RECORD.
+000690 WORKING-STORAGE SECTION.
+000700 01  A7-RETNCTLF-STATUS            PIC X(002) VALUE '00'.
+000710 01  A7-LOGGERSF-STATUS            PIC X(002) VALUE '00'.
+000720 01  A7-LOGGERSK-STATUS            PIC X(002) VALUE '00'.
+000730 01  A7-ARCHIVEF-STATUS            PIC X(002) VALUE '00'.
+000740 01  A7-RETNCTLF-EOF-SW            PIC X(001) VALUE 'N'.
+000750     88 A7-RETNCTLF-EOF                       VALUE 'Y'.
+000760 01  A7-LOGGERSF-EOF-SW            PIC X(001) VALUE 'N'.
+000770     88 A7-LOGGERSF-EOF                       VALUE 'Y'.
+000780 01  A7-RUN-DATE                   PIC 9(008) VALUE ZERO.
+000890 01  A7-RUN-JULIAN                 PIC 9(007) COMP.
+000900 01  A7-CAP-JULIAN                 PIC 9(007) COMP.
+000910 01  A7-AGE-DAYS                   PIC S9(007) COMP.
+000920 01  A7-RETENTION-COUNT            PIC 9(004) COMP VALUE ZERO.
+000930 01  A7-RETENTION-TABLE.
+000940     05 A7-RETENTION-ENTRY OCCURS 20 TIMES
+000950        INDEXED BY A7-RET-LOAD-IDX, A7-RET-LOOKUP-IDX.
+000960        10 A7-RET-STREAM-CODE      PIC X(001).
+000970        10 A7-RET-DAYS             PIC 9(004).
+000980 01  A7-STD-RETENTION-DAYS         PIC 9(004) VALUE 0090.
+000990 01  A7-EFFECTIVE-RETENTION-DAYS   PIC 9(004) VALUE ZERO.
+001000 PROCEDURE DIVISION.
+001010*-----------------------------------------------------------------
+001020 0000-MAINLINE.
+001030*-----------------------------------------------------------------
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001050     PERFORM 2000-PROCESS-LOGGER-STORE THRU 2000-EXIT
+001060         UNTIL A7-LOGGERSF-EOF.
+001070     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001080     STOP RUN.
+001090*-----------------------------------------------------------------
+001100 1000-INITIALIZE.
+001110*-----------------------------------------------------------------
+001120     ACCEPT A7-RUN-DATE FROM DATE YYYYMMDD.
+001140     OPEN INPUT  RETNCTLF.
+001150     PERFORM 1100-LOAD-RETENTION-TABLE THRU 1100-EXIT
+001160         UNTIL A7-RETNCTLF-EOF.
+001170     CLOSE RETNCTLF.
+001180     OPEN INPUT  LOGGERSF.
+001190     OPEN OUTPUT LOGGERSK.
+001200     OPEN OUTPUT ARCHIVEF.
+001210     PERFORM 9100-READ-LOGGERSF THRU 9100-EXIT.
+001220 1000-EXIT.
+001230     EXIT.
+001240*-----------------------------------------------------------------
+001250 1100-LOAD-RETENTION-TABLE.
+001260*-----------------------------------------------------------------
+001270     READ RETNCTLF
+001280         AT END
+001290             SET A7-RETNCTLF-EOF TO TRUE
+001300         NOT AT END
+001310             IF A7-RETENTION-COUNT < 20
+001320                 ADD 1 TO A7-RETENTION-COUNT
+001330                 SET A7-RET-LOAD-IDX TO A7-RETENTION-COUNT
+001340                 MOVE ART-STREAM-CODE
+001350                     TO A7-RET-STREAM-CODE (A7-RET-LOAD-IDX)
+001360                 MOVE ART-RETENTION-DAYS
+001370                     TO A7-RET-DAYS (A7-RET-LOAD-IDX)
+001380             END-IF
+001390     END-READ.
+001400 1100-EXIT.
+001410     EXIT.
+001420*-----------------------------------------------------------------
+001430 2000-PROCESS-LOGGER-STORE.
+001440*-----------------------------------------------------------------
+001450     PERFORM 2100-FIND-RETENTION THRU 2100-EXIT.
+001460     PERFORM 2200-COMPUTE-AGE THRU 2200-EXIT.
+001470     IF A7-AGE-DAYS > A7-EFFECTIVE-RETENTION-DAYS
+001480         PERFORM 2300-ARCHIVE-RECORD THRU 2300-EXIT
+001490     ELSE
+001500         PERFORM 2400-KEEP-RECORD THRU 2400-EXIT
+001510     END-IF.
+001520     PERFORM 9100-READ-LOGGERSF THRU 9100-EXIT.
+001530 2000-EXIT.
+001540     EXIT.
+001550*-----------------------------------------------------------------
+001560 2100-FIND-RETENTION.
+001570*-----------------------------------------------------------------
+001580     MOVE A7-STD-RETENTION-DAYS TO A7-EFFECTIVE-RETENTION-DAYS.
+001590     SET A7-RET-LOOKUP-IDX TO 1.
+001600     PERFORM 2110-SCAN-RETENTION THRU 2110-EXIT
+001610         UNTIL A7-RET-LOOKUP-IDX > A7-RETENTION-COUNT.
+001620 2100-EXIT.
+001630     EXIT.
+001640*-----------------------------------------------------------------
+001650 2110-SCAN-RETENTION.
+001660*-----------------------------------------------------------------
+001670     IF A7-RET-STREAM-CODE (A7-RET-LOOKUP-IDX) =
+001680             LSR-STREAM-CODE OF LOGGER-STORE-RECORD
+001690         MOVE A7-RET-DAYS (A7-RET-LOOKUP-IDX)
+001700             TO A7-EFFECTIVE-RETENTION-DAYS
+001710         SET A7-RET-LOOKUP-IDX TO A7-RETENTION-COUNT
+001720     END-IF.
+001730     SET A7-RET-LOOKUP-IDX UP BY 1.
+001740 2110-EXIT.
+001750     EXIT.
+001760*-----------------------------------------------------------------
+001770 2200-COMPUTE-AGE.
+001780*-----------------------------------------------------------------
+001810     COMPUTE A7-RUN-JULIAN =
+001820         FUNCTION INTEGER-OF-DATE (A7-RUN-DATE).
+001830     COMPUTE A7-CAP-JULIAN =
+001840         FUNCTION INTEGER-OF-DATE (LSR-CAPTURE-DATE
+001850             OF LOGGER-STORE-RECORD).
+001860     COMPUTE A7-AGE-DAYS = A7-RUN-JULIAN - A7-CAP-JULIAN.
+001870 2200-EXIT.
+001880     EXIT.
+001890*-----------------------------------------------------------------
+001900 2300-ARCHIVE-RECORD.
+001910*-----------------------------------------------------------------
+001920     MOVE LOGGER-STORE-RECORD TO LOGGER-ARCHIVE-RECORD.
+001930     WRITE LOGGER-ARCHIVE-RECORD.
+001940 2300-EXIT.
+001950     EXIT.
+001960*-----------------------------------------------------------------
+001970 2400-KEEP-RECORD.
+001980*-----------------------------------------------------------------
+001990     MOVE LOGGER-STORE-RECORD TO LOGGER-KEPT-RECORD.
+002000     WRITE LOGGER-KEPT-RECORD.
+002010 2400-EXIT.
+002020     EXIT.
+002030*-----------------------------------------------------------------
+002040 8000-TERMINATE.
+002050*-----------------------------------------------------------------
+002060     CLOSE LOGGERSF.
+002070     CLOSE LOGGERSK.
+002080     CLOSE ARCHIVEF.
+002090 8000-EXIT.
+002100     EXIT.
+002110*-----------------------------------------------------------------
+002120 9100-READ-LOGGERSF.
+002130*-----------------------------------------------------------------
+002140     READ LOGGERSF
+002150         AT END
+002160             SET A7-LOGGERSF-EOF TO TRUE
+002170     END-READ.
+002180 9100-EXIT.
+002190     EXIT.
+002200*-----------------------------------------------------------------
+002210 9999-EXIT.
+002220*-----------------------------------------------------------------
+002230     EXIT.
