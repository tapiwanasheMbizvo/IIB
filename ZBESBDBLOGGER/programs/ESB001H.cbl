@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB001H
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    BUILDS AN EQHOLD-REL-REQ RELEASE REQUEST FOR A HOLD THAT
+000200*    IS BEING CLEARED BEFORE ITS GZEXD EXPIRY DATE, KEYED ON
+000210*    GZHNO/GZBBN/GZBNO/GZSFX FROM THE ORIGINAL EQHOLD-REQ.
+000220*-----------------------------------------------------------------
+000230* MODIFICATION HISTORY.
+000240*    09-AUG-2026  TC   INITIAL VERSION.
+000250******************************************************************
+000260 PROGRAM-ID. ESB001H.
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. IBM-ZSERIES.
+000300 OBJECT-COMPUTER. IBM-ZSERIES.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS H1-HOLDREQF-STATUS.
+000360     SELECT RELREQF  ASSIGN TO RELREQF
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS H1-RELREQF-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  HOLDREQF
+000420     RECORDING MODE IS F.
+000430     COPY "EQ_HOLD_REQ.cpy".
+000440 FD  RELREQF
+000450     RECORDING MODE IS F.
+000460 01  RELREQF-RECORD             PIC X(751).
+000470 WORKING-STORAGE SECTION.
+000480 01  H1-HOLDREQF-STATUS         PIC X(002) VALUE '00'.
+000490     88 H1-HOLDREQF-OK                     VALUE '00'.
+000500 01  H1-RELREQF-STATUS          PIC X(002) VALUE '00'.
+000510     88 H1-RELREQF-OK                      VALUE '00'.
+000520 01  H1-SWITCHES.
+000530     05 H1-EOF-SWITCH           PIC X(001) VALUE 'N'.
+000540        88 H1-EOF                          VALUE 'Y'.
+000550 01  H1-RELEASE-PARMS.
+000560     05 H1-RELEASE-REASON       PIC X(003) VALUE 'CRR'.
+000570     05 H1-RELEASE-USER         PIC X(010) VALUE 'ESBX'.
+000580     05 H1-SUPERVISOR-FLAG      PIC X(001) VALUE 'N'.
+000590 COPY "EQ_HOLD_REL.cpy".
+000600 PROCEDURE DIVISION.
+000610*-----------------------------------------------------------------
+000620 0000-MAINLINE.
+000630*-----------------------------------------------------------------
+000640     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000650     PERFORM 2000-BUILD-RELEASES THRU 2000-EXIT
+000660         UNTIL H1-EOF.
+000670     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000680     STOP RUN.
+000690*-----------------------------------------------------------------
+000700 1000-INITIALIZE.
+000710*-----------------------------------------------------------------
+000720     OPEN INPUT HOLDREQF.
+000730     OPEN OUTPUT RELREQF.
+000740     PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT.
+000750 1000-EXIT.
+000760     EXIT.
+000770*-----------------------------------------------------------------
+000780 2000-BUILD-RELEASES.
+000790*-----------------------------------------------------------------
+000800     IF H1-EOF
+000810         GO TO 2000-EXIT
+000820     END-IF.
+000830     MOVE SPACES TO EQHOLD-REL-REQ.
+000840     MOVE '0200'             TO MSGTYPE OF EQHOLD-REL-REQ-HEADER.
+000850     MOVE PCREF OF EQHOLD-REQ-HEADER
+000860         TO PCREF OF EQHOLD-REL-REQ-HEADER.
+000870     MOVE GZBBN OF EQHOLD-REQ-BODY
+000880         TO GZBBN OF EQHOLD-REL-REQ-BODY.
+000890     MOVE GZBNO OF EQHOLD-REQ-BODY
+000900         TO GZBNO OF EQHOLD-REL-REQ-BODY.
+000910     MOVE GZSFX OF EQHOLD-REQ-BODY
+000920         TO GZSFX OF EQHOLD-REL-REQ-BODY.
+000930     MOVE GZHNO OF EQHOLD-REQ-BODY
+000940         TO GZHNO OF EQHOLD-REL-REQ-BODY.
+000950     MOVE GZCUS OF EQHOLD-REQ-BODY
+000960         TO GZCUS OF EQHOLD-REL-REQ-BODY.
+000970     MOVE GZCLC OF EQHOLD-REQ-BODY
+000980         TO GZCLC OF EQHOLD-REL-REQ-BODY.
+000990     MOVE GZBRNM OF EQHOLD-REQ-BODY
+001000         TO GZBRNM OF EQHOLD-REL-REQ-BODY.
+001010     MOVE GZHRC OF EQHOLD-REQ-BODY
+001020         TO GZHRC OF EQHOLD-REL-REQ-BODY.
+001030     MOVE GZSTD OF EQHOLD-REQ-BODY
+001040         TO GZSTD OF EQHOLD-REL-REQ-BODY.
+001050     MOVE GZEXD OF EQHOLD-REQ-BODY
+001060         TO GZEXD OF EQHOLD-REL-REQ-BODY.
+001070     MOVE H1-RELEASE-REASON
+001080         TO GZRELR OF EQHOLD-REL-REQ-BODY.
+001090     MOVE H1-RELEASE-USER
+001100         TO GZRELU OF EQHOLD-REL-REQ-BODY.
+001110     MOVE H1-SUPERVISOR-FLAG
+001120         TO GZSUPA OF EQHOLD-REL-REQ-BODY.
+001130     MOVE EQHOLD-REL-REQ TO RELREQF-RECORD.
+001140     WRITE RELREQF-RECORD.
+001150     PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT.
+001160 2000-EXIT.
+001170     EXIT.
+001180*-----------------------------------------------------------------
+001190 8000-TERMINATE.
+001200*-----------------------------------------------------------------
+001210     CLOSE HOLDREQF.
+001220     CLOSE RELREQF.
+001230 8000-EXIT.
+001240     EXIT.
+001250*-----------------------------------------------------------------
+001260 9100-READ-HOLDREQF.
+001270*-----------------------------------------------------------------
+001280     READ HOLDREQF
+001290         AT END
+001300             SET H1-EOF TO TRUE
+001310     END-READ.
+001320 9100-EXIT.
+001330     EXIT.
+001340*-----------------------------------------------------------------
+001350 9999-EXIT.
+001360*-----------------------------------------------------------------
+001370     EXIT.
