@@ -0,0 +1,148 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB017R
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    RESTORE PATH FOR ESB017A.  READS AN OPERATOR-SUPPLIED
+000200*    RESTORE REQUEST NAMING A PCREF, SCANS THE ARCHIVE FILE
+000210*    PRODUCED BY ESB017A, AND COPIES EVERY ARCHIVED RECORD FOR
+000220*    THAT PCREF'S HISTORY TO AN EXTRACT FILE FOR INVESTIGATION.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*    09-AUG-2026  TC   INITIAL VERSION.
+000260******************************************************************
+000270 PROGRAM-ID. ESB017R.
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-ZSERIES.
+000310 OBJECT-COMPUTER. IBM-ZSERIES.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT RESTOREQ ASSIGN TO RESTOREQ
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS R7-RESTOREQ-STATUS.
+000370     SELECT ARCHIVEF ASSIGN TO ARCHIVEF
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS R7-ARCHIVEF-STATUS.
+000400     SELECT RESTOREX ASSIGN TO RESTOREX
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS R7-RESTOREX-STATUS.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  RESTOREQ
+000460     RECORDING MODE IS F.
+000470     COPY "Archive_Restore_Request.cpy".
+000480 FD  ARCHIVEF
+000490     RECORDING MODE IS F.
+000500     COPY "Logger_Store_Record.cpy".
+000510 FD  RESTOREX
+000520     RECORDING MODE IS F.
+000530     COPY "Logger_Store_Record.cpy"
+000540         REPLACING LOGGER-STORE-RECORD BY LOGGER-RESTORE-RECORD.
+000550 WORKING-STORAGE SECTION.
+000560 01  R7-RESTOREQ-STATUS            PIC X(002) VALUE '00'.
+000570 01  R7-ARCHIVEF-STATUS            PIC X(002) VALUE '00'.
+000580 01  R7-RESTOREX-STATUS            PIC X(002) VALUE '00'.
+000590 01  R7-ARCHIVEF-EOF-SW            PIC X(001) VALUE 'N'.
+000600     88 R7-ARCHIVEF-EOF                       VALUE 'Y'.
+000605 01  R7-RESTOREQ-EOF-SW            PIC X(001) VALUE 'N'.
+000606     88 R7-RESTOREQ-EOF                       VALUE 'Y'.
+000610 01  R7-REQUEST-COUNT              PIC 9(004) COMP VALUE ZERO.
+000620 01  R7-REQUEST-TABLE.
+000630     05 R7-REQUEST-ENTRY OCCURS 50 TIMES
+000640        INDEXED BY R7-REQ-LOAD-IDX, R7-REQ-LOOKUP-IDX.
+000650        10 R7-REQ-PCREF            PIC X(020).
+000660 01  R7-MATCH-SW                   PIC X(001) VALUE 'N'.
+000670     88 R7-MATCHED                            VALUE 'Y'.
+000680 PROCEDURE DIVISION.
+000690*-----------------------------------------------------------------
+000700 0000-MAINLINE.
+000710*-----------------------------------------------------------------
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000730     PERFORM 2000-PROCESS-ARCHIVE THRU 2000-EXIT
+000740         UNTIL R7-ARCHIVEF-EOF.
+000750     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000760     STOP RUN.
+000770*-----------------------------------------------------------------
+000780 1000-INITIALIZE.
+000790*-----------------------------------------------------------------
+000800     OPEN INPUT  RESTOREQ.
+000810     PERFORM 1100-LOAD-REQUEST-TABLE THRU 1100-EXIT
+000820         UNTIL R7-RESTOREQ-EOF.
+000830     CLOSE RESTOREQ.
+000840     OPEN INPUT  ARCHIVEF.
+000850     OPEN OUTPUT RESTOREX.
+000860     PERFORM 9100-READ-ARCHIVEF THRU 9100-EXIT.
+000870 1000-EXIT.
+000880     EXIT.
+000890*-----------------------------------------------------------------
+000900 1100-LOAD-REQUEST-TABLE.
+000910*-----------------------------------------------------------------
+000920     READ RESTOREQ
+000930         AT END
+000940             SET R7-RESTOREQ-EOF TO TRUE
+000950         NOT AT END
+000960             IF R7-REQUEST-COUNT < 50
+000970                 ADD 1 TO R7-REQUEST-COUNT
+000980                 SET R7-REQ-LOAD-IDX TO R7-REQUEST-COUNT
+000990                 MOVE ARR-PCREF TO R7-REQ-PCREF (R7-REQ-LOAD-IDX)
+001000             END-IF
+001010     END-READ.
+001020 1100-EXIT.
+001030     EXIT.
+001040*-----------------------------------------------------------------
+001050 2000-PROCESS-ARCHIVE.
+001060*-----------------------------------------------------------------
+001070     PERFORM 2100-FIND-REQUEST THRU 2100-EXIT.
+001080     IF R7-MATCHED
+001090         MOVE LOGGER-STORE-RECORD TO LOGGER-RESTORE-RECORD
+001100         WRITE LOGGER-RESTORE-RECORD
+001110     END-IF.
+001120     PERFORM 9100-READ-ARCHIVEF THRU 9100-EXIT.
+001130 2000-EXIT.
+001140     EXIT.
+001150*-----------------------------------------------------------------
+001160 2100-FIND-REQUEST.
+001170*-----------------------------------------------------------------
+001180     MOVE 'N' TO R7-MATCH-SW.
+001190     SET R7-REQ-LOOKUP-IDX TO 1.
+001200     PERFORM 2110-SCAN-REQUEST THRU 2110-EXIT
+001210         UNTIL R7-REQ-LOOKUP-IDX > R7-REQUEST-COUNT
+001220            OR R7-MATCHED.
+001230 2100-EXIT.
+001240     EXIT.
+001250*-----------------------------------------------------------------
+001260 2110-SCAN-REQUEST.
+001270*-----------------------------------------------------------------
+001280     IF R7-REQ-PCREF (R7-REQ-LOOKUP-IDX) =
+001290             LSR-PCREF OF LOGGER-STORE-RECORD
+001300         MOVE 'Y' TO R7-MATCH-SW
+001310     ELSE
+001320         SET R7-REQ-LOOKUP-IDX UP BY 1
+001330     END-IF.
+001340 2110-EXIT.
+001350     EXIT.
+001360*-----------------------------------------------------------------
+001370 8000-TERMINATE.
+001380*-----------------------------------------------------------------
+001390     CLOSE ARCHIVEF.
+001400     CLOSE RESTOREX.
+001410 8000-EXIT.
+001420     EXIT.
+001430*-----------------------------------------------------------------
+001440 9100-READ-ARCHIVEF.
+001450*-----------------------------------------------------------------
+001460     READ ARCHIVEF
+001470         AT END
+001480             SET R7-ARCHIVEF-EOF TO TRUE
+001490     END-READ.
+001500 9100-EXIT.
+001510     EXIT.
+001520*-----------------------------------------------------------------
+001530 9999-EXIT.
+001540*-----------------------------------------------------------------
+001550     EXIT.
