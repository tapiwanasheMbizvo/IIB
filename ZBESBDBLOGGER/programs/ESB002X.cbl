@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB002X
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    CAPTURES EVERY REFERRED OR FORCE-REQUIRED TRANSACTION INTO
+000200*    A DEDICATED EXCEPTION FILE SO OPS CAN WORK A SINGLE
+000210*    REFERRAL QUEUE INSTEAD OF SEARCHING THE GENERAL RESPONSE
+000220*    LOG. DRIVEN FROM THE BALANCE ENQUIRY RESPONSE STREAM (WHICH
+000230*    CARRIES REFERTRANSACTION/FORCETRANSACTION DIRECTLY) AND THE
+000240*    TRANSACTION RESPONSE STREAM (WHERE GZQRRC IS THE NEAREST
+000250*    EQUIVALENT REFERRAL REASON CODE CARRIED ON THE BODY).
+000260*-----------------------------------------------------------------
+000270* MODIFICATION HISTORY.
+000280*    09-AUG-2026  TC   INITIAL VERSION.
+000290******************************************************************
+000300 PROGRAM-ID. ESB002X.
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-ZSERIES.
+000340 OBJECT-COMPUTER. IBM-ZSERIES.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT BALENQF  ASSIGN TO BALENQF
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS X2-BALENQF-STATUS.
+000400     SELECT TRANRSPF ASSIGN TO TRANRSPF
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS X2-TRANRSPF-STATUS.
+000430     SELECT EXCEPTF  ASSIGN TO EXCEPTF
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS X2-EXCEPTF-STATUS.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  BALENQF
+000490     RECORDING MODE IS F.
+000500     COPY "Balance_Enquiry.cpy".
+000510 FD  TRANRSPF
+000520     RECORDING MODE IS F.
+000530     COPY "Transaction_Rsp_TT.cpy".
+000540 FD  EXCEPTF
+000550     RECORDING MODE IS F.
+000560     COPY "EQ_EXCEPTION.cpy".
+000570 WORKING-STORAGE SECTION.
+000580 01  X2-BALENQF-STATUS          PIC X(002) VALUE '00'.
+000590     88 X2-BALENQF-OK                      VALUE '00'.
+000600 01  X2-TRANRSPF-STATUS         PIC X(002) VALUE '00'.
+000610     88 X2-TRANRSPF-OK                     VALUE '00'.
+000620 01  X2-EXCEPTF-STATUS          PIC X(002) VALUE '00'.
+000630     88 X2-EXCEPTF-OK                      VALUE '00'.
+000640 01  X2-SWITCHES.
+000650     05 X2-BALENQF-EOF-SW       PIC X(001) VALUE 'N'.
+000660        88 X2-BALENQF-EOF                  VALUE 'Y'.
+000670     05 X2-TRANRSPF-EOF-SW      PIC X(001) VALUE 'N'.
+000680        88 X2-TRANRSPF-EOF                 VALUE 'Y'.
+000690 01  X2-DATE-TIME.
+000700     05 X2-CURRENT-DATE         PIC 9(008) VALUE ZERO.
+000710     05 X2-CURRENT-TIME         PIC 9(006) VALUE ZERO.
+000720 PROCEDURE DIVISION.
+000730*-----------------------------------------------------------------
+000740 0000-MAINLINE.
+000750*-----------------------------------------------------------------
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000770     PERFORM 2000-SCAN-BALENQ THRU 2000-EXIT
+000780         UNTIL X2-BALENQF-EOF.
+000790     PERFORM 3000-SCAN-TRANRSP THRU 3000-EXIT
+000800         UNTIL X2-TRANRSPF-EOF.
+000810     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000820     STOP RUN.
+000830*-----------------------------------------------------------------
+000840 1000-INITIALIZE.
+000850*-----------------------------------------------------------------
+000860     ACCEPT X2-CURRENT-DATE FROM DATE YYYYMMDD.
+000870     ACCEPT X2-CURRENT-TIME FROM TIME.
+000880     OPEN INPUT  BALENQF.
+000890     OPEN INPUT  TRANRSPF.
+000900     OPEN OUTPUT EXCEPTF.
+000910     PERFORM 9100-READ-BALENQ THRU 9100-EXIT.
+000920     PERFORM 9200-READ-TRANRSP THRU 9200-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+000950*-----------------------------------------------------------------
+000960 2000-SCAN-BALENQ.
+000970*-----------------------------------------------------------------
+000980     IF X2-BALENQF-EOF
+000990         GO TO 2000-EXIT
+001000     END-IF.
+001010     IF REFERTRANSACTION OF BALANCE-ENQUIRY-HEADER NOT = SPACES
+001020        OR FORCETRANSACTION OF BALANCE-ENQUIRY-HEADER = 'Y'
+001030         PERFORM 2100-WRITE-BALENQ-EXCEPTION THRU 2100-EXIT
+001040     END-IF.
+001050     PERFORM 9100-READ-BALENQ THRU 9100-EXIT.
+001060 2000-EXIT.
+001070     EXIT.
+001080*-----------------------------------------------------------------
+001090 2100-WRITE-BALENQ-EXCEPTION.
+001100*-----------------------------------------------------------------
+001110     MOVE SPACES TO EQ-EXCEPTION-RECORD.
+001120     SET EQX-FROM-BALENQ        TO TRUE.
+001130     MOVE PCREF OF BALANCE-ENQUIRY-HEADER  TO EQX-PCREF.
+001140     MOVE ENQUIRYKEY OF BALANCE-ENQUIRY-HEADER
+001150         TO EQX-ENQUIRYKEY.
+001160     MOVE HZAB OF BALANCE-ENQUIRY-BODY     TO EQX-ACCT-BRANCH.
+001170     MOVE HZAN OF BALANCE-ENQUIRY-BODY     TO EQX-ACCT-NUMBER.
+001180     MOVE HZAS OF BALANCE-ENQUIRY-BODY     TO EQX-ACCT-SUBACCT.
+001190     MOVE REFERTRANSACTION OF BALANCE-ENQUIRY-HEADER
+001200         TO EQX-REFER-FLAG.
+001210     MOVE FORCETRANSACTION OF BALANCE-ENQUIRY-HEADER
+001220         TO EQX-FORCE-FLAG.
+001230     MOVE X2-CURRENT-DATE TO EQX-CAPTURE-DATE.
+001240     MOVE X2-CURRENT-TIME TO EQX-CAPTURE-TIME.
+001250     SET EQX-OPEN TO TRUE.
+001260     WRITE EQ-EXCEPTION-RECORD.
+001270 2100-EXIT.
+001280     EXIT.
+001290*-----------------------------------------------------------------
+001300 3000-SCAN-TRANRSP.
+001310*-----------------------------------------------------------------
+001320     IF X2-TRANRSPF-EOF
+001330         GO TO 3000-EXIT
+001340     END-IF.
+001350     IF GZQRRC OF TRANSACTION-RSP-BODY NOT = SPACES
+001360         PERFORM 3100-WRITE-TRANRSP-EXCEPTION THRU 3100-EXIT
+001370     END-IF.
+001380     PERFORM 9200-READ-TRANRSP THRU 9200-EXIT.
+001390 3000-EXIT.
+001400     EXIT.
+001410*-----------------------------------------------------------------
+001420 3100-WRITE-TRANRSP-EXCEPTION.
+001430*-----------------------------------------------------------------
+001440     MOVE SPACES TO EQ-EXCEPTION-RECORD.
+001450     SET EQX-FROM-TRANRSP       TO TRUE.
+001460     MOVE PCREF OF TRANSACTION-RSP-HEADER   TO EQX-PCREF.
+001470     MOVE GZAB1 OF TRANSACTION-RSP-BODY     TO EQX-ACCT-BRANCH.
+001480     MOVE GZAN1 OF TRANSACTION-RSP-BODY     TO EQX-ACCT-NUMBER.
+001490     MOVE GZAS1 OF TRANSACTION-RSP-BODY     TO EQX-ACCT-SUBACCT.
+001500     MOVE GZQRRC OF TRANSACTION-RSP-BODY    TO EQX-REFER-REASON.
+001510     MOVE X2-CURRENT-DATE TO EQX-CAPTURE-DATE.
+001520     MOVE X2-CURRENT-TIME TO EQX-CAPTURE-TIME.
+001530     SET EQX-OPEN TO TRUE.
+001540     WRITE EQ-EXCEPTION-RECORD.
+001550 3100-EXIT.
+001560     EXIT.
+001570*-----------------------------------------------------------------
+001580 8000-TERMINATE.
+001590*-----------------------------------------------------------------
+001600     CLOSE BALENQF.
+001610     CLOSE TRANRSPF.
+001620     CLOSE EXCEPTF.
+001630 8000-EXIT.
+001640     EXIT.
+001650*-----------------------------------------------------------------
+001660 9100-READ-BALENQ.
+001670*-----------------------------------------------------------------
+001680     READ BALENQF
+001690         AT END
+001700             SET X2-BALENQF-EOF TO TRUE
+001710     END-READ.
+001720 9100-EXIT.
+001730     EXIT.
+001740*-----------------------------------------------------------------
+001750 9200-READ-TRANRSP.
+001760*-----------------------------------------------------------------
+001770     READ TRANRSPF
+001780         AT END
+001790             SET X2-TRANRSPF-EOF TO TRUE
+001800     END-READ.
+001810 9200-EXIT.
+001820     EXIT.
+001830*-----------------------------------------------------------------
+001840 9999-EXIT.
+001850*-----------------------------------------------------------------
+001860     EXIT.
