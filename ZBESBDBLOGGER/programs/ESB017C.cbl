@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB017C
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    CAPTURE PROGRAM FOR ESB017A/ESB017R.  READS THE THREE
+000200*    STREAMS ZBESBDBLOGGER ACTUALLY LOGS - EQ_HOLD_REQ,
+000210*    EQ_HOLD_RESP, AND TRANSACTION-RSP - AND APPENDS EACH ONE
+000220*    ONTO THE LIVE LOGGER STORE AS A WRAPPED LOGGER-STORE-RECORD
+000230*    (STREAM CODE, PCREF, AND CAPTURE DATE/TIME AHEAD OF THE RAW
+000240*    SOURCE RECORD), GIVING ESB017A A LIVE STORE TO AGE AND
+000250*    ESB017R AN ARCHIVE WITH SOMETHING IN IT TO RESTORE FROM.
+000260*-----------------------------------------------------------------
+000270* MODIFICATION HISTORY.
+000280*    09-AUG-2026  TC   INITIAL VERSION.
+000290******************************************************************
+000300 PROGRAM-ID. ESB017C.
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-ZSERIES.
+000340 OBJECT-COMPUTER. IBM-ZSERIES.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS C7-HOLDREQF-STATUS.
+000400     SELECT HOLDRSPF ASSIGN TO HOLDRSPF
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS C7-HOLDRSPF-STATUS.
+000430     SELECT TRANRSPF ASSIGN TO TRANRSPF
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS C7-TRANRSPF-STATUS.
+000460     SELECT LOGGERSF ASSIGN TO LOGGERSF
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS C7-LOGGERSF-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  HOLDREQF
+000520     RECORDING MODE IS F.
+000530     COPY "EQ_HOLD_REQ.cpy".
+000540 FD  HOLDRSPF
+000550     RECORDING MODE IS F.
+000560     COPY "EQ_HOLD_RESP.cpy".
+000570 FD  TRANRSPF
+000580     RECORDING MODE IS F.
+000590     COPY "Transaction_Rsp_TT.cpy".
+000600 FD  LOGGERSF
+000610     RECORDING MODE IS F.
+000620     COPY "Logger_Store_Record.cpy".
+000630 WORKING-STORAGE SECTION.
+000640 01  C7-HOLDREQF-STATUS            PIC X(002) VALUE '00'.
+000650 01  C7-HOLDRSPF-STATUS            PIC X(002) VALUE '00'.
+000660 01  C7-TRANRSPF-STATUS            PIC X(002) VALUE '00'.
+000670 01  C7-LOGGERSF-STATUS            PIC X(002) VALUE '00'.
+000680 01  C7-HOLDREQF-EOF-SW            PIC X(001) VALUE 'N'.
+000690     88 C7-HOLDREQF-EOF                       VALUE 'Y'.
+000700 01  C7-HOLDRSPF-EOF-SW            PIC X(001) VALUE 'N'.
+000710     88 C7-HOLDRSPF-EOF                       VALUE 'Y'.
+000720 01  C7-TRANRSPF-EOF-SW            PIC X(001) VALUE 'N'.
+000730     88 C7-TRANRSPF-EOF                       VALUE 'Y'.
+000740 01  C7-CAPTURE-DATE               PIC 9(008) VALUE ZERO.
+000750 01  C7-CAPTURE-TIME               PIC 9(006) VALUE ZERO.
+000760 PROCEDURE DIVISION.
+000770*-----------------------------------------------------------------
+000780 0000-MAINLINE.
+000790*-----------------------------------------------------------------
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-CAPTURE-HOLD-REQ THRU 2000-EXIT
+000820         UNTIL C7-HOLDREQF-EOF.
+000830     PERFORM 3000-CAPTURE-HOLD-RESP THRU 3000-EXIT
+000840         UNTIL C7-HOLDRSPF-EOF.
+000850     PERFORM 4000-CAPTURE-TRAN-RESP THRU 4000-EXIT
+000860         UNTIL C7-TRANRSPF-EOF.
+000870     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000880     STOP RUN.
+000890*-----------------------------------------------------------------
+000900 1000-INITIALIZE.
+000910*-----------------------------------------------------------------
+000920     ACCEPT C7-CAPTURE-DATE FROM DATE YYYYMMDD.
+000930     ACCEPT C7-CAPTURE-TIME FROM TIME.
+000940     OPEN INPUT  HOLDREQF.
+000950     OPEN INPUT  HOLDRSPF.
+000960     OPEN INPUT  TRANRSPF.
+000970     OPEN OUTPUT LOGGERSF.
+000980     PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT.
+000990     PERFORM 9200-READ-HOLDRSPF THRU 9200-EXIT.
+001000     PERFORM 9300-READ-TRANRSPF THRU 9300-EXIT.
+001010 1000-EXIT.
+001020     EXIT.
+001030*-----------------------------------------------------------------
+001040 2000-CAPTURE-HOLD-REQ.
+001050*-----------------------------------------------------------------
+001060     MOVE SPACES TO LOGGER-STORE-RECORD.
+001070     SET LSR-HOLD-REQ TO TRUE.
+001080     MOVE PCREF OF EQHOLD-REQ    TO LSR-PCREF.
+001090     MOVE C7-CAPTURE-DATE        TO LSR-CAPTURE-DATE.
+001100     MOVE C7-CAPTURE-TIME        TO LSR-CAPTURE-TIME.
+001110     MOVE EQHOLD-REQ             TO LSR-RAW-RECORD.
+001120     WRITE LOGGER-STORE-RECORD.
+001130     PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT.
+001140 2000-EXIT.
+001150     EXIT.
+001160*-----------------------------------------------------------------
+001170 3000-CAPTURE-HOLD-RESP.
+001180*-----------------------------------------------------------------
+001190     MOVE SPACES TO LOGGER-STORE-RECORD.
+001200     SET LSR-HOLD-RESP TO TRUE.
+001210     MOVE PCREF OF EQHOLD-RSP    TO LSR-PCREF.
+001220     MOVE C7-CAPTURE-DATE        TO LSR-CAPTURE-DATE.
+001230     MOVE C7-CAPTURE-TIME        TO LSR-CAPTURE-TIME.
+001240     MOVE EQHOLD-RSP             TO LSR-RAW-RECORD.
+001250     WRITE LOGGER-STORE-RECORD.
+001260     PERFORM 9200-READ-HOLDRSPF THRU 9200-EXIT.
+001270 3000-EXIT.
+001280     EXIT.
+001290*-----------------------------------------------------------------
+001300 4000-CAPTURE-TRAN-RESP.
+001310*-----------------------------------------------------------------
+001320     MOVE SPACES TO LOGGER-STORE-RECORD.
+001330     SET LSR-TRAN-RESP TO TRUE.
+001340     MOVE PCREF OF TRANSACTION-RSP TO LSR-PCREF.
+001350     MOVE C7-CAPTURE-DATE          TO LSR-CAPTURE-DATE.
+001360     MOVE C7-CAPTURE-TIME          TO LSR-CAPTURE-TIME.
+001370     MOVE TRANSACTION-RSP          TO LSR-RAW-RECORD.
+001380     WRITE LOGGER-STORE-RECORD.
+001390     PERFORM 9300-READ-TRANRSPF THRU 9300-EXIT.
+001400 4000-EXIT.
+001410     EXIT.
+001420*-----------------------------------------------------------------
+001430 8000-TERMINATE.
+001440*-----------------------------------------------------------------
+001450     CLOSE HOLDREQF.
+001460     CLOSE HOLDRSPF.
+001470     CLOSE TRANRSPF.
+001480     CLOSE LOGGERSF.
+001490 8000-EXIT.
+001500     EXIT.
+001510*-----------------------------------------------------------------
+001520 9100-READ-HOLDREQF.
+001530*-----------------------------------------------------------------
+001540     READ HOLDREQF
+001550         AT END
+001560             SET C7-HOLDREQF-EOF TO TRUE
+001570     END-READ.
+001580 9100-EXIT.
+001590     EXIT.
+001600*-----------------------------------------------------------------
+001610 9200-READ-HOLDRSPF.
+001620*-----------------------------------------------------------------
+001630     READ HOLDRSPF
+001640         AT END
+001650             SET C7-HOLDRSPF-EOF TO TRUE
+001660     END-READ.
+001670 9200-EXIT.
+001680     EXIT.
+001690*-----------------------------------------------------------------
+001700 9300-READ-TRANRSPF.
+001710*-----------------------------------------------------------------
+001720     READ TRANRSPF
+001730         AT END
+001740             SET C7-TRANRSPF-EOF TO TRUE
+001750     END-READ.
+001760 9300-EXIT.
+001770     EXIT.
+001780*-----------------------------------------------------------------
+001790 9999-EXIT.
+001800*-----------------------------------------------------------------
+001810     EXIT.
