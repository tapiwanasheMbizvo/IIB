@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB020D
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    DECODES GZHRC ON EQ_HOLD_REQ AGAINST A MAINTAINED HOLD
+000200*    REASON-CODE TABLE (DESCRIPTION, SUPERVISOR-APPROVAL FLAG)
+000210*    SO HOLD REPORTS SHOW A REAL DESCRIPTION INSTEAD OF A BARE
+000220*    CODE.  A CODE WITH NO TABLE ENTRY IS DECODED AS AN UNKNOWN
+000230*    REASON AND FLAGGED AS REQUIRING SUPERVISOR REVIEW.
+000240*-----------------------------------------------------------------
+000250* MODIFICATION HISTORY.
+000260*    09-AUG-2026  TC   INITIAL VERSION.
+000270******************************************************************
+000280 PROGRAM-ID. ESB020D.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-ZSERIES.
+000320 OBJECT-COMPUTER. IBM-ZSERIES.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT HRCODEF  ASSIGN TO HRCODEF
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS D2-HRCODEF-STATUS.
+000380     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS D2-HOLDREQF-STATUS.
+000410     SELECT HOLDDECF ASSIGN TO HOLDDECF
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS D2-HOLDDECF-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  HRCODEF
+000470     RECORDING MODE IS F.
+000480     COPY "Hold_Reason_Code.cpy".
+000490 FD  HOLDREQF
+000500     RECORDING MODE IS F.
+000510     COPY "EQ_HOLD_REQ.cpy".
+000520 FD  HOLDDECF
+000530     RECORDING MODE IS F.
+000540     COPY "Hold_Reason_Decoded.cpy".
+000550 WORKING-STORAGE SECTION.
+000560 01  D2-HRCODEF-STATUS            PIC X(002) VALUE '00'.
+000570 01  D2-HOLDREQF-STATUS           PIC X(002) VALUE '00'.
+000580 01  D2-HOLDDECF-STATUS           PIC X(002) VALUE '00'.
+000590 01  D2-HOLDREQF-EOF-SW           PIC X(001) VALUE 'N'.
+000600     88 D2-HOLDREQF-EOF                       VALUE 'Y'.
+000605 01  D2-HRCODEF-EOF-SW            PIC X(001) VALUE 'N'.
+000606     88 D2-HRCODEF-EOF                        VALUE 'Y'.
+000610 01  D2-FOUND-SW                  PIC X(001) VALUE 'N'.
+000620     88 D2-FOUND                              VALUE 'Y'.
+000630 01  D2-REASON-COUNT              PIC 9(004) COMP VALUE ZERO.
+000640 01  D2-REASON-TABLE.
+000650     05 D2-REASON-ENTRY OCCURS 100 TIMES
+000660        INDEXED BY D2-RC-LOAD-IDX, D2-RC-LOOKUP-IDX.
+000670        10 D2-RC-CODE             PIC X(003).
+000680        10 D2-RC-DESCRIPTION      PIC X(040).
+000690        10 D2-RC-SUPERVISOR-FLAG  PIC X(001).
+000700 PROCEDURE DIVISION.
+000710*-----------------------------------------------------------------
+000720 0000-MAINLINE.
+000730*-----------------------------------------------------------------
+000740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000750     PERFORM 2000-DECODE-HOLDS THRU 2000-EXIT
+000760         UNTIL D2-HOLDREQF-EOF.
+000770     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000780     STOP RUN.
+000790*-----------------------------------------------------------------
+000800 1000-INITIALIZE.
+000810*-----------------------------------------------------------------
+000820     OPEN INPUT  HRCODEF.
+000830     PERFORM 1100-LOAD-REASON-TABLE THRU 1100-EXIT
+000840         UNTIL D2-HRCODEF-EOF.
+000850     CLOSE HRCODEF.
+000860     OPEN INPUT  HOLDREQF.
+000870     OPEN OUTPUT HOLDDECF.
+000880     PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT.
+000890 1000-EXIT.
+000900     EXIT.
+000910*-----------------------------------------------------------------
+000920 1100-LOAD-REASON-TABLE.
+000930*-----------------------------------------------------------------
+000940     READ HRCODEF
+000950         AT END
+000960             SET D2-HRCODEF-EOF TO TRUE
+000970         NOT AT END
+000980             IF D2-REASON-COUNT < 100
+000990                 ADD 1 TO D2-REASON-COUNT
+001000                 SET D2-RC-LOAD-IDX TO D2-REASON-COUNT
+001010                 MOVE HRC-CODE TO D2-RC-CODE (D2-RC-LOAD-IDX)
+001020                 MOVE HRC-DESCRIPTION
+001030                     TO D2-RC-DESCRIPTION (D2-RC-LOAD-IDX)
+001040                 MOVE HRC-SUPERVISOR-FLAG
+001050                     TO D2-RC-SUPERVISOR-FLAG (D2-RC-LOAD-IDX)
+001060             END-IF
+001070     END-READ.
+001080 1100-EXIT.
+001090     EXIT.
+001100*-----------------------------------------------------------------
+001110 2000-DECODE-HOLDS.
+001120*-----------------------------------------------------------------
+001130     PERFORM 2100-FIND-REASON THRU 2100-EXIT.
+001140     MOVE GZBBN OF EQHOLD-REQ-BODY TO HRD-GZBBN.
+001150     MOVE GZBNO OF EQHOLD-REQ-BODY TO HRD-GZBNO.
+001160     MOVE GZSFX OF EQHOLD-REQ-BODY TO HRD-GZSFX.
+001170     MOVE GZHNO OF EQHOLD-REQ-BODY TO HRD-GZHNO.
+001180     MOVE GZHRC OF EQHOLD-REQ-BODY TO HRD-GZHRC.
+001190     IF D2-FOUND
+001200         MOVE D2-RC-DESCRIPTION (D2-RC-LOOKUP-IDX)
+001210             TO HRD-DESCRIPTION
+001220         MOVE D2-RC-SUPERVISOR-FLAG (D2-RC-LOOKUP-IDX)
+001230             TO HRD-SUPERVISOR-FLAG
+001240     ELSE
+001250         MOVE 'UNKNOWN REASON CODE - NOT ON FILE'
+001260             TO HRD-DESCRIPTION
+001270         MOVE 'Y' TO HRD-SUPERVISOR-FLAG
+001280     END-IF.
+001290     WRITE HOLD-REASON-DECODED-RECORD.
+001300     PERFORM 9100-READ-HOLDREQF THRU 9100-EXIT.
+001310 2000-EXIT.
+001320     EXIT.
+001330*-----------------------------------------------------------------
+001340 2100-FIND-REASON.
+001350*-----------------------------------------------------------------
+001360     MOVE 'N' TO D2-FOUND-SW.
+001370     SET D2-RC-LOOKUP-IDX TO 1.
+001380     PERFORM 2110-SCAN-REASON THRU 2110-EXIT
+001390         UNTIL D2-RC-LOOKUP-IDX > D2-REASON-COUNT
+001400            OR D2-FOUND.
+001410 2100-EXIT.
+001420     EXIT.
+001430*-----------------------------------------------------------------
+001440 2110-SCAN-REASON.
+001450*-----------------------------------------------------------------
+001460     IF D2-RC-CODE (D2-RC-LOOKUP-IDX) = GZHRC OF EQHOLD-REQ-BODY
+001470         MOVE 'Y' TO D2-FOUND-SW
+001480     ELSE
+001490         SET D2-RC-LOOKUP-IDX UP BY 1
+001500     END-IF.
+001510 2110-EXIT.
+001520     EXIT.
+001530*-----------------------------------------------------------------
+001540 8000-TERMINATE.
+001550*-----------------------------------------------------------------
+001560     CLOSE HOLDREQF.
+001570     CLOSE HOLDDECF.
+001580 8000-EXIT.
+001590     EXIT.
+001600*-----------------------------------------------------------------
+001610 9100-READ-HOLDREQF.
+001620*-----------------------------------------------------------------
+001630     READ HOLDREQF
+001640         AT END
+001650             SET D2-HOLDREQF-EOF TO TRUE
+001660     END-READ.
+001670 9100-EXIT.
+001680     EXIT.
+001690*-----------------------------------------------------------------
+001700 9999-EXIT.
+001710*-----------------------------------------------------------------
+001720     EXIT.
