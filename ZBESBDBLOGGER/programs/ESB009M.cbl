@@ -0,0 +1,241 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB009M
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    NIGHTLY SCAN OF OPEN HOLDS ON EQHOLD-REQ.  A HOLD STILL
+000200*    OUTSTANDING WITHIN THE CONFIGURED ALERT WINDOW OF ITS GZEXD
+000210*    EXPIRY DATE IS WRITTEN TO A PRE-RELEASE ALERT FILE; A HOLD
+000220*    WHOSE GZEXD HAS ALREADY PASSED WITH NO MATCHING EQHOLD-REL-
+000230*    RSP RELEASE ON FILE IS WRITTEN TO THE SAME ALERT FILE UNDER
+000240*    THE EXPIRED-WITHOUT-RELEASE ALERT TYPE, SO BRANCH STAFF CAN
+000250*    FOLLOW UP WITH THE CUSTOMER RATHER THAN LETTING THE HOLD
+000260*    QUIETLY LAPSE.
+000270*-----------------------------------------------------------------
+000280* MODIFICATION HISTORY.
+000290*    09-AUG-2026  TC   INITIAL VERSION.
+000300******************************************************************
+000310 PROGRAM-ID. ESB009M.
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-ZSERIES.
+000350 OBJECT-COMPUTER. IBM-ZSERIES.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT HOLDRELF ASSIGN TO HOLDRELF
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS M9-HOLDRELF-STATUS.
+000410     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS M9-HOLDREQF-STATUS.
+000440     SELECT HOLDALRT ASSIGN TO HOLDALRT
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS M9-HOLDALRT-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  HOLDRELF
+000500     RECORDING MODE IS F.
+000510     COPY "EQ_HOLD_REL.cpy".
+000520 FD  HOLDREQF
+000530     RECORDING MODE IS F.
+000540     COPY "EQ_HOLD_REQ.cpy".
+000550 FD  HOLDALRT
+000560     RECORDING MODE IS F.
+000570     COPY "Hold_Expiry_Alert.cpy".
+000580 WORKING-STORAGE SECTION.
+000590 01  M9-HOLDRELF-STATUS           PIC X(002) VALUE '00'.
+000600     88 M9-HOLDRELF-OK                       VALUE '00'.
+000610 01  M9-HOLDREQF-STATUS           PIC X(002) VALUE '00'.
+000620 01  M9-HOLDALRT-STATUS           PIC X(002) VALUE '00'.
+000630 01  M9-SWITCHES.
+000640     05 M9-HOLDRELF-EOF-SW        PIC X(001) VALUE 'N'.
+000650        88 M9-HOLDRELF-EOF                   VALUE 'Y'.
+000660     05 M9-HOLDREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000670        88 M9-HOLDREQF-EOF                   VALUE 'Y'.
+000680     05 M9-RELEASE-FOUND-SW       PIC X(001) VALUE 'N'.
+000690        88 M9-RELEASE-FOUND                  VALUE 'Y'.
+000700 01  M9-ALERT-THRESHOLD-DAYS      PIC 9(003) VALUE 5.
+000710 01  M9-DATE-TIME.
+000720     05 M9-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000730     05 M9-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000740 01  M9-RELEASE-COUNT             PIC 9(004) COMP VALUE ZERO.
+000750 01  M9-RELEASE-TABLE.
+000760     05 M9-REL-ENTRY OCCURS 500 TIMES
+000770        INDEXED BY M9-REL-IDX, M9-REL-LOOKUP-IDX.
+000780        10 M9-REL-GZBBN           PIC X(004).
+000790        10 M9-REL-GZBNO           PIC X(006).
+000800        10 M9-REL-GZSFX           PIC X(003).
+000810        10 M9-REL-GZHNO           PIC X(005).
+000820 01  M9-EXPIRY-WORK.
+000830     05 M9-EXPIRY-TEXT            PIC X(009).
+000840     05 M9-EXPIRY-REDEF REDEFINES M9-EXPIRY-TEXT.
+000850        10 M9-EXPIRY-SIGN         PIC X(001).
+000860        10 M9-EXPIRY-DATE         PIC 9(008).
+000870 01  M9-EXPIRY-JULIAN             PIC 9(007) COMP.
+000880 01  M9-TODAY-JULIAN              PIC 9(007) COMP.
+000890 01  M9-DAYS-TO-EXPIRY            PIC S9(007) COMP.
+000900 PROCEDURE DIVISION.
+000910*-----------------------------------------------------------------
+000920 0000-MAINLINE.
+000930*-----------------------------------------------------------------
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000950     PERFORM 2000-SCAN-HOLDS THRU 2000-EXIT
+000960         UNTIL M9-HOLDREQF-EOF.
+000970     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000980     STOP RUN.
+000990*-----------------------------------------------------------------
+001000 1000-INITIALIZE.
+001010*-----------------------------------------------------------------
+001020     ACCEPT M9-CURRENT-DATE FROM DATE YYYYMMDD.
+001030     ACCEPT M9-CURRENT-TIME FROM TIME.
+001040     COMPUTE M9-TODAY-JULIAN =
+001050         FUNCTION INTEGER-OF-DATE(M9-CURRENT-DATE).
+001060     OPEN INPUT HOLDRELF.
+001070     IF M9-HOLDRELF-OK
+001080         PERFORM 9100-READ-HOLDRELF THRU 9100-EXIT.
+001090     PERFORM 1100-LOAD-RELEASE-TABLE THRU 1100-EXIT
+001100         UNTIL M9-HOLDRELF-EOF.
+001110     CLOSE HOLDRELF.
+001120     OPEN INPUT  HOLDREQF.
+001130     OPEN OUTPUT HOLDALRT.
+001140     PERFORM 9200-READ-HOLDREQF THRU 9200-EXIT.
+001150 1000-EXIT.
+001160     EXIT.
+001170*-----------------------------------------------------------------
+001180 1100-LOAD-RELEASE-TABLE.
+001190*-----------------------------------------------------------------
+001200     IF M9-RELEASE-COUNT < 500
+001210         ADD 1 TO M9-RELEASE-COUNT
+001220         SET M9-REL-IDX TO M9-RELEASE-COUNT
+001230         MOVE GZBBN OF EQHOLD-REL-RSP-BODY
+001240             TO M9-REL-GZBBN (M9-REL-IDX)
+001250         MOVE GZBNO OF EQHOLD-REL-RSP-BODY
+001260             TO M9-REL-GZBNO (M9-REL-IDX)
+001270         MOVE GZSFX OF EQHOLD-REL-RSP-BODY
+001280             TO M9-REL-GZSFX (M9-REL-IDX)
+001290         MOVE GZHNO OF EQHOLD-REL-RSP-BODY
+001300             TO M9-REL-GZHNO (M9-REL-IDX)
+001310     END-IF.
+001320     PERFORM 9100-READ-HOLDRELF THRU 9100-EXIT.
+001330 1100-EXIT.
+001340     EXIT.
+001350*-----------------------------------------------------------------
+001360 2000-SCAN-HOLDS.
+001370*-----------------------------------------------------------------
+001380     IF M9-HOLDREQF-EOF
+001390         GO TO 2000-EXIT
+001400     END-IF.
+001410     PERFORM 9300-LOOKUP-RELEASE THRU 9300-EXIT.
+001420     IF NOT M9-RELEASE-FOUND
+001430         MOVE GZEXD OF EQHOLD-REQ-BODY TO M9-EXPIRY-TEXT
+001440         COMPUTE M9-EXPIRY-JULIAN =
+001450             FUNCTION INTEGER-OF-DATE(M9-EXPIRY-DATE)
+001460         COMPUTE M9-DAYS-TO-EXPIRY =
+001470             M9-EXPIRY-JULIAN - M9-TODAY-JULIAN
+001480         IF M9-DAYS-TO-EXPIRY < 0
+001490             PERFORM 2200-WRITE-EXPIRED-ALERT THRU 2200-EXIT
+001500         ELSE
+001510             IF M9-DAYS-TO-EXPIRY <= M9-ALERT-THRESHOLD-DAYS
+001520                 PERFORM 2100-WRITE-PRE-RELEASE-ALERT
+001530                     THRU 2100-EXIT
+001540             END-IF
+001550         END-IF
+001560     END-IF.
+001570     PERFORM 9200-READ-HOLDREQF THRU 9200-EXIT.
+001580 2000-EXIT.
+001590     EXIT.
+001600*-----------------------------------------------------------------
+001610 2100-WRITE-PRE-RELEASE-ALERT.
+001620*-----------------------------------------------------------------
+001630     MOVE SPACES TO HOLD-EXPIRY-ALERT-RECORD.
+001640     SET HEA-PRE-RELEASE TO TRUE.
+001650     PERFORM 2300-BUILD-ALERT-BODY THRU 2300-EXIT.
+001660     WRITE HOLD-EXPIRY-ALERT-RECORD.
+001670 2100-EXIT.
+001680     EXIT.
+001690*-----------------------------------------------------------------
+001700 2200-WRITE-EXPIRED-ALERT.
+001710*-----------------------------------------------------------------
+001720     MOVE SPACES TO HOLD-EXPIRY-ALERT-RECORD.
+001730     SET HEA-EXPIRED-NO-RELEASE TO TRUE.
+001740     PERFORM 2300-BUILD-ALERT-BODY THRU 2300-EXIT.
+001750     WRITE HOLD-EXPIRY-ALERT-RECORD.
+001760 2200-EXIT.
+001770     EXIT.
+001780*-----------------------------------------------------------------
+001790 2300-BUILD-ALERT-BODY.
+001800*-----------------------------------------------------------------
+001810     MOVE GZBBN OF EQHOLD-REQ-BODY TO HEA-GZBBN.
+001820     MOVE GZBNO OF EQHOLD-REQ-BODY TO HEA-GZBNO.
+001830     MOVE GZSFX OF EQHOLD-REQ-BODY TO HEA-GZSFX.
+001840     MOVE GZHNO OF EQHOLD-REQ-BODY TO HEA-GZHNO.
+001850     MOVE GZCUS OF EQHOLD-REQ-BODY TO HEA-GZCUS.
+001860     MOVE GZHRC OF EQHOLD-REQ-BODY TO HEA-GZHRC.
+001870     MOVE M9-EXPIRY-DATE           TO HEA-EXPIRY-DATE.
+001880     MOVE M9-DAYS-TO-EXPIRY        TO HEA-DAYS-TO-EXPIRY.
+001890     MOVE M9-CURRENT-DATE          TO HEA-RUN-DATE.
+001900 2300-EXIT.
+001910     EXIT.
+001920*-----------------------------------------------------------------
+001930 8000-TERMINATE.
+001940*-----------------------------------------------------------------
+001950     CLOSE HOLDREQF.
+001960     CLOSE HOLDALRT.
+001970 8000-EXIT.
+001980     EXIT.
+001990*-----------------------------------------------------------------
+002000 9100-READ-HOLDRELF.
+002010*-----------------------------------------------------------------
+002020     READ HOLDRELF
+002030         AT END
+002040             SET M9-HOLDRELF-EOF TO TRUE
+002050     END-READ.
+002060 9100-EXIT.
+002070     EXIT.
+002080*-----------------------------------------------------------------
+002090 9200-READ-HOLDREQF.
+002100*-----------------------------------------------------------------
+002110     READ HOLDREQF
+002120         AT END
+002130             SET M9-HOLDREQF-EOF TO TRUE
+002140     END-READ.
+002150 9200-EXIT.
+002160     EXIT.
+002170*-----------------------------------------------------------------
+002180 9300-LOOKUP-RELEASE.
+002190*-----------------------------------------------------------------
+002200     MOVE 'N' TO M9-RELEASE-FOUND-SW.
+002210     IF M9-RELEASE-COUNT = ZERO
+002220         GO TO 9300-EXIT
+002230     END-IF.
+002240     SET M9-REL-LOOKUP-IDX TO 1.
+002250     PERFORM 9310-SCAN-RELEASE THRU 9310-EXIT
+002260         UNTIL M9-REL-LOOKUP-IDX > M9-RELEASE-COUNT
+002270            OR M9-RELEASE-FOUND.
+002280 9300-EXIT.
+002290     EXIT.
+002300*-----------------------------------------------------------------
+002310 9310-SCAN-RELEASE.
+002320*-----------------------------------------------------------------
+002330     IF M9-REL-GZBBN (M9-REL-LOOKUP-IDX) =
+002340             GZBBN OF EQHOLD-REQ-BODY
+002350        AND M9-REL-GZBNO (M9-REL-LOOKUP-IDX) =
+002360             GZBNO OF EQHOLD-REQ-BODY
+002370        AND M9-REL-GZSFX (M9-REL-LOOKUP-IDX) =
+002380             GZSFX OF EQHOLD-REQ-BODY
+002390        AND M9-REL-GZHNO (M9-REL-LOOKUP-IDX) =
+002400             GZHNO OF EQHOLD-REQ-BODY
+002410         MOVE 'Y' TO M9-RELEASE-FOUND-SW
+002420     ELSE
+002430         SET M9-REL-LOOKUP-IDX UP BY 1
+002440     END-IF.
+002450 9310-EXIT.
+002460     EXIT.
+002470*-----------------------------------------------------------------
+002480 9999-EXIT.
+002490*-----------------------------------------------------------------
+002500     EXIT.
