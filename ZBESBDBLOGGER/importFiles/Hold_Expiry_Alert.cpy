@@ -0,0 +1,14 @@
+       01 HOLD-EXPIRY-ALERT-RECORD.
+*
+           10   HEA-ALERT-TYPE       PIC   X(001).
+              88 HEA-PRE-RELEASE                VALUE 'P'.
+              88 HEA-EXPIRED-NO-RELEASE         VALUE 'X'.
+           10   HEA-GZBBN            PIC   X(004).
+           10   HEA-GZBNO            PIC   X(006).
+           10   HEA-GZSFX            PIC   X(003).
+           10   HEA-GZHNO            PIC   X(005).
+           10   HEA-GZCUS            PIC   X(006).
+           10   HEA-GZHRC            PIC   X(003).
+           10   HEA-EXPIRY-DATE      PIC   9(008).
+           10   HEA-DAYS-TO-EXPIRY   PIC   S9(004).
+           10   HEA-RUN-DATE         PIC   9(008).
