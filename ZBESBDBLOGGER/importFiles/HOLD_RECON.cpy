@@ -0,0 +1,14 @@
+       01 HOLD-RECON-RECORD.
+*
+         05 HRC-GZBBN            PIC   X(004)  VALUE ' '.
+         05 HRC-GZBNO            PIC   X(006)  VALUE ' '.
+         05 HRC-GZSFX            PIC   X(003)  VALUE ' '.
+         05 HRC-GZHNO            PIC   X(005)  VALUE ' '.
+         05 HRC-HZLABL           PIC   X(016)  VALUE ' '.
+         05 HRC-HZCABL           PIC   X(016)  VALUE ' '.
+         05 HRC-EXCEPTION-CODE   PIC   X(002)  VALUE ' '.
+            88 HRC-HOLD-NOT-REFLECTED       VALUE 'HB'.
+            88 HRC-BALANCE-NOT-EXPLAINED    VALUE 'BH'.
+            88 HRC-NO-BALANCE-RECORD        VALUE 'NB'.
+         05 HRC-EXCEPTION-TEXT   PIC   X(040)  VALUE ' '.
+         05 HRC-RUN-DATE         PIC   9(008)  VALUE ZERO.
