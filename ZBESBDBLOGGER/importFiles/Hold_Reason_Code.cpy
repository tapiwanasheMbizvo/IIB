@@ -0,0 +1,6 @@
+       01 HOLD-REASON-RECORD.
+*
+           10   HRC-CODE             PIC   X(003).
+           10   HRC-DESCRIPTION      PIC   X(040).
+           10   HRC-SUPERVISOR-FLAG  PIC   X(001).
+              88 HRC-REQUIRES-SUPERVISOR      VALUE 'Y'.
