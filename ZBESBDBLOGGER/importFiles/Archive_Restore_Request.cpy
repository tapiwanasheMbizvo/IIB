@@ -0,0 +1,3 @@
+       01 ARCHIVE-RESTORE-REQUEST.
+*
+           10   ARR-PCREF            PIC   X(020).
