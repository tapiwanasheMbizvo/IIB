@@ -0,0 +1,10 @@
+       01 HOLD-REASON-DECODED-RECORD.
+*
+           10   HRD-GZBBN            PIC   X(004).
+           10   HRD-GZBNO            PIC   X(006).
+           10   HRD-GZSFX            PIC   X(003).
+           10   HRD-GZHNO            PIC   X(005).
+           10   HRD-GZHRC            PIC   X(003).
+           10   HRD-DESCRIPTION      PIC   X(040).
+           10   HRD-SUPERVISOR-FLAG  PIC   X(001).
+              88 HRD-REQUIRES-SUPERVISOR      VALUE 'Y'.
