@@ -0,0 +1,18 @@
+       01 EQ-EXCEPTION-RECORD.
+*
+         05 EQX-SRCMSGTYPE       PIC   X(008)  VALUE ' '.
+            88 EQX-FROM-BALENQ           VALUE 'BALENQ'.
+            88 EQX-FROM-TRANRSP          VALUE 'TRANRSP'.
+         05 EQX-PCREF            PIC   X(020)  VALUE ' '.
+         05 EQX-ENQUIRYKEY       PIC   X(050)  VALUE ' '.
+         05 EQX-ACCT-BRANCH      PIC   X(004)  VALUE ' '.
+         05 EQX-ACCT-NUMBER      PIC   X(006)  VALUE ' '.
+         05 EQX-ACCT-SUBACCT     PIC   X(003)  VALUE ' '.
+         05 EQX-REFER-FLAG       PIC   X(004)  VALUE ' '.
+         05 EQX-FORCE-FLAG       PIC   X(001)  VALUE ' '.
+         05 EQX-REFER-REASON     PIC   X(005)  VALUE ' '.
+         05 EQX-CAPTURE-DATE     PIC   9(008)  VALUE ZERO.
+         05 EQX-CAPTURE-TIME     PIC   9(006)  VALUE ZERO.
+         05 EQX-WORKED-FLAG      PIC   X(001)  VALUE 'N'.
+            88 EQX-OPEN                  VALUE 'N'.
+            88 EQX-WORKED                VALUE 'Y'.
