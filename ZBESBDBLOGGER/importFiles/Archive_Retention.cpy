@@ -0,0 +1,4 @@
+       01 ARCHIVE-RETENTION-CONTROL.
+*
+           10   ART-STREAM-CODE      PIC   X(001).
+           10   ART-RETENTION-DAYS   PIC   9(004).
