@@ -0,0 +1,10 @@
+       01 LOGGER-STORE-RECORD.
+*
+           10   LSR-STREAM-CODE      PIC   X(001).
+              88 LSR-HOLD-REQ                  VALUE 'H'.
+              88 LSR-HOLD-RESP                 VALUE 'R'.
+              88 LSR-TRAN-RESP                 VALUE 'S'.
+           10   LSR-PCREF            PIC   X(020).
+           10   LSR-CAPTURE-DATE     PIC   9(008).
+           10   LSR-CAPTURE-TIME     PIC   9(006).
+           10   LSR-RAW-RECORD       PIC   X(3791).
