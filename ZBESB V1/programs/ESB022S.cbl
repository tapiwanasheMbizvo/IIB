@@ -0,0 +1,209 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB022S
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    MERGES THE CURRENT BALANCE FIELDS (HZLED, HZCABL, HZLABL,
+000200*    HZNABL, HZODL) FROM BALANCE-ENQUIRY WITH ALL OPEN HOLDS
+000210*    (GZHNO, GZHRC, GZEXD) AGAINST THE SAME HZCUS/HZAB/HZAN/HZAS
+000220*    ACCOUNT INTO ONE COMBINED SNAPSHOT RECORD, SO A CUSTOMER
+000230*    QUERY OR DISPUTE DOESN'T REQUIRE TWO SEPARATE LOOKUPS.
+000240*-----------------------------------------------------------------
+000250* MODIFICATION HISTORY.
+000260*    09-AUG-2026  TC   INITIAL VERSION.
+000270******************************************************************
+000280 PROGRAM-ID. ESB022S.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-ZSERIES.
+000320 OBJECT-COMPUTER. IBM-ZSERIES.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS S0-HOLDREQF-STATUS.
+000380     SELECT BALENQF  ASSIGN TO BALENQF
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS S0-BALENQF-STATUS.
+000410     SELECT CUSTSNPF ASSIGN TO CUSTSNPF
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS S0-CUSTSNPF-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  HOLDREQF
+000470     RECORDING MODE IS F.
+000480     COPY "EQ_HOLD_REQ.cpy".
+000490 FD  BALENQF
+000500     RECORDING MODE IS F.
+000510     COPY "Balance_Enquiry.cpy".
+000520 FD  CUSTSNPF
+000530     RECORDING MODE IS F.
+000540     COPY "Customer_Snapshot.cpy".
+000550 WORKING-STORAGE SECTION.
+000560 01  S0-HOLDREQF-STATUS           PIC X(002) VALUE '00'.
+000570 01  S0-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000580 01  S0-CUSTSNPF-STATUS           PIC X(002) VALUE '00'.
+000590 01  S0-BALENQF-EOF-SW            PIC X(001) VALUE 'N'.
+000600     88 S0-BALENQF-EOF                        VALUE 'Y'.
+000605 01  S0-HOLDREQF-EOF-SW           PIC X(001) VALUE 'N'.
+000606     88 S0-HOLDREQF-EOF                       VALUE 'Y'.
+000610 01  S0-RUN-DATE                  PIC 9(008) VALUE ZERO.
+000620 01  S0-RUN-TIME                  PIC 9(006) VALUE ZERO.
+000630 01  S0-HOLD-COUNT                PIC 9(004) COMP VALUE ZERO.
+000640 01  S0-HOLD-TABLE.
+000650     05 S0-HOLD-ENTRY OCCURS 2000 TIMES
+000660        INDEXED BY S0-HD-LOAD-IDX, S0-HD-LOOKUP-IDX.
+000670        10 S0-HD-GZBBN            PIC X(004).
+000680        10 S0-HD-GZBNO            PIC X(006).
+000690        10 S0-HD-GZSFX            PIC X(003).
+000700        10 S0-HD-GZHNO            PIC X(005).
+000710        10 S0-HD-GZHRC            PIC X(003).
+000720        10 S0-HD-GZEXD            PIC X(009).
+000730 01  S0-CABL-WORK.
+000740     05 S0-CABL-TEXT              PIC X(016).
+000750     05 S0-CABL-NUMERIC REDEFINES S0-CABL-TEXT
+000760                                  PIC 9(014)V99.
+000770 01  S0-LABL-WORK.
+000780     05 S0-LABL-TEXT              PIC X(016).
+000790     05 S0-LABL-NUMERIC REDEFINES S0-LABL-TEXT
+000800                                  PIC 9(014)V99.
+000810 01  S0-NABL-WORK.
+000820     05 S0-NABL-TEXT              PIC X(016).
+000830     05 S0-NABL-NUMERIC REDEFINES S0-NABL-TEXT
+000840                                  PIC 9(014)V99.
+000850 01  S0-ODL-WORK.
+000860     05 S0-ODL-TEXT               PIC X(016).
+000870     05 S0-ODL-NUMERIC REDEFINES S0-ODL-TEXT
+000880                                  PIC 9(014)V99.
+000890 01  S0-LED-WORK.
+000900     05 S0-LED-TEXT               PIC X(007).
+000910     05 S0-LED-NUMERIC REDEFINES S0-LED-TEXT
+000920                                  PIC 9(007).
+000930 PROCEDURE DIVISION.
+000940*-----------------------------------------------------------------
+000950 0000-MAINLINE.
+000960*-----------------------------------------------------------------
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000980     PERFORM 2000-BUILD-SNAPSHOTS THRU 2000-EXIT
+000990         UNTIL S0-BALENQF-EOF.
+001000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001010     STOP RUN.
+001020*-----------------------------------------------------------------
+001030 1000-INITIALIZE.
+001040*-----------------------------------------------------------------
+001050     ACCEPT S0-RUN-DATE FROM DATE YYYYMMDD.
+001060     ACCEPT S0-RUN-TIME FROM TIME.
+001070     OPEN INPUT  HOLDREQF.
+001080     PERFORM 1100-LOAD-HOLD-TABLE THRU 1100-EXIT
+001090         UNTIL S0-HOLDREQF-EOF.
+001100     CLOSE HOLDREQF.
+001110     OPEN INPUT  BALENQF.
+001120     OPEN OUTPUT CUSTSNPF.
+001130     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+001160*-----------------------------------------------------------------
+001170 1100-LOAD-HOLD-TABLE.
+001180*-----------------------------------------------------------------
+001190     READ HOLDREQF
+001200         AT END
+001210             SET S0-HOLDREQF-EOF TO TRUE
+001220         NOT AT END
+001230             IF S0-HOLD-COUNT < 2000
+001240                 ADD 1 TO S0-HOLD-COUNT
+001250                 SET S0-HD-LOAD-IDX TO S0-HOLD-COUNT
+001260                 MOVE GZBBN OF EQHOLD-REQ-BODY
+001270                     TO S0-HD-GZBBN (S0-HD-LOAD-IDX)
+001280                 MOVE GZBNO OF EQHOLD-REQ-BODY
+001290                     TO S0-HD-GZBNO (S0-HD-LOAD-IDX)
+001300                 MOVE GZSFX OF EQHOLD-REQ-BODY
+001310                     TO S0-HD-GZSFX (S0-HD-LOAD-IDX)
+001320                 MOVE GZHNO OF EQHOLD-REQ-BODY
+001330                     TO S0-HD-GZHNO (S0-HD-LOAD-IDX)
+001340                 MOVE GZHRC OF EQHOLD-REQ-BODY
+001350                     TO S0-HD-GZHRC (S0-HD-LOAD-IDX)
+001360                 MOVE GZEXD OF EQHOLD-REQ-BODY
+001370                     TO S0-HD-GZEXD (S0-HD-LOAD-IDX)
+001380             END-IF
+001390     END-READ.
+001400 1100-EXIT.
+001410     EXIT.
+001420*-----------------------------------------------------------------
+001430 2000-BUILD-SNAPSHOTS.
+001440*-----------------------------------------------------------------
+001450     MOVE SPACES TO CUSTOMER-SNAPSHOT-RECORD.
+001460     MOVE HZCUS OF BALANCE-ENQUIRY-BODY TO CSS-HZCUS.
+001470     MOVE HZAB  OF BALANCE-ENQUIRY-BODY TO CSS-HZAB.
+001480     MOVE HZAN  OF BALANCE-ENQUIRY-BODY TO CSS-HZAN.
+001490     MOVE HZAS  OF BALANCE-ENQUIRY-BODY TO CSS-HZAS.
+001500     MOVE HZLED OF BALANCE-ENQUIRY-BODY TO S0-LED-TEXT.
+001510     MOVE S0-LED-NUMERIC TO CSS-HZLED.
+001520     MOVE HZCABL OF BALANCE-ENQUIRY-BODY TO S0-CABL-TEXT.
+001530     MOVE S0-CABL-NUMERIC TO CSS-HZCABL.
+001540     MOVE HZLABL OF BALANCE-ENQUIRY-BODY TO S0-LABL-TEXT.
+001550     MOVE S0-LABL-NUMERIC TO CSS-HZLABL.
+001560     MOVE HZNABL OF BALANCE-ENQUIRY-BODY TO S0-NABL-TEXT.
+001570     MOVE S0-NABL-NUMERIC TO CSS-HZNABL.
+001580     MOVE HZODL OF BALANCE-ENQUIRY-BODY TO S0-ODL-TEXT.
+001590     MOVE S0-ODL-NUMERIC TO CSS-HZODL.
+001600     MOVE ZERO TO CSS-HOLD-COUNT.
+001610     PERFORM 2100-COLLECT-HOLDS THRU 2100-EXIT.
+001620     MOVE S0-RUN-DATE TO CSS-CAPTURE-DATE.
+001630     MOVE S0-RUN-TIME TO CSS-CAPTURE-TIME.
+001640     WRITE CUSTOMER-SNAPSHOT-RECORD.
+001650     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001660 2000-EXIT.
+001670     EXIT.
+001680*-----------------------------------------------------------------
+001690 2100-COLLECT-HOLDS.
+001700*-----------------------------------------------------------------
+001710     IF S0-HOLD-COUNT = ZERO
+001720         GO TO 2100-EXIT
+001730     END-IF.
+001740     SET S0-HD-LOOKUP-IDX TO 1.
+001750     PERFORM 2110-COLLECT-ONE-HOLD THRU 2110-EXIT
+001760         UNTIL S0-HD-LOOKUP-IDX > S0-HOLD-COUNT
+001770            OR CSS-HOLD-COUNT = 10.
+001780 2100-EXIT.
+001790     EXIT.
+001800*-----------------------------------------------------------------
+001810 2110-COLLECT-ONE-HOLD.
+001820*-----------------------------------------------------------------
+001830     IF S0-HD-GZBBN (S0-HD-LOOKUP-IDX) = CSS-HZAB
+001840        AND S0-HD-GZBNO (S0-HD-LOOKUP-IDX) = CSS-HZAN
+001850        AND S0-HD-GZSFX (S0-HD-LOOKUP-IDX) = CSS-HZAS
+001860         ADD 1 TO CSS-HOLD-COUNT
+001870         MOVE S0-HD-GZHNO (S0-HD-LOOKUP-IDX)
+001880             TO CSS-GZHNO (CSS-HOLD-COUNT)
+001890         MOVE S0-HD-GZHRC (S0-HD-LOOKUP-IDX)
+001900             TO CSS-GZHRC (CSS-HOLD-COUNT)
+001910         MOVE S0-HD-GZEXD (S0-HD-LOOKUP-IDX)
+001920             TO CSS-GZEXD (CSS-HOLD-COUNT)
+001930     END-IF.
+001940     SET S0-HD-LOOKUP-IDX UP BY 1.
+001950 2110-EXIT.
+001960     EXIT.
+001970*-----------------------------------------------------------------
+001980 8000-TERMINATE.
+001990*-----------------------------------------------------------------
+002000     CLOSE BALENQF.
+002010     CLOSE CUSTSNPF.
+002020 8000-EXIT.
+002030     EXIT.
+002040*-----------------------------------------------------------------
+002050 9100-READ-BALENQF.
+002060*-----------------------------------------------------------------
+002070     READ BALENQF
+002080         AT END
+002090             SET S0-BALENQF-EOF TO TRUE
+002100     END-READ.
+002110 9100-EXIT.
+002120     EXIT.
+002130*-----------------------------------------------------------------
+002140 9999-EXIT.
+002150*-----------------------------------------------------------------
+002160     EXIT.
