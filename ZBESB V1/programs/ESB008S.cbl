@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB008S
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    CHECKS THE HAND-MAINTAINED FIXEDDATASIZE ON EACH OUTBOUND
+000200*    BALANCE-ENQUIRY AGAINST THE ACTUAL COMPILED LENGTH OF
+000210*    BALANCE-ENQUIRY-BODY BEFORE THE ENQUIRY IS ALLOWED ONTO THE
+000220*    SEND QUEUE, SO A SIZE THAT HAS DRIFTED OUT OF STEP WITH THE
+000230*    BODY LAYOUT NEVER PRODUCES A PARSE FAILURE AT EQUATION'S END.
+000240*-----------------------------------------------------------------
+000250* MODIFICATION HISTORY.
+000260*    09-AUG-2026  TC   INITIAL VERSION.
+000270******************************************************************
+000280 PROGRAM-ID. ESB008S.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-ZSERIES.
+000320 OBJECT-COMPUTER. IBM-ZSERIES.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT BALENQF  ASSIGN TO BALENQF
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS S8-BALENQF-STATUS.
+000380     SELECT BALSNDF  ASSIGN TO BALSNDF
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS S8-BALSNDF-STATUS.
+000410     SELECT BALSIZX  ASSIGN TO BALSIZX
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS S8-BALSIZX-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  BALENQF
+000470     RECORDING MODE IS F.
+000480     COPY "Balance_Enquiry.cpy".
+000490 FD  BALSNDF
+000500     RECORDING MODE IS F.
+000510 01  BALSNDF-RECORD               PIC X(1060).
+000520 FD  BALSIZX
+000530     RECORDING MODE IS F.
+000540     COPY "Balance_Enquiry_Size_Exception.cpy".
+000550 WORKING-STORAGE SECTION.
+000560 01  S8-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000570 01  S8-BALSNDF-STATUS            PIC X(002) VALUE '00'.
+000580 01  S8-BALSIZX-STATUS            PIC X(002) VALUE '00'.
+000590 01  S8-SWITCHES.
+000600     05 S8-BALENQF-EOF-SW         PIC X(001) VALUE 'N'.
+000610        88 S8-BALENQF-EOF                    VALUE 'Y'.
+000620 01  S8-DATE-TIME.
+000630     05 S8-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000640     05 S8-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000650 01  S8-DECLARED-SIZE             PIC 9(005) VALUE ZERO.
+000660 01  S8-ACTUAL-SIZE               PIC 9(005) COMP VALUE ZERO.
+000670 PROCEDURE DIVISION.
+000680*-----------------------------------------------------------------
+000690 0000-MAINLINE.
+000700*-----------------------------------------------------------------
+000710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000720     PERFORM 2000-CHECK-ENQUIRIES THRU 2000-EXIT
+000730         UNTIL S8-BALENQF-EOF.
+000740     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000750     STOP RUN.
+000760*-----------------------------------------------------------------
+000770 1000-INITIALIZE.
+000780*-----------------------------------------------------------------
+000790     ACCEPT S8-CURRENT-DATE FROM DATE YYYYMMDD.
+000800     ACCEPT S8-CURRENT-TIME FROM TIME.
+000810     OPEN INPUT  BALENQF.
+000820     OPEN OUTPUT BALSNDF.
+000830     OPEN OUTPUT BALSIZX.
+000840     MOVE LENGTH OF BALANCE-ENQUIRY-BODY TO S8-ACTUAL-SIZE.
+000850     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+000860 1000-EXIT.
+000870     EXIT.
+000880*-----------------------------------------------------------------
+000890 2000-CHECK-ENQUIRIES.
+000900*-----------------------------------------------------------------
+000910     IF S8-BALENQF-EOF
+000920         GO TO 2000-EXIT
+000930     END-IF.
+000940     MOVE FIXEDDATASIZE OF BALANCE-ENQUIRY-HEADER (1:5)
+000950         TO S8-DECLARED-SIZE.
+000960     IF S8-DECLARED-SIZE = S8-ACTUAL-SIZE
+000970         MOVE BALANCE-ENQUIRY TO BALSNDF-RECORD
+000980         WRITE BALSNDF-RECORD
+000990     ELSE
+001000         PERFORM 2100-WRITE-SIZE-EXCEPTION THRU 2100-EXIT
+001010     END-IF.
+001020     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001030 2000-EXIT.
+001040     EXIT.
+001050*-----------------------------------------------------------------
+001060 2100-WRITE-SIZE-EXCEPTION.
+001070*-----------------------------------------------------------------
+001080     MOVE SPACES TO BAL-ENQ-SIZE-EXCEPTION-RECORD.
+001090     MOVE PCREF OF BALANCE-ENQUIRY-HEADER      TO BSE-PCREF.
+001100     MOVE ENQUIRYKEY OF BALANCE-ENQUIRY-HEADER TO BSE-ENQUIRYKEY.
+001110     MOVE S8-DECLARED-SIZE   TO BSE-DECLARED-SIZE.
+001120     MOVE S8-ACTUAL-SIZE     TO BSE-ACTUAL-SIZE.
+001130     MOVE S8-CURRENT-DATE    TO BSE-CAPTURE-DATE.
+001140     MOVE S8-CURRENT-TIME    TO BSE-CAPTURE-TIME.
+001150     WRITE BAL-ENQ-SIZE-EXCEPTION-RECORD.
+001160     DISPLAY 'ESB008S: FIXEDDATASIZE MISMATCH FOR PCREF '
+001170         PCREF OF BALANCE-ENQUIRY-HEADER.
+001180 2100-EXIT.
+001190     EXIT.
+001200*-----------------------------------------------------------------
+001210 8000-TERMINATE.
+001220*-----------------------------------------------------------------
+001230     CLOSE BALENQF.
+001240     CLOSE BALSNDF.
+001250     CLOSE BALSIZX.
+001260 8000-EXIT.
+001270     EXIT.
+001280*-----------------------------------------------------------------
+001290 9100-READ-BALENQF.
+001300*-----------------------------------------------------------------
+001310     READ BALENQF
+001320         AT END
+001330             SET S8-BALENQF-EOF TO TRUE
+001340     END-READ.
+001350 9100-EXIT.
+001360     EXIT.
+001370*-----------------------------------------------------------------
+001380 9999-EXIT.
+001390*-----------------------------------------------------------------
+001400     EXIT.
