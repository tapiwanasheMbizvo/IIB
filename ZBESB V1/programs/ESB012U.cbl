@@ -0,0 +1,176 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB012U
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    DAILY OVERDRAFT UTILIZATION REPORT.  FOR EVERY ENQUIRY ON
+000200*    BALENQF, THE AMOUNT OF THE OVERDRAFT LIMIT (HZODL) CONSUMED
+000210*    IS TAKEN AS HZODL LESS THE NET AVAILABLE BALANCE (HZNABL),
+000220*    EXPRESSED AS A PERCENTAGE OF HZODL.  THE FULL BOOK IS
+000230*    RANKED DESCENDING BY THAT PERCENTAGE ONTO UTILRPT, AND ANY
+000240*    ACCOUNT OVER THE CONFIGURED THRESHOLD IS ALSO BROKEN OUT
+000250*    ONTO UTILEXCF SO CREDIT CONTROL CAN ACT ON EXCESS USAGE
+000260*    WITHOUT WAITING FOR END OF MONTH.
+000270*-----------------------------------------------------------------
+000280* MODIFICATION HISTORY.
+000290*    09-AUG-2026  TC   INITIAL VERSION.
+000300******************************************************************
+000310 PROGRAM-ID. ESB012U.
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-ZSERIES.
+000350 OBJECT-COMPUTER. IBM-ZSERIES.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT BALENQF   ASSIGN TO BALENQF
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS U2-BALENQF-STATUS.
+000410     SELECT UTILSRT   ASSIGN TO "UTILSRT"
+000420         ORGANIZATION IS SEQUENTIAL.
+000430     SELECT UTILRPT   ASSIGN TO UTILRPT
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS U2-UTILRPT-STATUS.
+000460     SELECT UTILEXCF  ASSIGN TO UTILEXCF
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS U2-UTILEXCF-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  BALENQF
+000520     RECORDING MODE IS F.
+000530     COPY "Balance_Enquiry.cpy".
+000540 SD  UTILSRT.
+000550     COPY "Overdraft_Utilization.cpy"
+000560         REPLACING OVERDRAFT-UTILIZATION-RECORD
+000570             BY UTIL-SORT-RECORD.
+000580 FD  UTILRPT
+000590     RECORDING MODE IS F.
+000600     COPY "Overdraft_Utilization.cpy"
+000610         REPLACING OVERDRAFT-UTILIZATION-RECORD
+000620             BY UTIL-RPT-RECORD.
+000630 FD  UTILEXCF
+000640     RECORDING MODE IS F.
+000650     COPY "Overdraft_Excess.cpy".
+000660 WORKING-STORAGE SECTION.
+000670 01  U2-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000680 01  U2-UTILRPT-STATUS            PIC X(002) VALUE '00'.
+000690 01  U2-UTILEXCF-STATUS           PIC X(002) VALUE '00'.
+000700 01  U2-BALENQF-EOF-SW            PIC X(001) VALUE 'N'.
+000710     88 U2-BALENQF-EOF                       VALUE 'Y'.
+000720 01  U2-THRESHOLD-PCT             PIC 9(005)V99 VALUE 80.00.
+000730 01  U2-DATE-TIME.
+000740     05 U2-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000750     05 U2-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000760 01  U2-ODL-WORK.
+000770     05 U2-ODL-TEXT               PIC X(016).
+000780     05 U2-ODL-NUMERIC REDEFINES U2-ODL-TEXT
+000790                                  PIC 9(014)V99.
+000800 01  U2-NABL-WORK.
+000810     05 U2-NABL-TEXT              PIC X(016).
+000820     05 U2-NABL-NUMERIC REDEFINES U2-NABL-TEXT
+000830                                  PIC 9(014)V99.
+000840 01  U2-CONSUMED                  PIC S9(014)V99 VALUE ZERO.
+000850 01  U2-UTIL-PCT                  PIC S9(005)V99 VALUE ZERO.
+000860 PROCEDURE DIVISION.
+000870*-----------------------------------------------------------------
+000880 0000-MAINLINE.
+000890*-----------------------------------------------------------------
+000900     ACCEPT U2-CURRENT-DATE FROM DATE YYYYMMDD.
+000910     ACCEPT U2-CURRENT-TIME FROM TIME.
+000920     OPEN INPUT  BALENQF.
+000930     OPEN OUTPUT UTILEXCF.
+000940     SORT UTILSRT
+000950         ON DESCENDING KEY UTS-UTIL-PCT OF UTIL-SORT-RECORD
+000960         INPUT PROCEDURE IS 2000-BUILD-SORT-RECORDS THRU 2000-EXIT
+000970         GIVING UTILRPT.
+000980     CLOSE BALENQF.
+000990     CLOSE UTILEXCF.
+001000     STOP RUN.
+001010*-----------------------------------------------------------------
+001020 2000-BUILD-SORT-RECORDS.
+001030*-----------------------------------------------------------------
+001040     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001050     PERFORM 2100-PROCESS-ONE-ENQUIRY THRU 2100-EXIT
+001060         UNTIL U2-BALENQF-EOF.
+001070 2000-EXIT.
+001080     EXIT.
+001090*-----------------------------------------------------------------
+001100 2100-PROCESS-ONE-ENQUIRY.
+001110*-----------------------------------------------------------------
+001120     MOVE HZODL  OF BALANCE-ENQUIRY-BODY TO U2-ODL-TEXT.
+001130     MOVE HZNABL OF BALANCE-ENQUIRY-BODY TO U2-NABL-TEXT.
+001140     COMPUTE U2-CONSUMED =
+001150         U2-ODL-NUMERIC - U2-NABL-NUMERIC.
+001160     IF U2-ODL-NUMERIC > ZERO
+001170         COMPUTE U2-UTIL-PCT ROUNDED =
+001180             (U2-CONSUMED / U2-ODL-NUMERIC) * 100
+001190     ELSE
+001200         MOVE ZERO TO U2-UTIL-PCT
+001210     END-IF.
+001220     PERFORM 2110-RELEASE-SORT-RECORD THRU 2110-EXIT.
+001230     IF U2-UTIL-PCT > U2-THRESHOLD-PCT
+001240         PERFORM 2120-WRITE-EXCESS THRU 2120-EXIT
+001250     END-IF.
+001260     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001270 2100-EXIT.
+001280     EXIT.
+001290*-----------------------------------------------------------------
+001300 2110-RELEASE-SORT-RECORD.
+001310*-----------------------------------------------------------------
+001320     MOVE SPACES TO UTIL-SORT-RECORD.
+001330     MOVE PCREF OF BALANCE-ENQUIRY-HEADER
+001340         TO UTS-PCREF OF UTIL-SORT-RECORD.
+001350     MOVE HZAB  OF BALANCE-ENQUIRY-BODY
+001360         TO UTS-BRANCH OF UTIL-SORT-RECORD.
+001370     MOVE HZAN  OF BALANCE-ENQUIRY-BODY
+001380         TO UTS-ACCOUNT OF UTIL-SORT-RECORD.
+001390     MOVE HZAS  OF BALANCE-ENQUIRY-BODY
+001400         TO UTS-SUBACCT OF UTIL-SORT-RECORD.
+001410     MOVE U2-ODL-NUMERIC
+001420         TO UTS-HZODL OF UTIL-SORT-RECORD.
+001430     MOVE U2-NABL-NUMERIC
+001440         TO UTS-HZNABL OF UTIL-SORT-RECORD.
+001450     MOVE U2-CONSUMED
+001460         TO UTS-CONSUMED OF UTIL-SORT-RECORD.
+001470     MOVE U2-UTIL-PCT
+001480         TO UTS-UTIL-PCT OF UTIL-SORT-RECORD.
+001490     MOVE U2-CURRENT-DATE
+001500         TO UTS-CAPTURE-DATE OF UTIL-SORT-RECORD.
+001510     MOVE U2-CURRENT-TIME
+001520         TO UTS-CAPTURE-TIME OF UTIL-SORT-RECORD.
+001530     RELEASE UTIL-SORT-RECORD.
+001540 2110-EXIT.
+001550     EXIT.
+001560*-----------------------------------------------------------------
+001570 2120-WRITE-EXCESS.
+001580*-----------------------------------------------------------------
+001590     MOVE SPACES TO OVERDRAFT-EXCESS-RECORD.
+001600     MOVE PCREF OF BALANCE-ENQUIRY-HEADER TO UTX-PCREF.
+001610     MOVE HZAB  OF BALANCE-ENQUIRY-BODY   TO UTX-BRANCH.
+001620     MOVE HZAN  OF BALANCE-ENQUIRY-BODY   TO UTX-ACCOUNT.
+001630     MOVE HZAS  OF BALANCE-ENQUIRY-BODY   TO UTX-SUBACCT.
+001640     MOVE U2-ODL-NUMERIC                  TO UTX-HZODL.
+001650     MOVE U2-CONSUMED                     TO UTX-CONSUMED.
+001660     MOVE U2-UTIL-PCT                     TO UTX-UTIL-PCT.
+001670     MOVE U2-THRESHOLD-PCT                TO UTX-THRESHOLD-PCT.
+001680     MOVE U2-CURRENT-DATE                 TO UTX-CAPTURE-DATE.
+001690     MOVE U2-CURRENT-TIME                 TO UTX-CAPTURE-TIME.
+001700     WRITE OVERDRAFT-EXCESS-RECORD.
+001710 2120-EXIT.
+001720     EXIT.
+001730*-----------------------------------------------------------------
+001740 9100-READ-BALENQF.
+001750*-----------------------------------------------------------------
+001760     READ BALENQF
+001770         AT END
+001780             SET U2-BALENQF-EOF TO TRUE
+001790     END-READ.
+001800 9100-EXIT.
+001810     EXIT.
+001820*-----------------------------------------------------------------
+001830 9999-EXIT.
+001840*-----------------------------------------------------------------
+001850     EXIT.
