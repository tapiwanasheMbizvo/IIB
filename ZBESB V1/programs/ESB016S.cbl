@@ -0,0 +1,253 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB016S
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    REASSEMBLES A SPLIT BALANCE-ENQUIRY RESPONSE INTO ONE
+000200*    LOGICAL ANSWER.  SEGMENTS ARE BUFFERED KEYED ON PCREF AND
+000210*    ENQUIRYKEY (BALANCE-ENQUIRY HAS NO TRANSQ OF ITS OWN), EACH
+000220*    SEGMENT'S NON-BLANK BODY BYTES ARE OVERLAID ONTO THE
+000230*    BUFFERED BODY, AND THE COMBINED RECORD IS ONLY RELEASED
+000240*    ONCE THE NUMBER OF SEGMENTS RECEIVED REACHES NMSGS, SO
+000250*    DOWNSTREAM REPORTING NEVER SEES A PARTIAL BALANCE RECORD
+000260*    AS IF IT WERE COMPLETE.
+000270*-----------------------------------------------------------------
+000280* MODIFICATION HISTORY.
+000290*    09-AUG-2026  TC   INITIAL VERSION.
+000300******************************************************************
+000310 PROGRAM-ID. ESB016S.
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-ZSERIES.
+000350 OBJECT-COMPUTER. IBM-ZSERIES.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT BALENQF ASSIGN TO BALENQF
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS S6-BALENQF-STATUS.
+000410     SELECT BALENQR ASSIGN TO BALENQR
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS S6-BALENQR-STATUS.
+000440     SELECT BALPNDX ASSIGN TO BALPNDX
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS S6-BALPNDX-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  BALENQF
+000500     RECORDING MODE IS F.
+000510     COPY "Balance_Enquiry.cpy".
+000520 FD  BALENQR
+000530     RECORDING MODE IS F.
+000540 01  BALENQR-RECORD               PIC X(1060).
+000550 FD  BALPNDX
+000560     RECORDING MODE IS F.
+000570     COPY "Balance_Enquiry_Pending_Exception.cpy".
+000580 WORKING-STORAGE SECTION.
+000590 01  S6-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000600 01  S6-BALENQR-STATUS            PIC X(002) VALUE '00'.
+000610 01  S6-BALPNDX-STATUS            PIC X(002) VALUE '00'.
+000620 01  S6-BALENQF-EOF-SW            PIC X(001) VALUE 'N'.
+000630     88 S6-BALENQF-EOF                       VALUE 'Y'.
+000640 01  S6-DATE-TIME.
+000650     05 S6-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000660     05 S6-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000670 01  S6-EXPECTED-COUNT            PIC 9(004) VALUE ZERO.
+000680 01  S6-BYTE-IDX                  PIC 9(004) COMP VALUE ZERO.
+000690 01  S6-FOUND-SW                  PIC X(001) VALUE 'N'.
+000700     88 S6-FOUND                              VALUE 'Y'.
+000710 01  S6-PENDING-COUNT             PIC 9(004) COMP VALUE ZERO.
+000720 01  S6-PENDING-TABLE.
+000730     05 S6-PENDING-ENTRY OCCURS 50 TIMES
+000740        INDEXED BY S6-PND-IDX, S6-PND-LOOKUP-IDX.
+000750        10 S6-PND-PCREF           PIC X(015).
+000760        10 S6-PND-ENQUIRYKEY      PIC X(050).
+000770        10 S6-PND-EXPECTED-COUNT  PIC 9(004).
+000780        10 S6-PND-RECEIVED-COUNT  PIC 9(004).
+000790        10 S6-PND-HEADER-TEXT     PIC X(542).
+000800        10 S6-PND-BODY-TEXT       PIC X(518).
+000810 PROCEDURE DIVISION.
+000820*-----------------------------------------------------------------
+000830 0000-MAINLINE.
+000840*-----------------------------------------------------------------
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000860     PERFORM 2000-PROCESS-SEGMENTS THRU 2000-EXIT
+000870         UNTIL S6-BALENQF-EOF.
+000880     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000890     STOP RUN.
+000900*-----------------------------------------------------------------
+000910 1000-INITIALIZE.
+000920*-----------------------------------------------------------------
+000930     ACCEPT S6-CURRENT-DATE FROM DATE YYYYMMDD.
+000940     ACCEPT S6-CURRENT-TIME FROM TIME.
+000950     OPEN INPUT  BALENQF.
+000960     OPEN OUTPUT BALENQR.
+000970     OPEN OUTPUT BALPNDX.
+000980     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+000990 1000-EXIT.
+001000     EXIT.
+001010*-----------------------------------------------------------------
+001020 2000-PROCESS-SEGMENTS.
+001030*-----------------------------------------------------------------
+001040     IF S6-BALENQF-EOF
+001050         GO TO 2000-EXIT
+001060     END-IF.
+001070     MOVE ZERO TO S6-EXPECTED-COUNT.
+001080     MOVE NMSGS OF BALANCE-ENQUIRY-HEADER TO S6-EXPECTED-COUNT.
+001090     IF S6-EXPECTED-COUNT <= 1
+001100         PERFORM 2500-RELEASE-SINGLE THRU 2500-EXIT
+001110     ELSE
+001120         PERFORM 2100-FIND-PENDING THRU 2100-EXIT
+001130         IF S6-FOUND
+001140             PERFORM 2200-MERGE-SEGMENT THRU 2200-EXIT
+001150         ELSE
+001160             PERFORM 2300-START-PENDING THRU 2300-EXIT
+001170         END-IF
+001180     END-IF.
+001190     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001200 2000-EXIT.
+001210     EXIT.
+001220*-----------------------------------------------------------------
+001230 2100-FIND-PENDING.
+001240*-----------------------------------------------------------------
+001250     MOVE 'N' TO S6-FOUND-SW.
+001260     IF S6-PENDING-COUNT = ZERO
+001270         GO TO 2100-EXIT
+001280     END-IF.
+001290     SET S6-PND-LOOKUP-IDX TO 1.
+001300     PERFORM 2110-SCAN-PENDING THRU 2110-EXIT
+001310         UNTIL S6-PND-LOOKUP-IDX > S6-PENDING-COUNT
+001320            OR S6-FOUND.
+001330 2100-EXIT.
+001340     EXIT.
+001350*-----------------------------------------------------------------
+001360 2110-SCAN-PENDING.
+001370*-----------------------------------------------------------------
+001380     IF S6-PND-PCREF (S6-PND-LOOKUP-IDX) =
+001390             PCREF OF BALANCE-ENQUIRY-HEADER
+001400        AND S6-PND-ENQUIRYKEY (S6-PND-LOOKUP-IDX) =
+001410             ENQUIRYKEY OF BALANCE-ENQUIRY-HEADER
+001420         MOVE 'Y' TO S6-FOUND-SW
+001430     ELSE
+001440         SET S6-PND-LOOKUP-IDX UP BY 1
+001450     END-IF.
+001460 2110-EXIT.
+001470     EXIT.
+001480*-----------------------------------------------------------------
+001490 2200-MERGE-SEGMENT.
+001500*-----------------------------------------------------------------
+001510     SET S6-BYTE-IDX TO 1.
+001520     PERFORM 2210-MERGE-ONE-BYTE THRU 2210-EXIT
+001530         UNTIL S6-BYTE-IDX > 518.
+001540     ADD 1 TO S6-PND-RECEIVED-COUNT (S6-PND-LOOKUP-IDX).
+001550     IF S6-PND-RECEIVED-COUNT (S6-PND-LOOKUP-IDX) >=
+001560             S6-PND-EXPECTED-COUNT (S6-PND-LOOKUP-IDX)
+001570         PERFORM 2400-RELEASE-PENDING THRU 2400-EXIT
+001580     END-IF.
+001590 2200-EXIT.
+001600     EXIT.
+001610*-----------------------------------------------------------------
+001620 2210-MERGE-ONE-BYTE.
+001630*-----------------------------------------------------------------
+001640     IF BALANCE-ENQUIRY-BODY (S6-BYTE-IDX : 1) NOT = SPACE
+001650         MOVE BALANCE-ENQUIRY-BODY (S6-BYTE-IDX : 1)
+001660             TO S6-PND-BODY-TEXT (S6-PND-LOOKUP-IDX)
+001670                 (S6-BYTE-IDX : 1)
+001680     END-IF.
+001690     SET S6-BYTE-IDX UP BY 1.
+001700 2210-EXIT.
+001710     EXIT.
+001720*-----------------------------------------------------------------
+001730 2300-START-PENDING.
+001740*-----------------------------------------------------------------
+001750     IF S6-PENDING-COUNT < 50
+001760         ADD 1 TO S6-PENDING-COUNT
+001770         SET S6-PND-IDX TO S6-PENDING-COUNT
+001780         MOVE PCREF OF BALANCE-ENQUIRY-HEADER
+001790             TO S6-PND-PCREF (S6-PND-IDX)
+001800         MOVE ENQUIRYKEY OF BALANCE-ENQUIRY-HEADER
+001810             TO S6-PND-ENQUIRYKEY (S6-PND-IDX)
+001820         MOVE S6-EXPECTED-COUNT
+001830             TO S6-PND-EXPECTED-COUNT (S6-PND-IDX)
+001840         MOVE 1 TO S6-PND-RECEIVED-COUNT (S6-PND-IDX)
+001850         MOVE BALANCE-ENQUIRY-HEADER
+001860             TO S6-PND-HEADER-TEXT (S6-PND-IDX)
+001870         MOVE BALANCE-ENQUIRY-BODY
+001880             TO S6-PND-BODY-TEXT (S6-PND-IDX)
+001890         IF S6-PND-EXPECTED-COUNT (S6-PND-IDX) <= 1
+001900             SET S6-PND-LOOKUP-IDX TO S6-PND-IDX
+001910             PERFORM 2400-RELEASE-PENDING THRU 2400-EXIT
+001920         END-IF
+001930     ELSE
+001940         PERFORM 2310-WRITE-PENDING-EXCEPTION THRU 2310-EXIT
+001950     END-IF.
+001960 2300-EXIT.
+001970     EXIT.
+001980*-----------------------------------------------------------------
+001990 2310-WRITE-PENDING-EXCEPTION.
+002000*-----------------------------------------------------------------
+002010     MOVE SPACES TO BAL-PEND-EXCEPTION-RECORD.
+002020     MOVE PCREF OF BALANCE-ENQUIRY-HEADER      TO BPE-PCREF.
+002030     MOVE ENQUIRYKEY OF BALANCE-ENQUIRY-HEADER TO BPE-ENQUIRYKEY.
+002040     MOVE S6-EXPECTED-COUNT  TO BPE-EXPECTED-COUNT.
+002050     MOVE S6-PENDING-COUNT   TO BPE-PENDING-COUNT.
+002060     MOVE S6-CURRENT-DATE    TO BPE-CAPTURE-DATE.
+002070     MOVE S6-CURRENT-TIME    TO BPE-CAPTURE-TIME.
+002080     WRITE BAL-PEND-EXCEPTION-RECORD.
+002090     DISPLAY 'ESB016S: PENDING TABLE FULL, SEGMENT DROPPED FOR '
+002100         'PCREF ' PCREF OF BALANCE-ENQUIRY-HEADER.
+002110 2310-EXIT.
+002120     EXIT.
+002130*-----------------------------------------------------------------
+002140 2400-RELEASE-PENDING.
+002150*-----------------------------------------------------------------
+002160     MOVE SPACES TO BALENQR-RECORD.
+002170     MOVE S6-PND-HEADER-TEXT (S6-PND-LOOKUP-IDX)
+002180         TO BALENQR-RECORD (1 : 542).
+002190     MOVE S6-PND-BODY-TEXT (S6-PND-LOOKUP-IDX)
+002200         TO BALENQR-RECORD (543 : 518).
+002210     WRITE BALENQR-RECORD.
+002220     PERFORM 2410-REMOVE-PENDING THRU 2410-EXIT.
+002230 2400-EXIT.
+002240     EXIT.
+002250*-----------------------------------------------------------------
+002260 2410-REMOVE-PENDING.
+002270*-----------------------------------------------------------------
+002280     IF S6-PND-LOOKUP-IDX < S6-PENDING-COUNT
+002290         MOVE S6-PENDING-ENTRY (S6-PENDING-COUNT)
+002300             TO S6-PENDING-ENTRY (S6-PND-LOOKUP-IDX)
+002310     END-IF.
+002320     SUBTRACT 1 FROM S6-PENDING-COUNT.
+002330 2410-EXIT.
+002340     EXIT.
+002350*-----------------------------------------------------------------
+002360 2500-RELEASE-SINGLE.
+002370*-----------------------------------------------------------------
+002380     MOVE BALANCE-ENQUIRY TO BALENQR-RECORD.
+002390     WRITE BALENQR-RECORD.
+002400 2500-EXIT.
+002410     EXIT.
+002420*-----------------------------------------------------------------
+002430 8000-TERMINATE.
+002440*-----------------------------------------------------------------
+002450     CLOSE BALENQF.
+002460     CLOSE BALENQR.
+002470     CLOSE BALPNDX.
+002480 8000-EXIT.
+002490     EXIT.
+002500*-----------------------------------------------------------------
+002510 9100-READ-BALENQF.
+002520*-----------------------------------------------------------------
+002530     READ BALENQF
+002540         AT END
+002550             SET S6-BALENQF-EOF TO TRUE
+002560     END-READ.
+002570 9100-EXIT.
+002580     EXIT.
+002590*-----------------------------------------------------------------
+002600 9999-EXIT.
+002610*-----------------------------------------------------------------
+002620     EXIT.
