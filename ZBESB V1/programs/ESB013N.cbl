@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB013N
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    DRIVES THE APPLYDURINGREC/APPLYDURINGEXT/APPLYDURINGNIGHT
+000200*    FLAGS ON EVERY OUTBOUND BALANCE-ENQUIRY OFF AN OPERATOR-
+000210*    MAINTAINED NIGHT-WINDOW CONTROL RECORD INSTEAD OF THE FIXED
+000220*    'N' DEFAULT, SO AN ENQUIRY SUBMITTED DURING A RECOVERY,
+000230*    EXTRACT, OR OVERNIGHT RUN CORRECTLY DECLARES THE WINDOW IT
+000240*    WAS RAISED IN.
+000250*-----------------------------------------------------------------
+000260* MODIFICATION HISTORY.
+000270*    09-AUG-2026  TC   INITIAL VERSION.
+000280******************************************************************
+000290 PROGRAM-ID. ESB013N.
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-ZSERIES.
+000330 OBJECT-COMPUTER. IBM-ZSERIES.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT NIGHTWIN ASSIGN TO NIGHTWIN
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS N3-NIGHTWIN-STATUS.
+000390     SELECT BALENQF  ASSIGN TO BALENQF
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS N3-BALENQF-STATUS.
+000420     SELECT BALENQO  ASSIGN TO BALENQO
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS N3-BALENQO-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  NIGHTWIN
+000480     RECORDING MODE IS F.
+000490     COPY "Night_Window_Control.cpy".
+000500 FD  BALENQF
+000510     RECORDING MODE IS F.
+000520     COPY "Balance_Enquiry.cpy".
+000530 FD  BALENQO
+000540     RECORDING MODE IS F.
+000550 01  BALENQO-RECORD               PIC X(1060).
+000560 WORKING-STORAGE SECTION.
+000570 01  N3-NIGHTWIN-STATUS           PIC X(002) VALUE '00'.
+000580 01  N3-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000590 01  N3-BALENQO-STATUS            PIC X(002) VALUE '00'.
+000600 01  N3-BALENQF-EOF-SW            PIC X(001) VALUE 'N'.
+000610     88 N3-BALENQF-EOF                       VALUE 'Y'.
+000620 01  N3-WINDOW-CODE               PIC X(001) VALUE 'D'.
+000630 PROCEDURE DIVISION.
+000640*-----------------------------------------------------------------
+000650 0000-MAINLINE.
+000660*-----------------------------------------------------------------
+000670     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000680     PERFORM 2000-PROCESS-ENQUIRIES THRU 2000-EXIT
+000690         UNTIL N3-BALENQF-EOF.
+000700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000710     STOP RUN.
+000720*-----------------------------------------------------------------
+000730 1000-INITIALIZE.
+000740*-----------------------------------------------------------------
+000750     OPEN INPUT NIGHTWIN.
+000760     READ NIGHTWIN
+000770         AT END
+000780             MOVE 'D' TO N3-WINDOW-CODE
+000790         NOT AT END
+000800             MOVE NWC-WINDOW-CODE OF NIGHT-WINDOW-CONTROL-RECORD
+000810                 TO N3-WINDOW-CODE
+000820     END-READ.
+000830     CLOSE NIGHTWIN.
+000840     OPEN INPUT  BALENQF.
+000850     OPEN OUTPUT BALENQO.
+000860     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+000870 1000-EXIT.
+000880     EXIT.
+000890*-----------------------------------------------------------------
+000900 2000-PROCESS-ENQUIRIES.
+000910*-----------------------------------------------------------------
+000920     IF N3-BALENQF-EOF
+000930         GO TO 2000-EXIT
+000940     END-IF.
+000950     MOVE 'N' TO APPLYDURINGREC OF BALANCE-ENQUIRY-HEADER.
+000960     MOVE 'N' TO APPLYDURINGEXT OF BALANCE-ENQUIRY-HEADER.
+000970     MOVE 'N' TO APPLYDURINGNIGHT OF BALANCE-ENQUIRY-HEADER.
+000980     EVALUATE N3-WINDOW-CODE
+000990         WHEN 'R'
+001000             MOVE 'Y' TO APPLYDURINGREC OF BALANCE-ENQUIRY-HEADER
+001010         WHEN 'E'
+001020             MOVE 'Y' TO APPLYDURINGEXT OF BALANCE-ENQUIRY-HEADER
+001030         WHEN 'O'
+001040             MOVE 'Y' TO
+001050                 APPLYDURINGNIGHT OF BALANCE-ENQUIRY-HEADER
+001060         WHEN OTHER
+001070             CONTINUE
+001080     END-EVALUATE.
+001090     MOVE BALANCE-ENQUIRY TO BALENQO-RECORD.
+001100     WRITE BALENQO-RECORD.
+001110     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001120 2000-EXIT.
+001130     EXIT.
+001140*-----------------------------------------------------------------
+001150 8000-TERMINATE.
+001160*-----------------------------------------------------------------
+001170     CLOSE BALENQF.
+001180     CLOSE BALENQO.
+001190 8000-EXIT.
+001200     EXIT.
+001210*-----------------------------------------------------------------
+001220 9100-READ-BALENQF.
+001230*-----------------------------------------------------------------
+001240     READ BALENQF
+001250         AT END
+001260             SET N3-BALENQF-EOF TO TRUE
+001270     END-READ.
+001280 9100-EXIT.
+001290     EXIT.
+001300*-----------------------------------------------------------------
+001310 9999-EXIT.
+001320*-----------------------------------------------------------------
+001330     EXIT.
