@@ -0,0 +1,134 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB011W
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    DAILY EXCEPTION REPORT OF ACCOUNTS WHERE THE STANDING-ORDER
+000200*    SWEEP BALANCE LADDER ON BALANCE-ENQUIRY-BODY LOOKS
+000210*    INCONSISTENT.  HZSM1 AND HZSM2 ARE EXPECTED TO SUM TO HZSMA;
+000220*    ANY ACCOUNT WHERE THEY DO NOT IS WRITTEN OUT WITH THE
+000230*    DIFFERENCE SO THE SWEEP-MANDATE PROBLEM CAN BE CAUGHT BEFORE
+000240*    A CUSTOMER NOTICES A MISSED TRANSFER.
+000250*-----------------------------------------------------------------
+000260* MODIFICATION HISTORY.
+000270*    09-AUG-2026  TC   INITIAL VERSION.
+000280******************************************************************
+000290 PROGRAM-ID. ESB011W.
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-ZSERIES.
+000330 OBJECT-COMPUTER. IBM-ZSERIES.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT BALENQF  ASSIGN TO BALENQF
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS W1-BALENQF-STATUS.
+000390     SELECT SWEEPEXC ASSIGN TO SWEEPEXC
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS W1-SWEEPEXC-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  BALENQF
+000450     RECORDING MODE IS F.
+000460     COPY "Balance_Enquiry.cpy".
+000470 FD  SWEEPEXC
+000480     RECORDING MODE IS F.
+000490     COPY "Sweep_Exception.cpy".
+000500 WORKING-STORAGE SECTION.
+000510 01  W1-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000520 01  W1-SWEEPEXC-STATUS           PIC X(002) VALUE '00'.
+000530 01  W1-BALENQF-EOF-SW            PIC X(001) VALUE 'N'.
+000540     88 W1-BALENQF-EOF                       VALUE 'Y'.
+000550 01  W1-DATE-TIME.
+000560     05 W1-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000570     05 W1-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000580 01  W1-SM1-WORK.
+000590     05 W1-SM1-TEXT               PIC X(016).
+000600     05 W1-SM1-NUMERIC REDEFINES W1-SM1-TEXT
+000610                                  PIC 9(014)V99.
+000620 01  W1-SM2-WORK.
+000630     05 W1-SM2-TEXT               PIC X(016).
+000640     05 W1-SM2-NUMERIC REDEFINES W1-SM2-TEXT
+000650                                  PIC 9(014)V99.
+000660 01  W1-SMA-WORK.
+000670     05 W1-SMA-TEXT               PIC X(016).
+000680     05 W1-SMA-NUMERIC REDEFINES W1-SMA-TEXT
+000690                                  PIC 9(014)V99.
+000700 01  W1-DIFFERENCE                PIC S9(014)V99 VALUE ZERO.
+000710 PROCEDURE DIVISION.
+000720*-----------------------------------------------------------------
+000730 0000-MAINLINE.
+000740*-----------------------------------------------------------------
+000750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000760     PERFORM 2000-SCAN-BALENQF THRU 2000-EXIT
+000770         UNTIL W1-BALENQF-EOF.
+000780     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000790     STOP RUN.
+000800*-----------------------------------------------------------------
+000810 1000-INITIALIZE.
+000820*-----------------------------------------------------------------
+000830     ACCEPT W1-CURRENT-DATE FROM DATE YYYYMMDD.
+000840     ACCEPT W1-CURRENT-TIME FROM TIME.
+000850     OPEN INPUT  BALENQF.
+000860     OPEN OUTPUT SWEEPEXC.
+000870     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+000880 1000-EXIT.
+000890     EXIT.
+000900*-----------------------------------------------------------------
+000910 2000-SCAN-BALENQF.
+000920*-----------------------------------------------------------------
+000930     IF W1-BALENQF-EOF
+000940         GO TO 2000-EXIT
+000950     END-IF.
+000960     MOVE HZSM1 OF BALANCE-ENQUIRY-BODY TO W1-SM1-TEXT.
+000970     MOVE HZSM2 OF BALANCE-ENQUIRY-BODY TO W1-SM2-TEXT.
+000980     MOVE HZSMA OF BALANCE-ENQUIRY-BODY TO W1-SMA-TEXT.
+000990     COMPUTE W1-DIFFERENCE =
+001000         (W1-SM1-NUMERIC + W1-SM2-NUMERIC) - W1-SMA-NUMERIC.
+001010     IF W1-DIFFERENCE NOT = ZERO
+001020         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+001030     END-IF.
+001040     PERFORM 9100-READ-BALENQF THRU 9100-EXIT.
+001050 2000-EXIT.
+001060     EXIT.
+001070*-----------------------------------------------------------------
+001080 2100-WRITE-EXCEPTION.
+001090*-----------------------------------------------------------------
+001100     MOVE SPACES TO SWEEP-EXCEPTION-RECORD.
+001110     MOVE PCREF OF BALANCE-ENQUIRY-HEADER TO SWX-PCREF.
+001120     MOVE HZAB  OF BALANCE-ENQUIRY-BODY   TO SWX-BRANCH.
+001130     MOVE HZAN  OF BALANCE-ENQUIRY-BODY   TO SWX-ACCOUNT.
+001140     MOVE HZAS  OF BALANCE-ENQUIRY-BODY   TO SWX-SUBACCT.
+001150     MOVE W1-SM1-NUMERIC                  TO SWX-HZSM1.
+001160     MOVE W1-SM2-NUMERIC                  TO SWX-HZSM2.
+001170     MOVE W1-SMA-NUMERIC                  TO SWX-HZSMA.
+001180     MOVE W1-DIFFERENCE                   TO SWX-DIFFERENCE.
+001190     MOVE W1-CURRENT-DATE                 TO SWX-CAPTURE-DATE.
+001200     MOVE W1-CURRENT-TIME                 TO SWX-CAPTURE-TIME.
+001210     WRITE SWEEP-EXCEPTION-RECORD.
+001220 2100-EXIT.
+001230     EXIT.
+001240*-----------------------------------------------------------------
+001250 8000-TERMINATE.
+001260*-----------------------------------------------------------------
+001270     CLOSE BALENQF.
+001280     CLOSE SWEEPEXC.
+001290 8000-EXIT.
+001300     EXIT.
+001310*-----------------------------------------------------------------
+001320 9100-READ-BALENQF.
+001330*-----------------------------------------------------------------
+001340     READ BALENQF
+001350         AT END
+001360             SET W1-BALENQF-EOF TO TRUE
+001370     END-READ.
+001380 9100-EXIT.
+001390     EXIT.
+001400*-----------------------------------------------------------------
+001410 9999-EXIT.
+001420*-----------------------------------------------------------------
+001430     EXIT.
