@@ -0,0 +1,18 @@
+       01 CUSTOMER-SNAPSHOT-RECORD.
+*
+           10   CSS-HZCUS            PIC   X(006).
+           10   CSS-HZAB             PIC   X(004).
+           10   CSS-HZAN             PIC   X(006).
+           10   CSS-HZAS             PIC   X(003).
+           10   CSS-HZLED            PIC   9(007).
+           10   CSS-HZCABL           PIC   9(014)V99.
+           10   CSS-HZLABL           PIC   9(014)V99.
+           10   CSS-HZNABL           PIC   9(014)V99.
+           10   CSS-HZODL            PIC   9(014)V99.
+           10   CSS-HOLD-COUNT       PIC   9(002).
+           10   CSS-HOLD-ENTRY OCCURS 10 TIMES.
+              15 CSS-GZHNO           PIC   X(005).
+              15 CSS-GZHRC           PIC   X(003).
+              15 CSS-GZEXD           PIC   X(009).
+           10   CSS-CAPTURE-DATE     PIC   9(008).
+           10   CSS-CAPTURE-TIME     PIC   9(006).
