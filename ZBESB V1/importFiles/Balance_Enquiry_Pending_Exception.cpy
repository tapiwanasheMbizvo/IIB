@@ -0,0 +1,8 @@
+       01 BAL-PEND-EXCEPTION-RECORD.
+*
+           10   BPE-PCREF            PIC   X(015).
+           10   BPE-ENQUIRYKEY       PIC   X(050).
+           10   BPE-EXPECTED-COUNT   PIC   9(004).
+           10   BPE-PENDING-COUNT    PIC   9(004).
+           10   BPE-CAPTURE-DATE     PIC   9(008).
+           10   BPE-CAPTURE-TIME     PIC   9(006).
