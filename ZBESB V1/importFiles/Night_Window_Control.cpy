@@ -0,0 +1,9 @@
+       01 NIGHT-WINDOW-CONTROL-RECORD.
+*
+           10   NWC-WINDOW-CODE      PIC   X(001).
+              88 NWC-RECOVERY-WINDOW          VALUE 'R'.
+              88 NWC-EXTRACT-WINDOW           VALUE 'E'.
+              88 NWC-OVERNIGHT-WINDOW         VALUE 'O'.
+              88 NWC-NORMAL-WINDOW            VALUE 'D'.
+           10   NWC-EFFECTIVE-DATE   PIC   9(008).
+           10   NWC-EFFECTIVE-TIME   PIC   9(006).
