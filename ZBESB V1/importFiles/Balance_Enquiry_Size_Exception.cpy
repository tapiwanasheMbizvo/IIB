@@ -0,0 +1,8 @@
+       01 BAL-ENQ-SIZE-EXCEPTION-RECORD.
+*
+           10   BSE-PCREF            PIC   X(015).
+           10   BSE-ENQUIRYKEY       PIC   X(050).
+           10   BSE-DECLARED-SIZE    PIC   9(005).
+           10   BSE-ACTUAL-SIZE      PIC   9(005).
+           10   BSE-CAPTURE-DATE     PIC   9(008).
+           10   BSE-CAPTURE-TIME     PIC   9(006).
