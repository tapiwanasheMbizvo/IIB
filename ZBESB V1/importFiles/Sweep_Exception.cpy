@@ -0,0 +1,12 @@
+       01 SWEEP-EXCEPTION-RECORD.
+*
+           10   SWX-PCREF            PIC   X(015).
+           10   SWX-BRANCH           PIC   X(004).
+           10   SWX-ACCOUNT          PIC   X(006).
+           10   SWX-SUBACCT          PIC   X(003).
+           10   SWX-HZSM1            PIC   9(014)V99.
+           10   SWX-HZSM2            PIC   9(014)V99.
+           10   SWX-HZSMA            PIC   9(014)V99.
+           10   SWX-DIFFERENCE       PIC   S9(014)V99.
+           10   SWX-CAPTURE-DATE     PIC   9(008).
+           10   SWX-CAPTURE-TIME     PIC   9(006).
