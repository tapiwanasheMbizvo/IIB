@@ -0,0 +1,12 @@
+       01 OVERDRAFT-EXCESS-RECORD.
+*
+           10   UTX-PCREF            PIC   X(015).
+           10   UTX-BRANCH           PIC   X(004).
+           10   UTX-ACCOUNT          PIC   X(006).
+           10   UTX-SUBACCT          PIC   X(003).
+           10   UTX-HZODL            PIC   9(014)V99.
+           10   UTX-CONSUMED         PIC   S9(014)V99.
+           10   UTX-UTIL-PCT         PIC   S9(005)V99.
+           10   UTX-THRESHOLD-PCT    PIC   9(005)V99.
+           10   UTX-CAPTURE-DATE     PIC   9(008).
+           10   UTX-CAPTURE-TIME     PIC   9(006).
