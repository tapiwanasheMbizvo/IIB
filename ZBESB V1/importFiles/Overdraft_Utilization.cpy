@@ -0,0 +1,12 @@
+       01 OVERDRAFT-UTILIZATION-RECORD.
+*
+           10   UTS-PCREF            PIC   X(015).
+           10   UTS-BRANCH           PIC   X(004).
+           10   UTS-ACCOUNT          PIC   X(006).
+           10   UTS-SUBACCT          PIC   X(003).
+           10   UTS-HZODL            PIC   9(014)V99.
+           10   UTS-HZNABL           PIC   9(014)V99.
+           10   UTS-CONSUMED         PIC   S9(014)V99.
+           10   UTS-UTIL-PCT         PIC   S9(005)V99.
+           10   UTS-CAPTURE-DATE     PIC   9(008).
+           10   UTS-CAPTURE-TIME     PIC   9(006).
