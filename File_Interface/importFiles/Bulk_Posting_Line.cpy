@@ -0,0 +1,17 @@
+       01 BULK-POSTING-LINE.
+*
+           10   BPL-BRANCH1         PIC   X(004).
+           10   BPL-ACCOUNT1        PIC   X(006).
+           10   BPL-SUBACCT1        PIC   X(003).
+           10   BPL-BRANCH2         PIC   X(004).
+           10   BPL-ACCOUNT2        PIC   X(006).
+           10   BPL-SUBACCT2        PIC   X(003).
+           10   BPL-AMOUNT1         PIC   X(017).
+           10   BPL-AMOUNT1-NUM REDEFINES BPL-AMOUNT1
+                                 PIC   9(015)V99.
+           10   BPL-AMOUNT2         PIC   X(017).
+           10   BPL-AMOUNT2-NUM REDEFINES BPL-AMOUNT2
+                                 PIC   9(015)V99.
+           10   BPL-TCD1            PIC   X(003).
+           10   BPL-TCD2            PIC   X(003).
+           10   FILLER              PIC   X(006).
