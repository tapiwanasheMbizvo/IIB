@@ -0,0 +1,29 @@
+       01 TRANSACTION-BATCH-ENVELOPE.
+*
+         05 TRANSACTION-BATCH-HEADER.
+*
+            10   TBE-RECTYPE     PIC   X(001)  VALUE 'H'.
+            10   TBE-BATCH-ID    PIC   X(015)  VALUE ' '.
+            10   TBE-PCREF       PIC   X(015)  VALUE ' '.
+            10   TBE-RUN-DATE    PIC   9(008)  VALUE ZERO.
+            10   TBE-RUN-TIME    PIC   9(006)  VALUE ZERO.
+            10   TBE-SUBMCOUNT   PIC   9(004)  VALUE ZERO.
+            10   TBE-CTLDR       PIC   S9(13)V99 VALUE ZERO COMP-3.
+            10   TBE-CTLCR       PIC   S9(13)V99 VALUE ZERO COMP-3.
+            10   TBE-FILLER      PIC   X(020)  VALUE ' '.
+*
+         05 TRANSACTION-BATCH-TRAILER.
+*
+            10   TBT-RECTYPE     PIC   X(001)  VALUE 'T'.
+            10   TBT-BATCH-ID    PIC   X(015)  VALUE ' '.
+            10   TBT-PCREF       PIC   X(015)  VALUE ' '.
+            10   TBT-ACTCOUNT    PIC   9(004)  VALUE ZERO.
+            10   TBT-ACTDR       PIC   S9(13)V99 VALUE ZERO COMP-3.
+            10   TBT-ACTCR       PIC   S9(13)V99 VALUE ZERO COMP-3.
+            10   TBT-COUNT-OK    PIC   X(001)  VALUE ' '.
+               88 TBT-COUNTS-MATCH          VALUE 'Y'.
+               88 TBT-COUNTS-MISMATCH       VALUE 'N'.
+            10   TBT-AMOUNT-OK   PIC   X(001)  VALUE ' '.
+               88 TBT-AMOUNTS-MATCH         VALUE 'Y'.
+               88 TBT-AMOUNTS-MISMATCH      VALUE 'N'.
+            10   TBT-FILLER      PIC   X(018)  VALUE ' '.
