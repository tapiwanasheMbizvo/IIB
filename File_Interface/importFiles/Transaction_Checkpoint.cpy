@@ -0,0 +1,10 @@
+       01 TRAN-CHECKPOINT-RECORD.
+*
+         05 TCK-PCREF                PIC   X(015)  VALUE ' '.
+         05 TCK-NMSGS                PIC   X(004)  VALUE ' '.
+         05 TCK-LAST-CONFIRMED-TRANSQ PIC  X(004)  VALUE ' '.
+         05 TCK-CHECKPOINT-DATE      PIC   9(008)  VALUE ZERO.
+         05 TCK-CHECKPOINT-TIME      PIC   9(006)  VALUE ZERO.
+         05 TCK-STATUS               PIC   X(001)  VALUE 'P'.
+            88 TCK-IN-PROGRESS               VALUE 'P'.
+            88 TCK-COMPLETE                   VALUE 'C'.
