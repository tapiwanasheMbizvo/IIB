@@ -0,0 +1,14 @@
+       01 ACCOUNT-XREF-EXCEPTION-RECORD.
+*
+           10   AXE-PCREF           PIC   X(015).
+           10   AXE-TRANSQ          PIC   X(004).
+           10   AXE-LEG             PIC   9(001).
+           10   AXE-BRANCH          PIC   X(004).
+           10   AXE-ACCOUNT         PIC   X(006).
+           10   AXE-SUBACCT         PIC   X(003).
+           10   AXE-REASON-CODE     PIC   X(001).
+              88 AXE-NOT-ON-FILE               VALUE 'N'.
+              88 AXE-ACCOUNT-CLOSED            VALUE 'C'.
+           10   AXE-REASON-TEXT     PIC   X(030).
+           10   AXE-CAPTURE-DATE    PIC   9(008).
+           10   AXE-CAPTURE-TIME    PIC   9(006).
