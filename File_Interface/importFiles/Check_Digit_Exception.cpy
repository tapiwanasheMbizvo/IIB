@@ -0,0 +1,10 @@
+       01 CHECK-DIGIT-EXCEPTION-RECORD.
+*
+           10   CDE-PCREF            PIC   X(015).
+           10   CDE-CHECK-TYPE       PIC   X(001).
+              88 CDE-ACCOUNT-CHECK             VALUE 'A'.
+              88 CDE-AMOUNT-CHECK              VALUE 'M'.
+           10   CDE-EXPECTED         PIC   9(003).
+           10   CDE-COMPUTED         PIC   9(003).
+           10   CDE-CAPTURE-DATE     PIC   9(008).
+           10   CDE-CAPTURE-TIME     PIC   9(006).
