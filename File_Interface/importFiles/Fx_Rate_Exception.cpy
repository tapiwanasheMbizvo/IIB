@@ -0,0 +1,14 @@
+       01 FX-RATE-EXCEPTION-RECORD.
+*
+           10   FXE-PCREF            PIC   X(015).
+           10   FXE-TRANSQ           PIC   X(004).
+           10   FXE-CCY-FROM         PIC   X(003).
+           10   FXE-CCY-TO           PIC   X(003).
+           10   FXE-SUBMITTED-RATE   PIC   9(008)V9(006).
+           10   FXE-PUBLISHED-RATE   PIC   9(008)V9(006).
+           10   FXE-TOLERANCE-PCT    PIC   9(003)V9(002).
+           10   FXE-REASON-CODE      PIC   X(001).
+              88 FXE-OUT-OF-TOLERANCE           VALUE 'T'.
+              88 FXE-NO-PUBLISHED-RATE          VALUE 'N'.
+           10   FXE-CAPTURE-DATE     PIC   9(008).
+           10   FXE-CAPTURE-TIME     PIC   9(006).
