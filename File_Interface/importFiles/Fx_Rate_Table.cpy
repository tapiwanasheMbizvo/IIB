@@ -0,0 +1,8 @@
+       01 FX-RATE-TABLE-RECORD.
+*
+           10   FXR-CCY-FROM         PIC   X(003).
+           10   FXR-CCY-TO           PIC   X(003).
+           10   FXR-RATE-DATE        PIC   9(008).
+           10   FXR-PUBLISHED-RATE   PIC   9(008)V9(006).
+           10   FXR-TOLERANCE-PCT    PIC   9(003)V9(002).
+           10   FILLER               PIC   X(010).
