@@ -0,0 +1,10 @@
+       01 CHART-OF-ACCOUNTS-RECORD.
+*
+           10   COA-BRANCH          PIC   X(004).
+           10   COA-ACCOUNT         PIC   X(006).
+           10   COA-SUBACCT         PIC   X(003).
+           10   COA-ACCOUNT-NAME    PIC   X(030).
+           10   COA-STATUS          PIC   X(001).
+              88 COA-ACTIVE                    VALUE 'A'.
+              88 COA-CLOSED                     VALUE 'C'.
+           10   FILLER              PIC   X(020).
