@@ -0,0 +1,5 @@
+       01 REVERSAL-REQUEST-RECORD.
+*
+           10   RVR-ORIG-PCREF       PIC   X(015).
+           10   RVR-ORIG-GZTREF      PIC   X(016).
+           10   RVR-NEW-PCREF        PIC   X(015).
