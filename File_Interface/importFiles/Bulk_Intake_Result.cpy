@@ -0,0 +1,16 @@
+       01 BULK-INTAKE-RESULT-RECORD.
+*
+           10   BIR-LINE-NUMBER     PIC   9(006).
+           10   BIR-DECISION        PIC   X(001).
+              88 BIR-ACCEPTED                 VALUE 'A'.
+              88 BIR-REJECTED                 VALUE 'R'.
+           10   BIR-PCREF           PIC   X(015).
+           10   BIR-BRANCH1         PIC   X(004).
+           10   BIR-ACCOUNT1        PIC   X(006).
+           10   BIR-SUBACCT1        PIC   X(003).
+           10   BIR-BRANCH2         PIC   X(004).
+           10   BIR-ACCOUNT2        PIC   X(006).
+           10   BIR-SUBACCT2        PIC   X(003).
+           10   BIR-REASON          PIC   X(040).
+           10   BIR-CAPTURE-DATE    PIC   9(008).
+           10   BIR-CAPTURE-TIME    PIC   9(006).
