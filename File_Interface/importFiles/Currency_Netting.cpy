@@ -0,0 +1,9 @@
+       01 CURRENCY-NETTING-RECORD.
+*
+           10   CCN-CCY1             PIC   X(003).
+           10   CCN-CCY2             PIC   X(003).
+           10   CCN-GROSS-LEG1       PIC   S9(015)V99 COMP-3.
+           10   CCN-GROSS-LEG2       PIC   S9(015)V99 COMP-3.
+           10   CCN-NET-POSITION     PIC   S9(015)V99 COMP-3.
+           10   CCN-POSTING-COUNT    PIC   9(007).
+           10   CCN-RUN-DATE         PIC   9(008).
