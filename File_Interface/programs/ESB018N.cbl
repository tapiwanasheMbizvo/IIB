@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB018N
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    NETS GZAMA1/GZAMA2 BY GZCCY1/GZCCY2 COMBINATION ACROSS A
+000200*    DAY'S TRANSACTION_REQ TRAFFIC, SO TREASURY CAN SEE THE NET
+000210*    FX EXPOSURE FROM ESB-ORIGINATED POSTINGS WITHOUT
+000220*    RECONSTRUCTING IT FROM RAW TRANSACTION LOGS.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*    09-AUG-2026  TC   INITIAL VERSION.
+000260******************************************************************
+000270 PROGRAM-ID. ESB018N.
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-ZSERIES.
+000310 OBJECT-COMPUTER. IBM-ZSERIES.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT TRANREQF ASSIGN TO TRANREQF
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS N8-TRANREQF-STATUS.
+000370     SELECT CCYNETF  ASSIGN TO CCYNETF
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS N8-CCYNETF-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  TRANREQF
+000430     RECORDING MODE IS F.
+000440     COPY "Transaction_Req.cpy".
+000450 FD  CCYNETF
+000460     RECORDING MODE IS F.
+000470     COPY "Currency_Netting.cpy".
+000480 WORKING-STORAGE SECTION.
+000490 01  N8-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000500 01  N8-CCYNETF-STATUS            PIC X(002) VALUE '00'.
+000510 01  N8-TRANREQF-EOF-SW           PIC X(001) VALUE 'N'.
+000520     88 N8-TRANREQF-EOF                      VALUE 'Y'.
+000530 01  N8-RUN-DATE                  PIC 9(008) VALUE ZERO.
+000540 01  N8-LEG1-AMOUNT               PIC S9(015)V99 COMP-3
+000550                                  VALUE ZERO.
+000560 01  N8-LEG2-AMOUNT               PIC S9(015)V99 COMP-3
+000570                                  VALUE ZERO.
+000575 01  N8-AMOUNT-WORK.
+000576     05 N8-AMOUNT-TEXT            PIC X(017).
+000577     05 N8-AMOUNT-NUMERIC REDEFINES N8-AMOUNT-TEXT
+000578                                  PIC 9(015)V99.
+000580 01  N8-FOUND-SW                  PIC X(001) VALUE 'N'.
+000590     88 N8-FOUND                             VALUE 'Y'.
+000600 01  N8-PAIR-COUNT                PIC 9(004) COMP VALUE ZERO.
+000610 01  N8-PAIR-TABLE.
+000620     05 N8-PAIR-ENTRY OCCURS 200 TIMES
+000630        INDEXED BY N8-PR-LOAD-IDX, N8-PR-LOOKUP-IDX.
+000640        10 N8-PR-CCY1             PIC X(003).
+000650        10 N8-PR-CCY2             PIC X(003).
+000660        10 N8-PR-GROSS-LEG1       PIC S9(015)V99 COMP-3.
+000670        10 N8-PR-GROSS-LEG2       PIC S9(015)V99 COMP-3.
+000680        10 N8-PR-POSTING-COUNT    PIC 9(007).
+000690 PROCEDURE DIVISION.
+000700*-----------------------------------------------------------------
+000710 0000-MAINLINE.
+000720*-----------------------------------------------------------------
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-ACCUMULATE-POSTINGS THRU 2000-EXIT
+000750         UNTIL N8-TRANREQF-EOF.
+000760     PERFORM 7000-WRITE-NET-POSITIONS THRU 7000-EXIT.
+000770     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000780     STOP RUN.
+000790*-----------------------------------------------------------------
+000800 1000-INITIALIZE.
+000810*-----------------------------------------------------------------
+000820     ACCEPT N8-RUN-DATE FROM DATE YYYYMMDD.
+000830     OPEN INPUT  TRANREQF.
+000840     OPEN OUTPUT CCYNETF.
+000850     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+000860 1000-EXIT.
+000870     EXIT.
+000880*-----------------------------------------------------------------
+000890 2000-ACCUMULATE-POSTINGS.
+000900*-----------------------------------------------------------------
+000910     MOVE GZAMA1 OF TRANSACTION-REQ TO N8-AMOUNT-TEXT.
+000912     MOVE N8-AMOUNT-NUMERIC          TO N8-LEG1-AMOUNT.
+000920     MOVE GZAMA2 OF TRANSACTION-REQ TO N8-AMOUNT-TEXT.
+000922     MOVE N8-AMOUNT-NUMERIC          TO N8-LEG2-AMOUNT.
+000930     PERFORM 2100-FIND-PAIR THRU 2100-EXIT.
+000940     IF N8-FOUND
+000950         ADD N8-LEG1-AMOUNT
+000960             TO N8-PR-GROSS-LEG1 (N8-PR-LOOKUP-IDX)
+000970         ADD N8-LEG2-AMOUNT
+000980             TO N8-PR-GROSS-LEG2 (N8-PR-LOOKUP-IDX)
+000990         ADD 1 TO N8-PR-POSTING-COUNT (N8-PR-LOOKUP-IDX)
+001000     ELSE
+001010         PERFORM 2200-START-PAIR THRU 2200-EXIT
+001020     END-IF.
+001030     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+001040 2000-EXIT.
+001050     EXIT.
+001060*-----------------------------------------------------------------
+001070 2100-FIND-PAIR.
+001080*-----------------------------------------------------------------
+001090     MOVE 'N' TO N8-FOUND-SW.
+001100     IF N8-PAIR-COUNT = ZERO
+001110         GO TO 2100-EXIT
+001120     END-IF.
+001130     SET N8-PR-LOOKUP-IDX TO 1.
+001140     PERFORM 2110-SCAN-PAIR THRU 2110-EXIT
+001150         UNTIL N8-PR-LOOKUP-IDX > N8-PAIR-COUNT
+001160            OR N8-FOUND.
+001170 2100-EXIT.
+001180     EXIT.
+001190*-----------------------------------------------------------------
+001200 2110-SCAN-PAIR.
+001210*-----------------------------------------------------------------
+001220     IF N8-PR-CCY1 (N8-PR-LOOKUP-IDX) =
+001230             GZCCY1 OF TRANSACTION-REQ
+001240        AND N8-PR-CCY2 (N8-PR-LOOKUP-IDX) =
+001250             GZCCY2 OF TRANSACTION-REQ
+001260         MOVE 'Y' TO N8-FOUND-SW
+001270     ELSE
+001280         SET N8-PR-LOOKUP-IDX UP BY 1
+001290     END-IF.
+001300 2110-EXIT.
+001310     EXIT.
+001320*-----------------------------------------------------------------
+001330 2200-START-PAIR.
+001340*-----------------------------------------------------------------
+001350     IF N8-PAIR-COUNT < 200
+001360         ADD 1 TO N8-PAIR-COUNT
+001370         SET N8-PR-LOAD-IDX TO N8-PAIR-COUNT
+001380         MOVE GZCCY1 OF TRANSACTION-REQ
+001390             TO N8-PR-CCY1 (N8-PR-LOAD-IDX)
+001400         MOVE GZCCY2 OF TRANSACTION-REQ
+001410             TO N8-PR-CCY2 (N8-PR-LOAD-IDX)
+001420         MOVE N8-LEG1-AMOUNT TO N8-PR-GROSS-LEG1 (N8-PR-LOAD-IDX)
+001430         MOVE N8-LEG2-AMOUNT TO N8-PR-GROSS-LEG2 (N8-PR-LOAD-IDX)
+001440         MOVE 1 TO N8-PR-POSTING-COUNT (N8-PR-LOAD-IDX)
+001450     END-IF.
+001460 2200-EXIT.
+001470     EXIT.
+001480*-----------------------------------------------------------------
+001490 7000-WRITE-NET-POSITIONS.
+001500*-----------------------------------------------------------------
+001510     IF N8-PAIR-COUNT = ZERO
+001520         GO TO 7000-EXIT
+001530     END-IF.
+001540     SET N8-PR-LOAD-IDX TO 1.
+001550     PERFORM 7100-WRITE-ONE-PAIR THRU 7100-EXIT
+001560         UNTIL N8-PR-LOAD-IDX > N8-PAIR-COUNT.
+001570 7000-EXIT.
+001580     EXIT.
+001590*-----------------------------------------------------------------
+001600 7100-WRITE-ONE-PAIR.
+001610*-----------------------------------------------------------------
+001620     MOVE N8-PR-CCY1 (N8-PR-LOAD-IDX) TO CCN-CCY1.
+001630     MOVE N8-PR-CCY2 (N8-PR-LOAD-IDX) TO CCN-CCY2.
+001640     MOVE N8-PR-GROSS-LEG1 (N8-PR-LOAD-IDX) TO CCN-GROSS-LEG1.
+001650     MOVE N8-PR-GROSS-LEG2 (N8-PR-LOAD-IDX) TO CCN-GROSS-LEG2.
+001660     COMPUTE CCN-NET-POSITION =
+001670         N8-PR-GROSS-LEG1 (N8-PR-LOAD-IDX)
+001680         - N8-PR-GROSS-LEG2 (N8-PR-LOAD-IDX).
+001690     MOVE N8-PR-POSTING-COUNT (N8-PR-LOAD-IDX)
+001700         TO CCN-POSTING-COUNT.
+001710     MOVE N8-RUN-DATE TO CCN-RUN-DATE.
+001720     WRITE CURRENCY-NETTING-RECORD.
+001730     SET N8-PR-LOAD-IDX UP BY 1.
+001740 7100-EXIT.
+001750     EXIT.
+001760*-----------------------------------------------------------------
+001770 8000-TERMINATE.
+001780*-----------------------------------------------------------------
+001790     CLOSE TRANREQF.
+001800     CLOSE CCYNETF.
+001810 8000-EXIT.
+001820     EXIT.
+001830*-----------------------------------------------------------------
+001840 9100-READ-TRANREQF.
+001850*-----------------------------------------------------------------
+001860     READ TRANREQF
+001870         AT END
+001880             SET N8-TRANREQF-EOF TO TRUE
+001890     END-READ.
+001900 9100-EXIT.
+001910     EXIT.
+001920*-----------------------------------------------------------------
+001930 9999-EXIT.
+001940*-----------------------------------------------------------------
+001950     EXIT.
