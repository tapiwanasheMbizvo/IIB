@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB019V
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    BUILDS A REVERSING TRANSACTION_REQ FOR AN ORIGINAL POSTING
+000200*    NAMED BY PCREF/GZTREF ON AN OPERATOR-SUPPLIED REVERSAL
+000210*    REQUEST.  THE ORIGINAL BODY IS MIRRORED UNCHANGED EXCEPT
+000220*    FOR A NEW PCREF AND THE DEBIT/CREDIT REVERSAL FIELDS
+000230*    (GZDRR/GZCRR, GZDRCL/GZCRCL, GZDRO/GZCRO), SO A BAD POSTING
+000240*    CAN BE CORRECTED WITHOUT RE-KEYING A FULL NEW TRANSACTION.
+000250*-----------------------------------------------------------------
+000260* MODIFICATION HISTORY.
+000270*    09-AUG-2026  TC   INITIAL VERSION.
+000280******************************************************************
+000290 PROGRAM-ID. ESB019V.
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-ZSERIES.
+000330 OBJECT-COMPUTER. IBM-ZSERIES.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT REVREQF  ASSIGN TO REVREQF
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS V9-REVREQF-STATUS.
+000390     SELECT TRANREQF ASSIGN TO TRANREQF
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS V9-TRANREQF-STATUS.
+000420     SELECT REVOUTF  ASSIGN TO REVOUTF
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS V9-REVOUTF-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  REVREQF
+000480     RECORDING MODE IS F.
+000490     COPY "Reversal_Request.cpy".
+000500 FD  TRANREQF
+000510     RECORDING MODE IS F.
+000520     COPY "Transaction_Req.cpy".
+000530 FD  REVOUTF
+000540     RECORDING MODE IS F.
+000550 01  REVOUTF-RECORD               PIC X(1816).
+000560 WORKING-STORAGE SECTION.
+000570 01  V9-REVREQF-STATUS            PIC X(002) VALUE '00'.
+000580 01  V9-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000590 01  V9-REVOUTF-STATUS            PIC X(002) VALUE '00'.
+000600 01  V9-TRANREQF-EOF-SW           PIC X(001) VALUE 'N'.
+000610     88 V9-TRANREQF-EOF                       VALUE 'Y'.
+000615 01  V9-REVREQF-EOF-SW            PIC X(001) VALUE 'N'.
+000616     88 V9-REVREQF-EOF                        VALUE 'Y'.
+000620 01  V9-FOUND-SW                  PIC X(001) VALUE 'N'.
+000630     88 V9-FOUND                              VALUE 'Y'.
+000640 01  V9-REVERSAL-COUNT            PIC 9(004) COMP VALUE ZERO.
+000650 01  V9-REVERSAL-TABLE.
+000660     05 V9-REV-ENTRY OCCURS 100 TIMES
+000670        INDEXED BY V9-REV-LOAD-IDX, V9-REV-LOOKUP-IDX.
+000680        10 V9-REV-ORIG-PCREF      PIC X(015).
+000690        10 V9-REV-ORIG-GZTREF     PIC X(016).
+000700        10 V9-REV-NEW-PCREF       PIC X(015).
+000710     COPY "Transaction_Req.cpy"
+000720         REPLACING TRANSACTION-REQ      BY REVERSAL-WORK-RECORD
+000730                   TRANSACTION-REQ-HEADER BY REVERSAL-WORK-HEADER
+000740                   TRANSACTION-REQ-BODY   BY REVERSAL-WORK-BODY.
+000750 PROCEDURE DIVISION.
+000760*-----------------------------------------------------------------
+000770 0000-MAINLINE.
+000780*-----------------------------------------------------------------
+000790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000800     PERFORM 2000-SCAN-TRANREQF THRU 2000-EXIT
+000810         UNTIL V9-TRANREQF-EOF.
+000820     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000830     STOP RUN.
+000840*-----------------------------------------------------------------
+000850 1000-INITIALIZE.
+000860*-----------------------------------------------------------------
+000870     OPEN INPUT  REVREQF.
+000880     PERFORM 1100-LOAD-REVERSAL-TABLE THRU 1100-EXIT
+000890         UNTIL V9-REVREQF-EOF.
+000900     CLOSE REVREQF.
+000910     OPEN INPUT  TRANREQF.
+000920     OPEN OUTPUT REVOUTF.
+000930     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+000940 1000-EXIT.
+000950     EXIT.
+000960*-----------------------------------------------------------------
+000970 1100-LOAD-REVERSAL-TABLE.
+000980*-----------------------------------------------------------------
+000990     READ REVREQF
+001000         AT END
+001010             SET V9-REVREQF-EOF TO TRUE
+001020         NOT AT END
+001030             IF V9-REVERSAL-COUNT < 100
+001040                 ADD 1 TO V9-REVERSAL-COUNT
+001050                 SET V9-REV-LOAD-IDX TO V9-REVERSAL-COUNT
+001060                 MOVE RVR-ORIG-PCREF
+001070                     TO V9-REV-ORIG-PCREF (V9-REV-LOAD-IDX)
+001080                 MOVE RVR-ORIG-GZTREF
+001090                     TO V9-REV-ORIG-GZTREF (V9-REV-LOAD-IDX)
+001100                 MOVE RVR-NEW-PCREF
+001110                     TO V9-REV-NEW-PCREF (V9-REV-LOAD-IDX)
+001120             END-IF
+001130     END-READ.
+001140 1100-EXIT.
+001150     EXIT.
+001160*-----------------------------------------------------------------
+001170 2000-SCAN-TRANREQF.
+001180*-----------------------------------------------------------------
+001190     PERFORM 2100-FIND-REVERSAL THRU 2100-EXIT.
+001200     IF V9-FOUND
+001210         PERFORM 2200-BUILD-REVERSAL THRU 2200-EXIT
+001220     END-IF.
+001230     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+001240 2000-EXIT.
+001250     EXIT.
+001260*-----------------------------------------------------------------
+001270 2100-FIND-REVERSAL.
+001280*-----------------------------------------------------------------
+001290     MOVE 'N' TO V9-FOUND-SW.
+001300     SET V9-REV-LOOKUP-IDX TO 1.
+001310     PERFORM 2110-SCAN-REVERSAL THRU 2110-EXIT
+001320         UNTIL V9-REV-LOOKUP-IDX > V9-REVERSAL-COUNT
+001330            OR V9-FOUND.
+001340 2100-EXIT.
+001350     EXIT.
+001360*-----------------------------------------------------------------
+001370 2110-SCAN-REVERSAL.
+001380*-----------------------------------------------------------------
+001390     IF V9-REV-ORIG-PCREF (V9-REV-LOOKUP-IDX) =
+001400             PCREF OF TRANSACTION-REQ-HEADER OF TRANSACTION-REQ
+001410        AND V9-REV-ORIG-GZTREF (V9-REV-LOOKUP-IDX) =
+001420             GZTREF OF TRANSACTION-REQ-BODY OF TRANSACTION-REQ
+001430         MOVE 'Y' TO V9-FOUND-SW
+001440     ELSE
+001450         SET V9-REV-LOOKUP-IDX UP BY 1
+001460     END-IF.
+001470 2110-EXIT.
+001480     EXIT.
+001490*-----------------------------------------------------------------
+001500 2200-BUILD-REVERSAL.
+001510*-----------------------------------------------------------------
+001520     MOVE TRANSACTION-REQ TO REVERSAL-WORK-RECORD.
+001530     MOVE V9-REV-NEW-PCREF (V9-REV-LOOKUP-IDX)
+001540         TO PCREF OF REVERSAL-WORK-HEADER.
+001550     MOVE 'Y' TO GZDRR OF REVERSAL-WORK-BODY.
+001560     MOVE 'Y' TO GZCRR OF REVERSAL-WORK-BODY.
+001570     MOVE GZAMA1 OF REVERSAL-WORK-BODY
+001580         TO GZDRCL OF REVERSAL-WORK-BODY.
+001590     MOVE GZAMA2 OF REVERSAL-WORK-BODY
+001600         TO GZCRCL OF REVERSAL-WORK-BODY.
+001610     MOVE 'Y' TO GZDRO OF REVERSAL-WORK-BODY.
+001620     MOVE 'Y' TO GZCRO OF REVERSAL-WORK-BODY.
+001630     MOVE REVERSAL-WORK-RECORD TO REVOUTF-RECORD.
+001640     WRITE REVOUTF-RECORD.
+001650 2200-EXIT.
+001660     EXIT.
+001670*-----------------------------------------------------------------
+001680 8000-TERMINATE.
+001690*-----------------------------------------------------------------
+001700     CLOSE TRANREQF.
+001710     CLOSE REVOUTF.
+001720 8000-EXIT.
+001730     EXIT.
+001740*-----------------------------------------------------------------
+001750 9100-READ-TRANREQF.
+001760*-----------------------------------------------------------------
+001770     READ TRANREQF
+001780         AT END
+001790             SET V9-TRANREQF-EOF TO TRUE
+001800     END-READ.
+001810 9100-EXIT.
+001820     EXIT.
+001830*-----------------------------------------------------------------
+001840 9999-EXIT.
+001850*-----------------------------------------------------------------
+001860     EXIT.
