@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB007F
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    CHECKS THE GZEXRH RATE BUILT ONTO A FOREIGN-CURRENCY LEG
+000200*    (GZFOR = 'Y', CURRENCIES GZCCY1/GZCCY2) AGAINST THE SAME-DAY
+000210*    PUBLISHED RATE FOR THAT CURRENCY PAIR, WITHIN A CONFIGURABLE
+000220*    TOLERANCE PERCENTAGE CARRIED ON THE RATE TABLE ITSELF, AND
+000230*    FLAGS ANY LEG WHOSE RATE FALLS OUTSIDE THAT BAND OR WHOSE
+000240*    PAIR HAS NO PUBLISHED RATE AT ALL.
+000250*-----------------------------------------------------------------
+000260* MODIFICATION HISTORY.
+000270*    09-AUG-2026  TC   INITIAL VERSION.
+000280******************************************************************
+000290 PROGRAM-ID. ESB007F.
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-ZSERIES.
+000330 OBJECT-COMPUTER. IBM-ZSERIES.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT FXRATEF  ASSIGN TO FXRATEF
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS F7-FXRATEF-STATUS.
+000390     SELECT TRANREQF ASSIGN TO TRANREQF
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS F7-TRANREQF-STATUS.
+000420     SELECT FXEXCF   ASSIGN TO FXEXCF
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS F7-FXEXCF-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  FXRATEF
+000480     RECORDING MODE IS F.
+000490     COPY "Fx_Rate_Table.cpy".
+000500 FD  TRANREQF
+000510     RECORDING MODE IS F.
+000520     COPY "Transaction_Req.cpy".
+000530 FD  FXEXCF
+000540     RECORDING MODE IS F.
+000550     COPY "Fx_Rate_Exception.cpy".
+000560 WORKING-STORAGE SECTION.
+000570 01  F7-FXRATEF-STATUS            PIC X(002) VALUE '00'.
+000580     88 F7-FXRATEF-OK                        VALUE '00'.
+000590 01  F7-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000600 01  F7-FXEXCF-STATUS             PIC X(002) VALUE '00'.
+000610 01  F7-SWITCHES.
+000620     05 F7-FXRATEF-EOF-SW         PIC X(001) VALUE 'N'.
+000630        88 F7-FXRATEF-EOF                    VALUE 'Y'.
+000640     05 F7-TRANREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000650        88 F7-TRANREQF-EOF                   VALUE 'Y'.
+000660     05 F7-MATCHED-SW             PIC X(001) VALUE 'N'.
+000670        88 F7-MATCHED                        VALUE 'Y'.
+000680 01  F7-DATE-TIME.
+000690     05 F7-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000700     05 F7-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000710 01  F7-RATE-COUNT                PIC 9(004) COMP VALUE ZERO.
+000720 01  F7-RATE-TABLE.
+000730     05 F7-RATE-ENTRY OCCURS 500 TIMES
+000740        INDEXED BY F7-RATE-IDX, F7-RATE-LOOKUP-IDX.
+000750        10 F7-RATE-CCY-FROM       PIC X(003).
+000760        10 F7-RATE-CCY-TO         PIC X(003).
+000770        10 F7-RATE-PUBLISHED      PIC 9(008)V9(006).
+000780        10 F7-RATE-TOLERANCE      PIC 9(003)V9(002).
+000790 01  F7-RATE-WORK.
+000800     05 F7-RATE-TEXT              PIC X(017).
+000810     05 F7-RATE-NUMERIC REDEFINES F7-RATE-TEXT
+000820                                   PIC 9(008)V9(009).
+000830 01  F7-PUBLISHED-RATE            PIC 9(008)V9(006).
+000840 01  F7-TOLERANCE-PCT             PIC 9(003)V9(002).
+000850 01  F7-RATE-BAND.
+000860     05 F7-LOWER-BOUND            PIC 9(008)V9(006).
+000870     05 F7-UPPER-BOUND            PIC 9(008)V9(006).
+000880     05 F7-TOLERANCE-AMOUNT       PIC 9(008)V9(006).
+000890 PROCEDURE DIVISION.
+000900*-----------------------------------------------------------------
+000910 0000-MAINLINE.
+000920*-----------------------------------------------------------------
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000940     PERFORM 2000-CHECK-REQUESTS THRU 2000-EXIT
+000950         UNTIL F7-TRANREQF-EOF.
+000960     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000970     STOP RUN.
+000980*-----------------------------------------------------------------
+000990 1000-INITIALIZE.
+001000*-----------------------------------------------------------------
+001010     ACCEPT F7-CURRENT-DATE FROM DATE YYYYMMDD.
+001020     ACCEPT F7-CURRENT-TIME FROM TIME.
+001030     OPEN INPUT FXRATEF.
+001040     IF F7-FXRATEF-OK
+001050         PERFORM 9100-READ-FXRATEF THRU 9100-EXIT.
+001060     PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT
+001070         UNTIL F7-FXRATEF-EOF.
+001080     CLOSE FXRATEF.
+001090     OPEN INPUT  TRANREQF.
+001100     OPEN OUTPUT FXEXCF.
+001110     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001120 1000-EXIT.
+001130     EXIT.
+001140*-----------------------------------------------------------------
+001150 1100-LOAD-RATE-TABLE.
+001160*-----------------------------------------------------------------
+001170     IF F7-RATE-COUNT < 500
+001180        AND FXR-RATE-DATE OF FX-RATE-TABLE-RECORD =
+001190             F7-CURRENT-DATE
+001200         ADD 1 TO F7-RATE-COUNT
+001210         SET F7-RATE-IDX TO F7-RATE-COUNT
+001220         MOVE FXR-CCY-FROM OF FX-RATE-TABLE-RECORD
+001230             TO F7-RATE-CCY-FROM (F7-RATE-IDX)
+001240         MOVE FXR-CCY-TO OF FX-RATE-TABLE-RECORD
+001250             TO F7-RATE-CCY-TO (F7-RATE-IDX)
+001260         MOVE FXR-PUBLISHED-RATE OF FX-RATE-TABLE-RECORD
+001270             TO F7-RATE-PUBLISHED (F7-RATE-IDX)
+001280         MOVE FXR-TOLERANCE-PCT OF FX-RATE-TABLE-RECORD
+001290             TO F7-RATE-TOLERANCE (F7-RATE-IDX)
+001300     END-IF.
+001310     PERFORM 9100-READ-FXRATEF THRU 9100-EXIT.
+001320 1100-EXIT.
+001330     EXIT.
+001340*-----------------------------------------------------------------
+001350 2000-CHECK-REQUESTS.
+001360*-----------------------------------------------------------------
+001370     IF F7-TRANREQF-EOF
+001380         GO TO 2000-EXIT
+001390     END-IF.
+001400     IF GZFOR OF TRANSACTION-REQ-BODY = 'Y'
+001410         PERFORM 2100-CHECK-LEG-RATE THRU 2100-EXIT
+001420     END-IF.
+001430     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001440 2000-EXIT.
+001450     EXIT.
+001460*-----------------------------------------------------------------
+001470 2100-CHECK-LEG-RATE.
+001480*-----------------------------------------------------------------
+001490     MOVE GZEXRH OF TRANSACTION-REQ-BODY TO F7-RATE-TEXT.
+001500     MOVE 'N' TO F7-MATCHED-SW.
+001510     IF F7-RATE-COUNT = ZERO
+001520         GO TO 2150-NO-PUBLISHED-RATE
+001530     END-IF.
+001540     SET F7-RATE-LOOKUP-IDX TO 1.
+001550     PERFORM 9300-SCAN-RATE-TABLE THRU 9300-EXIT
+001560         UNTIL F7-RATE-LOOKUP-IDX > F7-RATE-COUNT
+001570            OR F7-MATCHED.
+001580     IF NOT F7-MATCHED
+001590         GO TO 2150-NO-PUBLISHED-RATE
+001600     END-IF.
+001610     COMPUTE F7-TOLERANCE-AMOUNT ROUNDED =
+001620         F7-PUBLISHED-RATE * F7-TOLERANCE-PCT / 100.
+001630     COMPUTE F7-LOWER-BOUND = F7-PUBLISHED-RATE
+001640         - F7-TOLERANCE-AMOUNT.
+001650     COMPUTE F7-UPPER-BOUND = F7-PUBLISHED-RATE
+001660         + F7-TOLERANCE-AMOUNT.
+001670     IF F7-RATE-NUMERIC < F7-LOWER-BOUND
+001680        OR F7-RATE-NUMERIC > F7-UPPER-BOUND
+001690         PERFORM 2200-WRITE-FX-EXCEPTION THRU 2200-EXIT
+001700     END-IF.
+001710     GO TO 2100-EXIT.
+001720 2150-NO-PUBLISHED-RATE.
+001730     MOVE ZERO TO F7-PUBLISHED-RATE.
+001740     MOVE ZERO TO F7-TOLERANCE-PCT.
+001750     PERFORM 2200-WRITE-FX-EXCEPTION THRU 2200-EXIT.
+001760 2100-EXIT.
+001770     EXIT.
+001780*-----------------------------------------------------------------
+001790 2200-WRITE-FX-EXCEPTION.
+001800*-----------------------------------------------------------------
+001810     MOVE SPACES TO FX-RATE-EXCEPTION-RECORD.
+001820     MOVE PCREF  OF TRANSACTION-REQ-HEADER TO FXE-PCREF.
+001830     MOVE TRANSQ OF TRANSACTION-REQ-HEADER TO FXE-TRANSQ.
+001840     MOVE GZCCY1 OF TRANSACTION-REQ-BODY    TO FXE-CCY-FROM.
+001850     MOVE GZCCY2 OF TRANSACTION-REQ-BODY    TO FXE-CCY-TO.
+001860     MOVE F7-RATE-NUMERIC    TO FXE-SUBMITTED-RATE.
+001870     MOVE F7-PUBLISHED-RATE  TO FXE-PUBLISHED-RATE.
+001880     MOVE F7-TOLERANCE-PCT   TO FXE-TOLERANCE-PCT.
+001890     IF F7-MATCHED
+001900         SET FXE-OUT-OF-TOLERANCE TO TRUE
+001910     ELSE
+001920         SET FXE-NO-PUBLISHED-RATE TO TRUE
+001930     END-IF.
+001940     MOVE F7-CURRENT-DATE TO FXE-CAPTURE-DATE.
+001950     MOVE F7-CURRENT-TIME TO FXE-CAPTURE-TIME.
+001960     WRITE FX-RATE-EXCEPTION-RECORD.
+001970 2200-EXIT.
+001980     EXIT.
+001990*-----------------------------------------------------------------
+002000 8000-TERMINATE.
+002010*-----------------------------------------------------------------
+002020     CLOSE TRANREQF.
+002030     CLOSE FXEXCF.
+002040 8000-EXIT.
+002050     EXIT.
+002060*-----------------------------------------------------------------
+002070 9100-READ-FXRATEF.
+002080*-----------------------------------------------------------------
+002090     READ FXRATEF
+002100         AT END
+002110             SET F7-FXRATEF-EOF TO TRUE
+002120     END-READ.
+002130 9100-EXIT.
+002140     EXIT.
+002150*-----------------------------------------------------------------
+002160 9200-READ-TRANREQF.
+002170*-----------------------------------------------------------------
+002180     READ TRANREQF
+002190         AT END
+002200             SET F7-TRANREQF-EOF TO TRUE
+002210     END-READ.
+002220 9200-EXIT.
+002230     EXIT.
+002240*-----------------------------------------------------------------
+002250 9300-SCAN-RATE-TABLE.
+002260*-----------------------------------------------------------------
+002270     IF F7-RATE-CCY-FROM (F7-RATE-LOOKUP-IDX) =
+002280             GZCCY1 OF TRANSACTION-REQ-BODY
+002290        AND F7-RATE-CCY-TO (F7-RATE-LOOKUP-IDX) =
+002300             GZCCY2 OF TRANSACTION-REQ-BODY
+002310         MOVE 'Y' TO F7-MATCHED-SW
+002320         MOVE F7-RATE-PUBLISHED  (F7-RATE-LOOKUP-IDX)
+002330             TO F7-PUBLISHED-RATE
+002340         MOVE F7-RATE-TOLERANCE  (F7-RATE-LOOKUP-IDX)
+002350             TO F7-TOLERANCE-PCT
+002360     ELSE
+002370         SET F7-RATE-LOOKUP-IDX UP BY 1
+002380     END-IF.
+002390 9300-EXIT.
+002400     EXIT.
+002410*-----------------------------------------------------------------
+002420 9999-EXIT.
+002430*-----------------------------------------------------------------
+002440     EXIT.
