@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB021C
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    COMPUTES AND VERIFIES THE CHECK-DIGIT FIELDS GZQCHK AND
+000200*    GZQCHD BEFORE A TRANSACTION_REQ IS QUEUED TO EQUATION.
+000210*    GZQCHK PROTECTS THE SIX BRANCH/ACCOUNT/SUBACCOUNT FIELDS
+000220*    OF BOTH LEGS AND GZQCHD PROTECTS THE TWO LEG AMOUNTS, EACH
+000230*    AS A WEIGHTED DIGIT-SUM MODULO 1000 OVER THE DIGIT
+000240*    CHARACTERS PRESENT.  A MISMATCH IS WRITTEN TO AN EXCEPTION
+000250*    FILE AND THE RECORD IS WITHHELD FROM THE VALIDATED OUTPUT
+000260*    SO A CORRUPTED OR MIS-MAPPED FIELD IS CAUGHT AT BUILD TIME
+000270*    RATHER THAN AFTER A REJECTION COMES BACK FROM EQUATION.
+000280*-----------------------------------------------------------------
+000290* MODIFICATION HISTORY.
+000300*    09-AUG-2026  TC   INITIAL VERSION.
+000310******************************************************************
+000320 PROGRAM-ID. ESB021C.
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-ZSERIES.
+000360 OBJECT-COMPUTER. IBM-ZSERIES.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRANREQF ASSIGN TO TRANREQF
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS C1-TRANREQF-STATUS.
+000420     SELECT TRANREQV ASSIGN TO TRANREQV
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS C1-TRANREQV-STATUS.
+000450     SELECT CHKDGTF  ASSIGN TO CHKDGTF
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS C1-CHKDGTF-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  TRANREQF
+000510     RECORDING MODE IS F.
+000520     COPY "Transaction_Req.cpy".
+000530 FD  TRANREQV
+000540     RECORDING MODE IS F.
+000550 01  TRANREQV-RECORD               PIC X(1816).
+000560 FD  CHKDGTF
+000570     RECORDING MODE IS F.
+000580     COPY "Check_Digit_Exception.cpy".
+000590 WORKING-STORAGE SECTION.
+000600 01  C1-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000610 01  C1-TRANREQV-STATUS           PIC X(002) VALUE '00'.
+000620 01  C1-CHKDGTF-STATUS            PIC X(002) VALUE '00'.
+000630 01  C1-TRANREQF-EOF-SW           PIC X(001) VALUE 'N'.
+000640     88 C1-TRANREQF-EOF                       VALUE 'Y'.
+000650 01  C1-RUN-DATE                  PIC 9(008) VALUE ZERO.
+000660 01  C1-RUN-TIME                  PIC 9(006) VALUE ZERO.
+000670 01  C1-VALID-SW                  PIC X(001) VALUE 'Y'.
+000680     88 C1-VALID                              VALUE 'Y'.
+000690 01  C1-GZQCHK-WORK.
+000700     05 C1-GZQCHK-SIGN            PIC X(001).
+000710     05 C1-GZQCHK-VALUE           PIC 9(003).
+000720 01  C1-GZQCHD-WORK.
+000730     05 C1-GZQCHD-SIGN            PIC X(001).
+000740     05 C1-GZQCHD-VALUE           PIC 9(003).
+000750 01  C1-CHECKSUM-WORK.
+000760     05 C1-CHECKSUM-SOURCE        PIC X(040).
+000770     05 C1-CHECKSUM-LENGTH        PIC 9(002) COMP.
+000780     05 C1-CHECKSUM-RESULT        PIC 9(003).
+000790 01  C1-ACCUM                     PIC 9(007) COMP.
+000800 01  C1-WEIGHT                    PIC 9(001) COMP.
+000810 01  C1-BYTE-IDX                  PIC 9(002) COMP.
+000820 01  C1-BYTE-WORK                 PIC X(001).
+000830 01  C1-DIGIT-WORK REDEFINES C1-BYTE-WORK PIC 9(001).
+000840 01  C1-QUOTIENT                  PIC 9(004) COMP.
+000850 PROCEDURE DIVISION.
+000860*-----------------------------------------------------------------
+000870 0000-MAINLINE.
+000880*-----------------------------------------------------------------
+000890     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000900     PERFORM 2000-VALIDATE-TRANREQF THRU 2000-EXIT
+000910         UNTIL C1-TRANREQF-EOF.
+000920     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000930     STOP RUN.
+000940*-----------------------------------------------------------------
+000950 1000-INITIALIZE.
+000960*-----------------------------------------------------------------
+000970     ACCEPT C1-RUN-DATE FROM DATE YYYYMMDD.
+000980     ACCEPT C1-RUN-TIME FROM TIME.
+000990     OPEN INPUT  TRANREQF.
+001000     OPEN OUTPUT TRANREQV.
+001010     OPEN OUTPUT CHKDGTF.
+001020     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+001030 1000-EXIT.
+001040     EXIT.
+001050*-----------------------------------------------------------------
+001060 2000-VALIDATE-TRANREQF.
+001070*-----------------------------------------------------------------
+001080     MOVE 'Y' TO C1-VALID-SW.
+001090     MOVE GZQCHK OF TRANSACTION-REQ-BODY TO C1-GZQCHK-WORK.
+001100     MOVE GZQCHD OF TRANSACTION-REQ-BODY TO C1-GZQCHD-WORK.
+001110     PERFORM 2100-CHECK-ACCOUNT-FIELDS THRU 2100-EXIT.
+001120     PERFORM 2200-CHECK-AMOUNT-FIELDS THRU 2200-EXIT.
+001130     IF C1-VALID
+001140         MOVE TRANSACTION-REQ TO TRANREQV-RECORD
+001150         WRITE TRANREQV-RECORD
+001160     END-IF.
+001170     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+001180 2000-EXIT.
+001190     EXIT.
+001200*-----------------------------------------------------------------
+001210 2100-CHECK-ACCOUNT-FIELDS.
+001220*-----------------------------------------------------------------
+001230     MOVE SPACES TO C1-CHECKSUM-SOURCE.
+001240     STRING GZAB1 OF TRANSACTION-REQ-BODY
+001250            GZAN1 OF TRANSACTION-REQ-BODY
+001260            GZAS1 OF TRANSACTION-REQ-BODY
+001270            GZAB2 OF TRANSACTION-REQ-BODY
+001280            GZAN2 OF TRANSACTION-REQ-BODY
+001290            GZAS2 OF TRANSACTION-REQ-BODY
+001300         DELIMITED BY SIZE INTO C1-CHECKSUM-SOURCE.
+001310     MOVE 26 TO C1-CHECKSUM-LENGTH.
+001320     PERFORM 2300-COMPUTE-CHECKSUM THRU 2300-EXIT.
+001330     IF C1-CHECKSUM-RESULT NOT = C1-GZQCHK-VALUE
+001340         MOVE 'N' TO C1-VALID-SW
+001350         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+001360     END-IF.
+001370 2100-EXIT.
+001380     EXIT.
+001390*-----------------------------------------------------------------
+001400 2200-CHECK-AMOUNT-FIELDS.
+001410*-----------------------------------------------------------------
+001420     MOVE SPACES TO C1-CHECKSUM-SOURCE.
+001430     STRING GZAMA1 OF TRANSACTION-REQ-BODY
+001440            GZAMA2 OF TRANSACTION-REQ-BODY
+001450         DELIMITED BY SIZE INTO C1-CHECKSUM-SOURCE.
+001460     MOVE 34 TO C1-CHECKSUM-LENGTH.
+001470     PERFORM 2300-COMPUTE-CHECKSUM THRU 2300-EXIT.
+001480     IF C1-CHECKSUM-RESULT NOT = C1-GZQCHD-VALUE
+001490         MOVE 'N' TO C1-VALID-SW
+001500         PERFORM 2950-WRITE-AMOUNT-EXCEPTION THRU 2950-EXIT
+001510     END-IF.
+001520 2200-EXIT.
+001530     EXIT.
+001540*-----------------------------------------------------------------
+001550 2300-COMPUTE-CHECKSUM.
+001560*-----------------------------------------------------------------
+001570     MOVE ZERO TO C1-ACCUM.
+001580     MOVE 1 TO C1-WEIGHT.
+001590     MOVE 1 TO C1-BYTE-IDX.
+001600     PERFORM 2310-SUM-ONE-BYTE THRU 2310-EXIT
+001610         UNTIL C1-BYTE-IDX > C1-CHECKSUM-LENGTH.
+001620     DIVIDE C1-ACCUM BY 1000 GIVING C1-QUOTIENT
+001630         REMAINDER C1-CHECKSUM-RESULT.
+001640 2300-EXIT.
+001650     EXIT.
+001660*-----------------------------------------------------------------
+001670 2310-SUM-ONE-BYTE.
+001680*-----------------------------------------------------------------
+001690     MOVE C1-CHECKSUM-SOURCE (C1-BYTE-IDX : 1) TO C1-BYTE-WORK.
+001700     IF C1-BYTE-WORK IS NUMERIC
+001710         COMPUTE C1-ACCUM =
+001720             C1-ACCUM + (C1-DIGIT-WORK * C1-WEIGHT)
+001730         ADD 1 TO C1-WEIGHT
+001740         IF C1-WEIGHT > 9
+001750             MOVE 1 TO C1-WEIGHT
+001760         END-IF
+001770     END-IF.
+001780     ADD 1 TO C1-BYTE-IDX.
+001790 2310-EXIT.
+001800     EXIT.
+001810*-----------------------------------------------------------------
+001820 2900-WRITE-EXCEPTION.
+001830*-----------------------------------------------------------------
+001840     MOVE PCREF OF TRANSACTION-REQ-HEADER TO CDE-PCREF.
+001850     MOVE 'A' TO CDE-CHECK-TYPE.
+001860     MOVE C1-GZQCHK-VALUE TO CDE-EXPECTED.
+001870     MOVE C1-CHECKSUM-RESULT TO CDE-COMPUTED.
+001880     MOVE C1-RUN-DATE TO CDE-CAPTURE-DATE.
+001890     MOVE C1-RUN-TIME TO CDE-CAPTURE-TIME.
+001900     WRITE CHECK-DIGIT-EXCEPTION-RECORD.
+001910 2900-EXIT.
+001920     EXIT.
+001930*-----------------------------------------------------------------
+001940 2950-WRITE-AMOUNT-EXCEPTION.
+001950*-----------------------------------------------------------------
+001960     MOVE PCREF OF TRANSACTION-REQ-HEADER TO CDE-PCREF.
+001970     MOVE 'M' TO CDE-CHECK-TYPE.
+001980     MOVE C1-GZQCHD-VALUE TO CDE-EXPECTED.
+001990     MOVE C1-CHECKSUM-RESULT TO CDE-COMPUTED.
+002000     MOVE C1-RUN-DATE TO CDE-CAPTURE-DATE.
+002010     MOVE C1-RUN-TIME TO CDE-CAPTURE-TIME.
+002020     WRITE CHECK-DIGIT-EXCEPTION-RECORD.
+002030 2950-EXIT.
+002040     EXIT.
+002050*-----------------------------------------------------------------
+002060 8000-TERMINATE.
+002070*-----------------------------------------------------------------
+002080     CLOSE TRANREQF.
+002090     CLOSE TRANREQV.
+002100     CLOSE CHKDGTF.
+002110 8000-EXIT.
+002120     EXIT.
+002130*-----------------------------------------------------------------
+002140 9100-READ-TRANREQF.
+002150*-----------------------------------------------------------------
+002160     READ TRANREQF
+002170         AT END
+002180             SET C1-TRANREQF-EOF TO TRUE
+002190     END-READ.
+002200 9100-EXIT.
+002210     EXIT.
+002220*-----------------------------------------------------------------
+002230 9999-EXIT.
+002240*-----------------------------------------------------------------
+002250     EXIT.
