@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB000B
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    WRAPS A RUN OF TRANSACTION-REQ GL POSTINGS OUT OF
+000200*    FILE_INTERFACE WITH A BATCH HEADER AND TRAILER ENVELOPE SO
+000210*    THE SUBMITTED COUNT AND CONTROL TOTALS CAN BE PROVEN BEFORE
+000220*    THE RESPONSE QUEUE IS EVER CONSULTED.
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY.
+000250*    09-AUG-2026  TC   INITIAL VERSION.
+000260******************************************************************
+000270 PROGRAM-ID. ESB000B.
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-ZSERIES.
+000310 OBJECT-COMPUTER. IBM-ZSERIES.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT TRANREQF ASSIGN TO TRANREQF
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS B0-TRANREQF-STATUS.
+000390     SELECT BATCHENV ASSIGN TO BATCHENV
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS B0-BATCHENV-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  TRANREQF
+000450     RECORDING MODE IS F.
+000460     COPY "Transaction_Req.cpy".
+000470 FD  BATCHENV
+000480     RECORDING MODE IS F.
+000490 01  BATCHENV-RECORD            PIC X(085).
+000500 WORKING-STORAGE SECTION.
+000510 01  B0-TRANREQF-STATUS         PIC X(002) VALUE '00'.
+000520     88 B0-TRANREQF-OK                     VALUE '00'.
+000530     88 B0-TRANREQF-EOF                    VALUE '10'.
+000540 01  B0-BATCHENV-STATUS         PIC X(002) VALUE '00'.
+000550     88 B0-BATCHENV-OK                     VALUE '00'.
+000560 01  B0-SWITCHES.
+000570     05 B0-EOF-SWITCH           PIC X(001) VALUE 'N'.
+000580        88 B0-EOF                          VALUE 'Y'.
+000590 01  B0-WORK-COUNTERS.
+000600     05 B0-SUBMITTED-COUNT      PIC 9(004) VALUE ZERO.
+000610     05 B0-ACTUAL-COUNT         PIC 9(004) VALUE ZERO.
+000620     05 B0-CTL-DEBIT            PIC S9(13)V99 VALUE ZERO COMP-3.
+000630     05 B0-CTL-CREDIT           PIC S9(13)V99 VALUE ZERO COMP-3.
+000640     05 B0-LEG-AMOUNT           PIC S9(15)V99 VALUE ZERO COMP-3.
+000645 01  B0-AMOUNT-WORK.
+000646     05 B0-AMOUNT-TEXT          PIC X(017).
+000647     05 B0-AMOUNT-NUMERIC REDEFINES B0-AMOUNT-TEXT
+000648                                PIC 9(015)V99.
+000650 COPY "Transaction_Batch_Envelope.cpy".
+000660 PROCEDURE DIVISION.
+000670*-----------------------------------------------------------------
+000680 0000-MAINLINE.
+000690*-----------------------------------------------------------------
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000710     PERFORM 2000-PROCESS-RUN THRU 2000-EXIT
+000720         UNTIL B0-EOF.
+000730     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000740     STOP RUN.
+000750*-----------------------------------------------------------------
+000760 1000-INITIALIZE.
+000770*-----------------------------------------------------------------
+000780     OPEN INPUT TRANREQF.
+000790     IF NOT B0-TRANREQF-OK
+000800         DISPLAY 'ESB000B: UNABLE TO OPEN TRANREQF ' 
+000810             B0-TRANREQF-STATUS
+000820         GO TO 1000-EXIT
+000830     END-IF.
+000840     OPEN OUTPUT BATCHENV.
+000850     MOVE SPACES TO TRANSACTION-BATCH-ENVELOPE.
+000860     MOVE 'H' TO TBE-RECTYPE.
+000865     ACCEPT TBE-RUN-DATE FROM DATE YYYYMMDD.
+000866     ACCEPT TBE-RUN-TIME FROM TIME.
+000870     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+000880     MOVE PCREF OF TRANSACTION-REQ TO TBE-PCREF TBE-BATCH-ID.
+000882     MOVE NMSGS OF TRANSACTION-REQ-HEADER TO B0-SUBMITTED-COUNT.
+000890     MOVE ZERO  TO TBE-SUBMCOUNT TBE-CTLDR TBE-CTLCR.
+000900*    HEADER COUNT AND TOTALS ARE WRITTEN AS INTENDED CONTROLS
+000910*    BEFORE ANY BODY RECORD OF THE RUN IS SEEN AGAIN.
+000920 1000-EXIT.
+000930     EXIT.
+000940*-----------------------------------------------------------------
+000950 2000-PROCESS-RUN.
+000960*-----------------------------------------------------------------
+000970     IF B0-EOF
+000980         GO TO 2000-EXIT
+000990     END-IF.
+001010     ADD 1 TO B0-ACTUAL-COUNT.
+001020     MOVE GZAMA1 OF TRANSACTION-REQ TO B0-AMOUNT-TEXT.
+001025     MOVE B0-AMOUNT-NUMERIC          TO B0-LEG-AMOUNT.
+001030     ADD B0-LEG-AMOUNT TO B0-CTL-DEBIT.
+001040     MOVE GZAMA2 OF TRANSACTION-REQ TO B0-AMOUNT-TEXT.
+001045     MOVE B0-AMOUNT-NUMERIC          TO B0-LEG-AMOUNT.
+001050     ADD B0-LEG-AMOUNT TO B0-CTL-CREDIT.
+001060     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+001070 2000-EXIT.
+001080     EXIT.
+001090*-----------------------------------------------------------------
+001100 8000-TERMINATE.
+001110*-----------------------------------------------------------------
+001120     MOVE TBE-PCREF    TO TBT-PCREF.
+001130     MOVE TBE-BATCH-ID TO TBT-BATCH-ID.
+001140     MOVE 'T'          TO TBT-RECTYPE.
+001150     MOVE B0-ACTUAL-COUNT    TO TBT-ACTCOUNT.
+001155     MOVE B0-SUBMITTED-COUNT TO TBE-SUBMCOUNT.
+001160     MOVE B0-CTL-DEBIT    TO TBT-ACTDR    TBE-CTLDR.
+001170     MOVE B0-CTL-CREDIT   TO TBT-ACTCR    TBE-CTLCR.
+001180     IF B0-SUBMITTED-COUNT = B0-ACTUAL-COUNT
+001190         SET TBT-COUNTS-MATCH TO TRUE
+001200     ELSE
+001210         SET TBT-COUNTS-MISMATCH TO TRUE
+001220     END-IF.
+001230     IF B0-CTL-DEBIT = B0-CTL-CREDIT
+001240         SET TBT-AMOUNTS-MATCH TO TRUE
+001250     ELSE
+001260         SET TBT-AMOUNTS-MISMATCH TO TRUE
+001270     END-IF.
+001280     MOVE TRANSACTION-BATCH-HEADER  TO BATCHENV-RECORD.
+001290     WRITE BATCHENV-RECORD.
+001300     MOVE TRANSACTION-BATCH-TRAILER TO BATCHENV-RECORD.
+001310     WRITE BATCHENV-RECORD.
+001320     CLOSE TRANREQF.
+001330     CLOSE BATCHENV.
+001340 8000-EXIT.
+001350     EXIT.
+001360*-----------------------------------------------------------------
+001370 9100-READ-TRANREQF.
+001380*-----------------------------------------------------------------
+001390     READ TRANREQF
+001400         AT END
+001410             SET B0-EOF TO TRUE
+001420     END-READ.
+001430 9100-EXIT.
+001440     EXIT.
+001450*-----------------------------------------------------------------
+001460 9999-EXIT.
+001470*-----------------------------------------------------------------
+001480     EXIT.
