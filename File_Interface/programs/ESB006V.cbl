@@ -0,0 +1,250 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB006V
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    VALIDATES THE GZAB1/GZAN1/GZAS1 AND GZAB2/GZAN2/GZAS2 LEG
+000200*    TRIPLES ON EACH TRANSACTION-REQ AGAINST A LOCAL CHART OF
+000210*    ACCOUNTS BEFORE THE MESSAGE IS ALLOWED OUT TO EQUATION OVER
+000220*    ESBX, SO AN UNRECOGNIZED OR CLOSED ACCOUNT IS CAUGHT HERE
+000230*    RATHER THAN BOUNCING BACK FROM THE CORE HOURS LATER.
+000240*-----------------------------------------------------------------
+000250* MODIFICATION HISTORY.
+000260*    09-AUG-2026  TC   INITIAL VERSION.
+000270******************************************************************
+000280 PROGRAM-ID. ESB006V.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-ZSERIES.
+000320 OBJECT-COMPUTER. IBM-ZSERIES.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT COAMSTF  ASSIGN TO COAMSTF
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS V6-COAMSTF-STATUS.
+000380     SELECT TRANREQF ASSIGN TO TRANREQF
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS V6-TRANREQF-STATUS.
+000410     SELECT TRANOKF  ASSIGN TO TRANOKF
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS V6-TRANOKF-STATUS.
+000440     SELECT XREFEXCF ASSIGN TO XREFEXCF
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS V6-XREFEXCF-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  COAMSTF
+000500     RECORDING MODE IS F.
+000510     COPY "Chart_Of_Accounts.cpy".
+000520 FD  TRANREQF
+000530     RECORDING MODE IS F.
+000540     COPY "Transaction_Req.cpy".
+000550 FD  TRANOKF
+000560     RECORDING MODE IS F.
+000570 01  TRANOKF-RECORD               PIC X(1816).
+000580 FD  XREFEXCF
+000590     RECORDING MODE IS F.
+000600     COPY "Account_Xref_Exception.cpy".
+000610 WORKING-STORAGE SECTION.
+000620 01  V6-COAMSTF-STATUS            PIC X(002) VALUE '00'.
+000630     88 V6-COAMSTF-OK                         VALUE '00'.
+000640 01  V6-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000650 01  V6-TRANOKF-STATUS            PIC X(002) VALUE '00'.
+000660 01  V6-XREFEXCF-STATUS           PIC X(002) VALUE '00'.
+000670 01  V6-SWITCHES.
+000680     05 V6-COAMSTF-EOF-SW         PIC X(001) VALUE 'N'.
+000690        88 V6-COAMSTF-EOF                     VALUE 'Y'.
+000700     05 V6-TRANREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000710        88 V6-TRANREQF-EOF                    VALUE 'Y'.
+000720     05 V6-LEG1-VALID-SW          PIC X(001) VALUE 'Y'.
+000730        88 V6-LEG1-VALID                     VALUE 'Y'.
+000740     05 V6-LEG2-VALID-SW          PIC X(001) VALUE 'Y'.
+000750        88 V6-LEG2-VALID                     VALUE 'Y'.
+000760 01  V6-DATE-TIME.
+000770     05 V6-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000780     05 V6-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000790 01  V6-COA-COUNT                 PIC 9(004) COMP VALUE ZERO.
+000800 01  V6-COA-TABLE.
+000810     05 V6-COA-ENTRY OCCURS 2000 TIMES
+000820        INDEXED BY V6-COA-IDX, V6-COA-LOOKUP-IDX.
+000830        10 V6-COA-BRANCH          PIC X(004).
+000840        10 V6-COA-ACCOUNT         PIC X(006).
+000850        10 V6-COA-SUBACCT         PIC X(003).
+000860        10 V6-COA-STATUS          PIC X(001).
+000870 01  V6-LOOKUP-KEY.
+000880     05 V6-LOOKUP-BRANCH          PIC X(004).
+000890     05 V6-LOOKUP-ACCOUNT         PIC X(006).
+000900     05 V6-LOOKUP-SUBACCT         PIC X(003).
+000910 01  V6-LOOKUP-LEG-NO             PIC 9(001).
+000920 01  V6-FOUND-SW                  PIC X(001) VALUE 'N'.
+000930     88 V6-FOUND                              VALUE 'Y'.
+000940 01  V6-MATCHED-SW                PIC X(001) VALUE 'N'.
+000950     88 V6-MATCHED                            VALUE 'Y'.
+000960 01  V6-FOUND-STATUS              PIC X(001) VALUE ' '.
+000970 PROCEDURE DIVISION.
+000980*-----------------------------------------------------------------
+000990 0000-MAINLINE.
+001000*-----------------------------------------------------------------
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001020     PERFORM 2000-VALIDATE-REQUESTS THRU 2000-EXIT
+001030         UNTIL V6-TRANREQF-EOF.
+001040     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001050     STOP RUN.
+001060*-----------------------------------------------------------------
+001070 1000-INITIALIZE.
+001080*-----------------------------------------------------------------
+001090     ACCEPT V6-CURRENT-DATE FROM DATE YYYYMMDD.
+001100     ACCEPT V6-CURRENT-TIME FROM TIME.
+001110     OPEN INPUT COAMSTF.
+001120     IF V6-COAMSTF-OK
+001130         PERFORM 9100-READ-COAMSTF THRU 9100-EXIT.
+001140     PERFORM 1100-LOAD-COA-TABLE THRU 1100-EXIT
+001150         UNTIL V6-COAMSTF-EOF.
+001160     CLOSE COAMSTF.
+001170     OPEN INPUT  TRANREQF.
+001180     OPEN OUTPUT TRANOKF.
+001190     OPEN OUTPUT XREFEXCF.
+001200     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001210 1000-EXIT.
+001220     EXIT.
+001230*-----------------------------------------------------------------
+001240 1100-LOAD-COA-TABLE.
+001250*-----------------------------------------------------------------
+001260     IF V6-COA-COUNT < 2000
+001270         ADD 1 TO V6-COA-COUNT
+001280         SET V6-COA-IDX TO V6-COA-COUNT
+001290         MOVE COA-BRANCH   OF CHART-OF-ACCOUNTS-RECORD
+001300             TO V6-COA-BRANCH (V6-COA-IDX)
+001310         MOVE COA-ACCOUNT  OF CHART-OF-ACCOUNTS-RECORD
+001320             TO V6-COA-ACCOUNT (V6-COA-IDX)
+001330         MOVE COA-SUBACCT  OF CHART-OF-ACCOUNTS-RECORD
+001340             TO V6-COA-SUBACCT (V6-COA-IDX)
+001350         MOVE COA-STATUS   OF CHART-OF-ACCOUNTS-RECORD
+001360             TO V6-COA-STATUS (V6-COA-IDX)
+001370     END-IF.
+001380     PERFORM 9100-READ-COAMSTF THRU 9100-EXIT.
+001390 1100-EXIT.
+001400     EXIT.
+001410*-----------------------------------------------------------------
+001420 2000-VALIDATE-REQUESTS.
+001430*-----------------------------------------------------------------
+001440     IF V6-TRANREQF-EOF
+001450         GO TO 2000-EXIT
+001460     END-IF.
+001470     MOVE 'Y' TO V6-LEG1-VALID-SW.
+001480     MOVE 'Y' TO V6-LEG2-VALID-SW.
+001490     MOVE GZAB1 OF TRANSACTION-REQ-BODY TO V6-LOOKUP-BRANCH.
+001500     MOVE GZAN1 OF TRANSACTION-REQ-BODY TO V6-LOOKUP-ACCOUNT.
+001510     MOVE GZAS1 OF TRANSACTION-REQ-BODY TO V6-LOOKUP-SUBACCT.
+001520     PERFORM 9300-LOOKUP-COA THRU 9300-EXIT.
+001530     IF NOT V6-FOUND
+001540         MOVE 'N' TO V6-LEG1-VALID-SW
+001550         MOVE 1 TO V6-LOOKUP-LEG-NO
+001560         PERFORM 2100-WRITE-XREF-EXCEPTION THRU 2100-EXIT
+001570     END-IF.
+001580     MOVE GZAB2 OF TRANSACTION-REQ-BODY TO V6-LOOKUP-BRANCH.
+001590     MOVE GZAN2 OF TRANSACTION-REQ-BODY TO V6-LOOKUP-ACCOUNT.
+001600     MOVE GZAS2 OF TRANSACTION-REQ-BODY TO V6-LOOKUP-SUBACCT.
+001610     PERFORM 9300-LOOKUP-COA THRU 9300-EXIT.
+001620     IF NOT V6-FOUND
+001630         MOVE 'N' TO V6-LEG2-VALID-SW
+001640         MOVE 2 TO V6-LOOKUP-LEG-NO
+001650         PERFORM 2100-WRITE-XREF-EXCEPTION THRU 2100-EXIT
+001660     END-IF.
+001670     IF V6-LEG1-VALID AND V6-LEG2-VALID
+001680         MOVE TRANSACTION-REQ TO TRANOKF-RECORD
+001690         WRITE TRANOKF-RECORD
+001700     END-IF.
+001710     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001720 2000-EXIT.
+001730     EXIT.
+001740*-----------------------------------------------------------------
+001750 2100-WRITE-XREF-EXCEPTION.
+001760*-----------------------------------------------------------------
+001770     MOVE SPACES TO ACCOUNT-XREF-EXCEPTION-RECORD.
+001780     MOVE PCREF  OF TRANSACTION-REQ-HEADER TO AXE-PCREF.
+001790     MOVE TRANSQ OF TRANSACTION-REQ-HEADER TO AXE-TRANSQ.
+001800     MOVE V6-LOOKUP-LEG-NO TO AXE-LEG.
+001810     MOVE V6-LOOKUP-BRANCH  TO AXE-BRANCH.
+001820     MOVE V6-LOOKUP-ACCOUNT TO AXE-ACCOUNT.
+001830     MOVE V6-LOOKUP-SUBACCT TO AXE-SUBACCT.
+001840     IF V6-FOUND-STATUS = 'C'
+001850         SET AXE-ACCOUNT-CLOSED TO TRUE
+001860         MOVE 'ACCOUNT ON FILE IS CLOSED' TO AXE-REASON-TEXT
+001870     ELSE
+001880         SET AXE-NOT-ON-FILE TO TRUE
+001890         MOVE 'NOT ON CHART OF ACCOUNTS' TO
+001900             AXE-REASON-TEXT
+001910     END-IF.
+001920     MOVE V6-CURRENT-DATE TO AXE-CAPTURE-DATE.
+001930     MOVE V6-CURRENT-TIME TO AXE-CAPTURE-TIME.
+001940     WRITE ACCOUNT-XREF-EXCEPTION-RECORD.
+001950 2100-EXIT.
+001960     EXIT.
+001970*-----------------------------------------------------------------
+001980 8000-TERMINATE.
+001990*-----------------------------------------------------------------
+002000     CLOSE TRANREQF.
+002010     CLOSE TRANOKF.
+002020     CLOSE XREFEXCF.
+002030 8000-EXIT.
+002040     EXIT.
+002050*-----------------------------------------------------------------
+002060 9100-READ-COAMSTF.
+002070*-----------------------------------------------------------------
+002080     READ COAMSTF
+002090         AT END
+002100             SET V6-COAMSTF-EOF TO TRUE
+002110     END-READ.
+002120 9100-EXIT.
+002130     EXIT.
+002140*-----------------------------------------------------------------
+002150 9200-READ-TRANREQF.
+002160*-----------------------------------------------------------------
+002170     READ TRANREQF
+002180         AT END
+002190             SET V6-TRANREQF-EOF TO TRUE
+002200     END-READ.
+002210 9200-EXIT.
+002220     EXIT.
+002230*-----------------------------------------------------------------
+002240 9300-LOOKUP-COA.
+002250*-----------------------------------------------------------------
+002260     MOVE 'N' TO V6-FOUND-SW.
+002270     MOVE 'N' TO V6-MATCHED-SW.
+002280     MOVE SPACES TO V6-FOUND-STATUS.
+002290     IF V6-COA-COUNT = ZERO
+002300         GO TO 9300-EXIT
+002310     END-IF.
+002320     SET V6-COA-LOOKUP-IDX TO 1.
+002330     PERFORM 9310-SCAN-COA THRU 9310-EXIT
+002340         UNTIL V6-COA-LOOKUP-IDX > V6-COA-COUNT
+002350            OR V6-MATCHED.
+002360 9300-EXIT.
+002370     EXIT.
+002380*-----------------------------------------------------------------
+002390 9310-SCAN-COA.
+002400*-----------------------------------------------------------------
+002410     IF V6-COA-BRANCH  (V6-COA-LOOKUP-IDX) = V6-LOOKUP-BRANCH
+002420        AND V6-COA-ACCOUNT (V6-COA-LOOKUP-IDX) = V6-LOOKUP-ACCOUNT
+002430        AND V6-COA-SUBACCT (V6-COA-LOOKUP-IDX) = V6-LOOKUP-SUBACCT
+002440         MOVE 'Y' TO V6-MATCHED-SW
+002450         IF V6-COA-STATUS (V6-COA-LOOKUP-IDX) = 'A'
+002460             MOVE 'Y' TO V6-FOUND-SW
+002470             MOVE 'A' TO V6-FOUND-STATUS
+002480         ELSE
+002490             MOVE 'C' TO V6-FOUND-STATUS
+002500         END-IF
+002510     ELSE
+002520         SET V6-COA-LOOKUP-IDX UP BY 1
+002530     END-IF.
+002540 9310-EXIT.
+002550     EXIT.
+002560*-----------------------------------------------------------------
+002570 9999-EXIT.
+002580*-----------------------------------------------------------------
+002590     EXIT.
