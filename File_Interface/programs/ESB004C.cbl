@@ -0,0 +1,170 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB004C
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    SUBMITS A MULTI-PART TRANSQ SEQUENCE FOR ONE PCREF/NMSGS
+000200*    GROUP AND WRITES A CHECKPOINT RECORD AFTER EACH MESSAGE IS
+000210*    SUCCESSFULLY QUEUED, SO A RERUN AFTER A DROPPED JOB OR MQ
+000220*    CONNECTION RESUMES FROM THE LAST CONFIRMED TRANSQ RATHER
+000230*    THAN RESENDING OR TRUNCATING THE BATCH.
+000240*-----------------------------------------------------------------
+000250* MODIFICATION HISTORY.
+000260*    09-AUG-2026  TC   INITIAL VERSION.
+000270******************************************************************
+000280 PROGRAM-ID. ESB004C.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-ZSERIES.
+000320 OBJECT-COMPUTER. IBM-ZSERIES.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT TRANREQF ASSIGN TO TRANREQF
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS C4-TRANREQF-STATUS.
+000380     SELECT CKPTIN   ASSIGN TO CKPTIN
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS C4-CKPTIN-STATUS.
+000410     SELECT CKPTOUT  ASSIGN TO CKPTOUT
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS C4-CKPTOUT-STATUS.
+000440     SELECT OUTQF    ASSIGN TO OUTQF
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS C4-OUTQF-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  TRANREQF
+000500     RECORDING MODE IS F.
+000510     COPY "Transaction_Req.cpy".
+000520 FD  CKPTIN
+000530     RECORDING MODE IS F.
+000540     COPY "Transaction_Checkpoint.cpy"
+000550         REPLACING TRAN-CHECKPOINT-RECORD BY CKPTIN-RECORD.
+000560 FD  CKPTOUT
+000570     RECORDING MODE IS F.
+000580     COPY "Transaction_Checkpoint.cpy"
+000590         REPLACING TRAN-CHECKPOINT-RECORD BY CKPTOUT-RECORD.
+000600 FD  OUTQF
+000610     RECORDING MODE IS F.
+000620 01  OUTQF-RECORD                PIC X(1816).
+000630 WORKING-STORAGE SECTION.
+000640 01  C4-TRANREQF-STATUS          PIC X(002) VALUE '00'.
+000650 01  C4-CKPTIN-STATUS            PIC X(002) VALUE '00'.
+000660     88 C4-CKPTIN-OK                         VALUE '00'.
+000670 01  C4-CKPTOUT-STATUS           PIC X(002) VALUE '00'.
+000680 01  C4-OUTQF-STATUS             PIC X(002) VALUE '00'.
+000690 01  C4-SWITCHES.
+000700     05 C4-TRANREQF-EOF-SW       PIC X(001) VALUE 'N'.
+000710        88 C4-TRANREQF-EOF                  VALUE 'Y'.
+000720     05 C4-CKPTIN-EOF-SW         PIC X(001) VALUE 'N'.
+000730        88 C4-CKPTIN-EOF                    VALUE 'Y'.
+000740     05 C4-CKPTIN-FOUND-SW       PIC X(001) VALUE 'N'.
+000750        88 C4-CKPTIN-FOUND                  VALUE 'Y'.
+000760 01  C4-RESUME-TRANSQ            PIC 9(004) VALUE ZERO.
+000770 01  C4-CURRENT-TRANSQ           PIC 9(004) VALUE ZERO.
+000780 01  C4-DATE-TIME.
+000790     05 C4-CURRENT-DATE          PIC 9(008) VALUE ZERO.
+000800     05 C4-CURRENT-TIME          PIC 9(006) VALUE ZERO.
+000810 PROCEDURE DIVISION.
+000820*-----------------------------------------------------------------
+000830 0000-MAINLINE.
+000840*-----------------------------------------------------------------
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000860     PERFORM 2000-SUBMIT-SEQUENCE THRU 2000-EXIT
+000870         UNTIL C4-TRANREQF-EOF.
+000880     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000890     STOP RUN.
+000900*-----------------------------------------------------------------
+000910 1000-INITIALIZE.
+000920*-----------------------------------------------------------------
+000930     ACCEPT C4-CURRENT-DATE FROM DATE YYYYMMDD.
+000940     ACCEPT C4-CURRENT-TIME FROM TIME.
+000950     MOVE ZERO TO C4-RESUME-TRANSQ.
+000952     OPEN INPUT  TRANREQF.
+000954     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+000960     OPEN INPUT CKPTIN.
+000970     IF C4-CKPTIN-OK
+000980         PERFORM 1100-FIND-LAST-CHECKPOINT THRU 1100-EXIT
+000990             UNTIL C4-CKPTIN-EOF
+001000         CLOSE CKPTIN
+001010     END-IF.
+001030     OPEN OUTPUT CKPTOUT.
+001040     OPEN OUTPUT OUTQF.
+001060 1000-EXIT.
+001070     EXIT.
+001080*-----------------------------------------------------------------
+001090 1100-FIND-LAST-CHECKPOINT.
+001100*-----------------------------------------------------------------
+001110     READ CKPTIN
+001120         AT END
+001130             SET C4-CKPTIN-EOF TO TRUE
+001140     END-READ.
+001150     IF NOT C4-CKPTIN-EOF
+001160         IF TCK-PCREF OF CKPTIN-RECORD =
+001165                 PCREF OF TRANSACTION-REQ-HEADER
+001170             MOVE TCK-LAST-CONFIRMED-TRANSQ OF CKPTIN-RECORD
+001175                 TO C4-RESUME-TRANSQ
+001180         END-IF
+001185     END-IF.
+001190 1100-EXIT.
+001200     EXIT.
+001210*-----------------------------------------------------------------
+001220 2000-SUBMIT-SEQUENCE.
+001230*-----------------------------------------------------------------
+001240     MOVE TRANSQ OF TRANSACTION-REQ-HEADER TO C4-CURRENT-TRANSQ.
+001250     IF C4-CURRENT-TRANSQ > C4-RESUME-TRANSQ
+001260         MOVE TRANSACTION-REQ TO OUTQF-RECORD
+001270         WRITE OUTQF-RECORD
+001280         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+001290     END-IF.
+001300     PERFORM 9100-READ-TRANREQF THRU 9100-EXIT.
+001310 2000-EXIT.
+001320     EXIT.
+001330*-----------------------------------------------------------------
+001340 2100-WRITE-CHECKPOINT.
+001350*-----------------------------------------------------------------
+001360     MOVE SPACES TO CKPTOUT-RECORD.
+001370     MOVE PCREF OF TRANSACTION-REQ-HEADER TO TCK-PCREF OF
+001380         CKPTOUT-RECORD.
+001390     MOVE NMSGS OF TRANSACTION-REQ-HEADER TO TCK-NMSGS OF
+001400         CKPTOUT-RECORD.
+001410     MOVE TRANSQ OF TRANSACTION-REQ-HEADER
+001420         TO TCK-LAST-CONFIRMED-TRANSQ OF CKPTOUT-RECORD.
+001430     MOVE C4-CURRENT-DATE
+001440         TO TCK-CHECKPOINT-DATE OF CKPTOUT-RECORD.
+001450     MOVE C4-CURRENT-TIME
+001460         TO TCK-CHECKPOINT-TIME OF CKPTOUT-RECORD.
+001470     IF TRANSQ OF TRANSACTION-REQ-HEADER =
+001480             NMSGS OF TRANSACTION-REQ-HEADER
+001490         SET TCK-COMPLETE OF CKPTOUT-RECORD TO TRUE
+001500     ELSE
+001510         SET TCK-IN-PROGRESS OF CKPTOUT-RECORD TO TRUE
+001520     END-IF.
+001530     WRITE CKPTOUT-RECORD.
+001540 2100-EXIT.
+001550     EXIT.
+001560*-----------------------------------------------------------------
+001570 8000-TERMINATE.
+001580*-----------------------------------------------------------------
+001590     CLOSE TRANREQF.
+001600     CLOSE CKPTOUT.
+001610     CLOSE OUTQF.
+001620 8000-EXIT.
+001630     EXIT.
+001640*-----------------------------------------------------------------
+001650 9100-READ-TRANREQF.
+001660*-----------------------------------------------------------------
+001670     READ TRANREQF
+001680         AT END
+001690             SET C4-TRANREQF-EOF TO TRUE
+001700     END-READ.
+001710 9100-EXIT.
+001720     EXIT.
+001730*-----------------------------------------------------------------
+001740 9999-EXIT.
+001750*-----------------------------------------------------------------
+001760     EXIT.
