@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB024K
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    READS A BRANCH END-OF-DAY FLAT FILE OF BULK POSTING LINES
+000200*    (ONE LINE PER INSTRUCTION) AND MAPS EACH LINE ONTO A
+000210*    TRANSACTION-REQ-BODY (GZAB1/GZAN1/GZAS1, GZAB2/GZAN2/GZAS2,
+000220*    GZAMA1/GZAMA2, GZTCD1/GZTCD2) RATHER THAN HAVING EACH
+000230*    POSTING KEYED ONE AT A TIME.  A UNIQUE PCREF IS STAMPED ONTO
+000240*    EACH BUILT REQUEST FROM THE RUN DATE AND THE LINE'S POSITION
+000250*    IN THE FILE.  EVERY LINE PRODUCES ONE RESULT RECORD -
+000260*    ACCEPTED AND QUEUED TO TRANREQB, OR REJECTED WITH A REASON -
+000270*    SO THE BRANCH CAN SEE WHAT DID AND DID NOT MAKE IT THROUGH.
+000280*-----------------------------------------------------------------
+000290* MODIFICATION HISTORY.
+000300*    09-AUG-2026  TC   INITIAL VERSION.
+000310******************************************************************
+000320 PROGRAM-ID. ESB024K.
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-ZSERIES.
+000360 OBJECT-COMPUTER. IBM-ZSERIES.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT BULKPSTF ASSIGN TO BULKPSTF
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS K4-BULKPSTF-STATUS.
+000420     SELECT TRANREQB ASSIGN TO TRANREQB
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS K4-TRANREQB-STATUS.
+000450     SELECT BULKRESF ASSIGN TO BULKRESF
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS K4-BULKRESF-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  BULKPSTF
+000510     RECORDING MODE IS F.
+000520     COPY "Bulk_Posting_Line.cpy".
+000530 FD  TRANREQB
+000540     RECORDING MODE IS F.
+000550     COPY "Transaction_Req.cpy".
+000560 FD  BULKRESF
+000570     RECORDING MODE IS F.
+000580     COPY "Bulk_Intake_Result.cpy".
+000590 WORKING-STORAGE SECTION.
+000600 01  K4-BULKPSTF-STATUS           PIC X(002) VALUE '00'.
+000610 01  K4-TRANREQB-STATUS           PIC X(002) VALUE '00'.
+000620 01  K4-BULKRESF-STATUS           PIC X(002) VALUE '00'.
+000630 01  K4-BULKPSTF-EOF-SW           PIC X(001) VALUE 'N'.
+000640     88 K4-BULKPSTF-EOF                       VALUE 'Y'.
+000650 01  K4-LINE-VALID-SW             PIC X(001) VALUE 'Y'.
+000660     88 K4-LINE-VALID                         VALUE 'Y'.
+000670 01  K4-DATE-TIME.
+000680     05 K4-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000690     05 K4-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000700 01  K4-LINE-NUMBER               PIC 9(006) VALUE ZERO.
+000710 01  K4-REJECT-REASON             PIC X(040) VALUE SPACES.
+000720 01  K4-NEW-PCREF.
+000730     05 K4-NEW-PCREF-DATE         PIC 9(008).
+000740     05 K4-NEW-PCREF-LINE         PIC 9(006).
+000750     05 FILLER                    PIC X(001) VALUE '0'.
+000760 PROCEDURE DIVISION.
+000770*-----------------------------------------------------------------
+000780 0000-MAINLINE.
+000790*-----------------------------------------------------------------
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-PROCESS-LINE THRU 2000-EXIT
+000820         UNTIL K4-BULKPSTF-EOF.
+000830     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000840     STOP RUN.
+000850*-----------------------------------------------------------------
+000860 1000-INITIALIZE.
+000870*-----------------------------------------------------------------
+000880     ACCEPT K4-CURRENT-DATE FROM DATE YYYYMMDD.
+000890     ACCEPT K4-CURRENT-TIME FROM TIME.
+000900     OPEN INPUT  BULKPSTF.
+000910     OPEN OUTPUT TRANREQB.
+000920     OPEN OUTPUT BULKRESF.
+000930     PERFORM 9100-READ-BULKPSTF THRU 9100-EXIT.
+000940 1000-EXIT.
+000950     EXIT.
+000960*-----------------------------------------------------------------
+000970 2000-PROCESS-LINE.
+000980*-----------------------------------------------------------------
+000990     IF K4-BULKPSTF-EOF
+001000         GO TO 2000-EXIT
+001010     END-IF.
+001020     ADD 1 TO K4-LINE-NUMBER.
+001030     PERFORM 2100-VALIDATE-LINE THRU 2100-EXIT.
+001040     IF K4-LINE-VALID
+001050         PERFORM 2200-BUILD-TRANSACTION THRU 2200-EXIT
+001060         PERFORM 2300-WRITE-ACCEPT-RESULT THRU 2300-EXIT
+001070     ELSE
+001080         PERFORM 2400-WRITE-REJECT-RESULT THRU 2400-EXIT
+001090     END-IF.
+001100     PERFORM 9100-READ-BULKPSTF THRU 9100-EXIT.
+001110 2000-EXIT.
+001120     EXIT.
+001130*-----------------------------------------------------------------
+001140 2100-VALIDATE-LINE.
+001150*-----------------------------------------------------------------
+001160     MOVE 'Y' TO K4-LINE-VALID-SW.
+001170     MOVE SPACES TO K4-REJECT-REASON.
+001180     IF BPL-BRANCH1 = SPACES OR BPL-ACCOUNT1 = SPACES
+001190         MOVE 'N' TO K4-LINE-VALID-SW
+001200         MOVE 'LEG 1 BRANCH/ACCOUNT NOT SUPPLIED' TO
+001210             K4-REJECT-REASON
+001220     END-IF.
+001230     IF K4-LINE-VALID
+001240        AND (BPL-BRANCH2 = SPACES OR BPL-ACCOUNT2 = SPACES)
+001250         MOVE 'N' TO K4-LINE-VALID-SW
+001260         MOVE 'LEG 2 BRANCH/ACCOUNT NOT SUPPLIED' TO
+001270             K4-REJECT-REASON
+001280     END-IF.
+001290     IF K4-LINE-VALID AND BPL-AMOUNT1-NUM = ZERO
+001300         MOVE 'N' TO K4-LINE-VALID-SW
+001310         MOVE 'LEG 1 AMOUNT IS ZERO' TO K4-REJECT-REASON
+001320     END-IF.
+001330     IF K4-LINE-VALID AND BPL-AMOUNT2-NUM = ZERO
+001340         MOVE 'N' TO K4-LINE-VALID-SW
+001350         MOVE 'LEG 2 AMOUNT IS ZERO' TO K4-REJECT-REASON
+001360     END-IF.
+001370     IF K4-LINE-VALID
+001380        AND (BPL-TCD1 = SPACES OR BPL-TCD2 = SPACES)
+001390         MOVE 'N' TO K4-LINE-VALID-SW
+001400         MOVE 'TRANSACTION CODE NOT SUPPLIED' TO
+001410             K4-REJECT-REASON
+001420     END-IF.
+001430 2100-EXIT.
+001440     EXIT.
+001450*-----------------------------------------------------------------
+001460 2200-BUILD-TRANSACTION.
+001470*-----------------------------------------------------------------
+001480     MOVE K4-CURRENT-DATE TO K4-NEW-PCREF-DATE.
+001490     MOVE K4-LINE-NUMBER  TO K4-NEW-PCREF-LINE.
+001500     MOVE K4-NEW-PCREF TO PCREF OF TRANSACTION-REQ-HEADER.
+001510     MOVE '0001' TO NMSGS  OF TRANSACTION-REQ-HEADER.
+001520     MOVE '0001' TO TRANSQ OF TRANSACTION-REQ-HEADER.
+001530     MOVE BPL-BRANCH1  TO GZAB1 OF TRANSACTION-REQ-BODY.
+001540     MOVE BPL-ACCOUNT1 TO GZAN1 OF TRANSACTION-REQ-BODY.
+001550     MOVE BPL-SUBACCT1 TO GZAS1 OF TRANSACTION-REQ-BODY.
+001560     MOVE BPL-BRANCH2  TO GZAB2 OF TRANSACTION-REQ-BODY.
+001570     MOVE BPL-ACCOUNT2 TO GZAN2 OF TRANSACTION-REQ-BODY.
+001580     MOVE BPL-SUBACCT2 TO GZAS2 OF TRANSACTION-REQ-BODY.
+001590     MOVE BPL-AMOUNT1  TO GZAMA1 OF TRANSACTION-REQ-BODY.
+001600     MOVE BPL-AMOUNT2  TO GZAMA2 OF TRANSACTION-REQ-BODY.
+001610     MOVE BPL-TCD1     TO GZTCD1 OF TRANSACTION-REQ-BODY.
+001620     MOVE BPL-TCD2     TO GZTCD2 OF TRANSACTION-REQ-BODY.
+001630     WRITE TRANSACTION-REQ.
+001640 2200-EXIT.
+001650     EXIT.
+001660*-----------------------------------------------------------------
+001670 2300-WRITE-ACCEPT-RESULT.
+001680*-----------------------------------------------------------------
+001690     MOVE SPACES TO BULK-INTAKE-RESULT-RECORD.
+001700     MOVE K4-LINE-NUMBER TO BIR-LINE-NUMBER.
+001710     SET BIR-ACCEPTED TO TRUE.
+001720     MOVE K4-NEW-PCREF TO BIR-PCREF.
+001730     MOVE BPL-BRANCH1  TO BIR-BRANCH1.
+001740     MOVE BPL-ACCOUNT1 TO BIR-ACCOUNT1.
+001750     MOVE BPL-SUBACCT1 TO BIR-SUBACCT1.
+001760     MOVE BPL-BRANCH2  TO BIR-BRANCH2.
+001770     MOVE BPL-ACCOUNT2 TO BIR-ACCOUNT2.
+001780     MOVE BPL-SUBACCT2 TO BIR-SUBACCT2.
+001790     MOVE K4-CURRENT-DATE TO BIR-CAPTURE-DATE.
+001800     MOVE K4-CURRENT-TIME TO BIR-CAPTURE-TIME.
+001810     WRITE BULK-INTAKE-RESULT-RECORD.
+001820 2300-EXIT.
+001830     EXIT.
+001840*-----------------------------------------------------------------
+001850 2400-WRITE-REJECT-RESULT.
+001860*-----------------------------------------------------------------
+001870     MOVE SPACES TO BULK-INTAKE-RESULT-RECORD.
+001880     MOVE K4-LINE-NUMBER TO BIR-LINE-NUMBER.
+001890     SET BIR-REJECTED TO TRUE.
+001900     MOVE BPL-BRANCH1  TO BIR-BRANCH1.
+001910     MOVE BPL-ACCOUNT1 TO BIR-ACCOUNT1.
+001920     MOVE BPL-SUBACCT1 TO BIR-SUBACCT1.
+001930     MOVE BPL-BRANCH2  TO BIR-BRANCH2.
+001940     MOVE BPL-ACCOUNT2 TO BIR-ACCOUNT2.
+001950     MOVE BPL-SUBACCT2 TO BIR-SUBACCT2.
+001960     MOVE K4-REJECT-REASON TO BIR-REASON.
+001970     MOVE K4-CURRENT-DATE TO BIR-CAPTURE-DATE.
+001980     MOVE K4-CURRENT-TIME TO BIR-CAPTURE-TIME.
+001990     WRITE BULK-INTAKE-RESULT-RECORD.
+002000 2400-EXIT.
+002010     EXIT.
+002020*-----------------------------------------------------------------
+002030 8000-TERMINATE.
+002040*-----------------------------------------------------------------
+002050     CLOSE BULKPSTF.
+002060     CLOSE TRANREQB.
+002070     CLOSE BULKRESF.
+002080 8000-EXIT.
+002090     EXIT.
+002100*-----------------------------------------------------------------
+002110 9100-READ-BULKPSTF.
+002120*-----------------------------------------------------------------
+002130     READ BULKPSTF
+002140         AT END
+002150             SET K4-BULKPSTF-EOF TO TRUE
+002160     END-READ.
+002170 9100-EXIT.
+002180     EXIT.
+002190*-----------------------------------------------------------------
+002200 9999-EXIT.
+002210*-----------------------------------------------------------------
+002220     EXIT.
