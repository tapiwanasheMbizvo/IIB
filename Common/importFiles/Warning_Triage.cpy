@@ -0,0 +1,13 @@
+       01 WARNING-TRIAGE-RECORD.
+*
+           10   WTG-SOURCE          PIC   X(008).
+              88 WTG-FROM-TRANREQ             VALUE 'TRANREQ'.
+              88 WTG-FROM-HOLDREQ             VALUE 'HOLDREQ'.
+              88 WTG-FROM-BALENQ              VALUE 'BALENQ'.
+           10   WTG-MSGTYPE         PIC   X(004).
+           10   WTG-PCREF           PIC   X(020).
+           10   WTG-TRANSQ          PIC   X(004).
+           10   WTG-WARNING-TEXT    PIC   X(078).
+           10   WTG-USER-DATA       PIC   X(100).
+           10   WTG-CAPTURE-DATE    PIC   9(008).
+           10   WTG-CAPTURE-TIME    PIC   9(006).
