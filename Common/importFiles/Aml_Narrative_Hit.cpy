@@ -0,0 +1,15 @@
+       01 AML-NARRATIVE-HIT-RECORD.
+*
+           10   ANH-SOURCE-STREAM    PIC   X(001).
+              88 ANH-FROM-TRANREQ             VALUE 'Q'.
+              88 ANH-FROM-TRANRSP             VALUE 'S'.
+           10   ANH-PCREF            PIC   X(020).
+           10   ANH-TRANSQ           PIC   X(004).
+           10   ANH-BRANCH           PIC   X(004).
+           10   ANH-ACCOUNT          PIC   X(006).
+           10   ANH-SUBACCT          PIC   X(003).
+           10   ANH-AMOUNT           PIC   X(017).
+           10   ANH-NARRATIVE-NO     PIC   9(001).
+           10   ANH-KEYWORD-TEXT     PIC   X(035).
+           10   ANH-CAPTURE-DATE     PIC   9(008).
+           10   ANH-CAPTURE-TIME     PIC   9(006).
