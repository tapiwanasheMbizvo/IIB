@@ -0,0 +1,4 @@
+       01 AML-KEYWORD-RECORD.
+*
+           10   AKW-KEYWORD-TEXT     PIC   X(035).
+           10   AKW-KEYWORD-LEN      PIC   9(002).
