@@ -0,0 +1,13 @@
+       01 DUP-GUARD-REJECT-RECORD.
+*
+           10   DGR-SOURCE          PIC   X(008).
+              88 DGR-FROM-TRANREQ              VALUE 'TRANREQ'.
+              88 DGR-FROM-HOLDREQ              VALUE 'HOLDREQ'.
+           10   DGR-PCREF           PIC   X(020).
+           10   DGR-TRANSQ          PIC   X(004).
+           10   DGR-NMSGS           PIC   X(004).
+           10   DGR-REASON          PIC   X(040)
+               VALUE 'DUPLICATE OF CONFIRMED PCREF/TRANSQ'.
+           10   DGR-CAPTURE-DATE    PIC   9(008).
+           10   DGR-CAPTURE-TIME    PIC   9(006).
+           10   FILLER              PIC   X(010).
