@@ -0,0 +1,7 @@
+       01 REPLAY-REQUEST-RECORD.
+*
+           10   RPL-SOURCE-STREAM    PIC   X(001).
+              88 RPL-FROM-TRANREQ              VALUE 'Q'.
+              88 RPL-FROM-HOLDREQ               VALUE 'H'.
+           10   RPL-PCREF            PIC   X(015).
+           10   RPL-TRANSQ           PIC   X(004).
