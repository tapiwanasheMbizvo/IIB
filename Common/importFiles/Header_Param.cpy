@@ -0,0 +1,12 @@
+       01 HEADER-PARAM-RECORD.
+*
+           10   HPM-MSGTYPE-CODE     PIC   X(004).
+              88 HPM-TRANSACTION-REQ           VALUE 'TRAN'.
+              88 HPM-HOLD-REQ                  VALUE 'HOLD'.
+              88 HPM-BALANCE-ENQ               VALUE 'BALQ'.
+           10   HPM-DRV              PIC   X(010).
+           10   HPM-RPGM             PIC   X(010).
+           10   HPM-USID             PIC   X(010).
+           10   HPM-WSID             PIC   X(010).
+           10   HPM-BRNM             PIC   X(004).
+           10   HPM-VERSION          PIC   X(008).
