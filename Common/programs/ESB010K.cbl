@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB010K
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    SCANS THE EIGHT NARRATIVE FIELDS (GZNR1-GZNR8) LOGGED ON
+000200*    EVERY TRANSACTION-REQ AND TRANSACTION-RSP RECORD AGAINST A
+000210*    MAINTAINED KEYWORD/WATCHLIST TABLE AND PRODUCES A DAILY HIT
+000220*    LIST CARRYING PCREF, THE FIRST-LEG ACCOUNT TRIPLE, AND THE
+000230*    FIRST-LEG AMOUNT FOR EACH NARRATIVE THAT MATCHES, SO
+000240*    COMPLIANCE REVIEW HAS A REPORT TO WORK FROM INSTEAD OF A
+000250*    MANUAL GREP THROUGH RAW LOGGER OUTPUT.
+000260*-----------------------------------------------------------------
+000270* MODIFICATION HISTORY.
+000280*    09-AUG-2026  TC   INITIAL VERSION.
+000290******************************************************************
+000300 PROGRAM-ID. ESB010K.
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-ZSERIES.
+000340 OBJECT-COMPUTER. IBM-ZSERIES.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT KEYWDF   ASSIGN TO KEYWDF
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS K0-KEYWDF-STATUS.
+000400     SELECT TRANREQF ASSIGN TO TRANREQF
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS K0-TRANREQF-STATUS.
+000430     SELECT TRANRSPF ASSIGN TO TRANRSPF
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS K0-TRANRSPF-STATUS.
+000460     SELECT AMLHITF  ASSIGN TO AMLHITF
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS K0-AMLHITF-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  KEYWDF
+000520     RECORDING MODE IS F.
+000530     COPY "Aml_Keyword.cpy".
+000540 FD  TRANREQF
+000550     RECORDING MODE IS F.
+000560     COPY "Transaction_Req.cpy".
+000570 FD  TRANRSPF
+000580     RECORDING MODE IS F.
+000590     COPY "Transaction_Rsp_TT.cpy".
+000600 FD  AMLHITF
+000610     RECORDING MODE IS F.
+000620     COPY "Aml_Narrative_Hit.cpy".
+000630 WORKING-STORAGE SECTION.
+000640 01  K0-KEYWDF-STATUS             PIC X(002) VALUE '00'.
+000650     88 K0-KEYWDF-OK                          VALUE '00'.
+000660 01  K0-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000670 01  K0-TRANRSPF-STATUS           PIC X(002) VALUE '00'.
+000680 01  K0-AMLHITF-STATUS            PIC X(002) VALUE '00'.
+000690 01  K0-SWITCHES.
+000700     05 K0-KEYWDF-EOF-SW          PIC X(001) VALUE 'N'.
+000710        88 K0-KEYWDF-EOF                     VALUE 'Y'.
+000720     05 K0-TRANREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000730        88 K0-TRANREQF-EOF                   VALUE 'Y'.
+000740     05 K0-TRANRSPF-EOF-SW        PIC X(001) VALUE 'N'.
+000750        88 K0-TRANRSPF-EOF                   VALUE 'Y'.
+000760 01  K0-DATE-TIME.
+000770     05 K0-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+000780     05 K0-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+000790 01  K0-KEYWORD-COUNT             PIC 9(004) COMP VALUE ZERO.
+000800 01  K0-KEYWORD-TABLE.
+000810     05 K0-KEYWORD-ENTRY OCCURS 200 TIMES
+000820        INDEXED BY K0-KW-IDX, K0-KW-LOOKUP-IDX.
+000830        10 K0-KEYWORD-TEXT        PIC X(035).
+000840        10 K0-KEYWORD-LEN         PIC 9(002).
+000850 01  K0-NARRATIVE-TABLE.
+000860     05 K0-NARRATIVE-ENTRY OCCURS 8 TIMES
+000870        INDEXED BY K0-NARR-IDX, K0-NARR-LOOKUP-IDX.
+000880        10 K0-NARRATIVE-TEXT      PIC X(035).
+000890 01  K0-HIT-COUNT                 PIC 9(004) VALUE ZERO.
+000900 PROCEDURE DIVISION.
+000910*-----------------------------------------------------------------
+000920 0000-MAINLINE.
+000930*-----------------------------------------------------------------
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000950     PERFORM 2000-SCAN-TRANREQF THRU 2000-EXIT
+000960         UNTIL K0-TRANREQF-EOF.
+000970     PERFORM 3000-SCAN-TRANRSPF THRU 3000-EXIT
+000980         UNTIL K0-TRANRSPF-EOF.
+000990     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001000     STOP RUN.
+001010*-----------------------------------------------------------------
+001020 1000-INITIALIZE.
+001030*-----------------------------------------------------------------
+001040     ACCEPT K0-CURRENT-DATE FROM DATE YYYYMMDD.
+001050     ACCEPT K0-CURRENT-TIME FROM TIME.
+001060     OPEN INPUT KEYWDF.
+001070     IF K0-KEYWDF-OK
+001080         PERFORM 9100-READ-KEYWDF THRU 9100-EXIT.
+001090     PERFORM 1100-LOAD-KEYWORD-TABLE THRU 1100-EXIT
+001100         UNTIL K0-KEYWDF-EOF.
+001110     CLOSE KEYWDF.
+001120     OPEN INPUT  TRANREQF.
+001130     OPEN INPUT  TRANRSPF.
+001140     OPEN OUTPUT AMLHITF.
+001150     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001160     PERFORM 9300-READ-TRANRSPF THRU 9300-EXIT.
+001170 1000-EXIT.
+001180     EXIT.
+001190*-----------------------------------------------------------------
+001200 1100-LOAD-KEYWORD-TABLE.
+001210*-----------------------------------------------------------------
+001220     IF K0-KEYWORD-COUNT < 200
+001230         ADD 1 TO K0-KEYWORD-COUNT
+001240         SET K0-KW-IDX TO K0-KEYWORD-COUNT
+001250         MOVE AKW-KEYWORD-TEXT OF AML-KEYWORD-RECORD
+001260             TO K0-KEYWORD-TEXT (K0-KW-IDX)
+001270         MOVE AKW-KEYWORD-LEN OF AML-KEYWORD-RECORD
+001280             TO K0-KEYWORD-LEN (K0-KW-IDX)
+001290     END-IF.
+001300     PERFORM 9100-READ-KEYWDF THRU 9100-EXIT.
+001310 1100-EXIT.
+001320     EXIT.
+001330*-----------------------------------------------------------------
+001340 2000-SCAN-TRANREQF.
+001350*-----------------------------------------------------------------
+001360     IF K0-TRANREQF-EOF
+001370         GO TO 2000-EXIT
+001380     END-IF.
+001390     MOVE GZNR1 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (1).
+001400     MOVE GZNR2 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (2).
+001410     MOVE GZNR3 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (3).
+001420     MOVE GZNR4 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (4).
+001430     MOVE GZNR5 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (5).
+001440     MOVE GZNR6 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (6).
+001450     MOVE GZNR7 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (7).
+001460     MOVE GZNR8 OF TRANSACTION-REQ-BODY TO K0-NARRATIVE-TEXT (8).
+001470     SET K0-NARR-IDX TO 1.
+001480     PERFORM 2100-SEARCH-ONE-NARRATIVE THRU 2100-EXIT
+001490         UNTIL K0-NARR-IDX > 8.
+001500     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001510 2000-EXIT.
+001520     EXIT.
+001530*-----------------------------------------------------------------
+001540 2100-SEARCH-ONE-NARRATIVE.
+001550*-----------------------------------------------------------------
+001560     SET K0-KW-LOOKUP-IDX TO 1.
+001570     PERFORM 2110-SEARCH-ONE-KEYWORD THRU 2110-EXIT
+001580         UNTIL K0-KW-LOOKUP-IDX > K0-KEYWORD-COUNT.
+001590     SET K0-NARR-IDX UP BY 1.
+001600 2100-EXIT.
+001610     EXIT.
+001620*-----------------------------------------------------------------
+001630 2110-SEARCH-ONE-KEYWORD.
+001640*-----------------------------------------------------------------
+001650     MOVE ZERO TO K0-HIT-COUNT.
+001660     INSPECT K0-NARRATIVE-TEXT (K0-NARR-IDX)
+001670         TALLYING K0-HIT-COUNT FOR ALL
+001680         K0-KEYWORD-TEXT (K0-KW-LOOKUP-IDX)
+001690             (1 : K0-KEYWORD-LEN (K0-KW-LOOKUP-IDX)).
+001700     IF K0-HIT-COUNT > 0
+001710         PERFORM 2120-WRITE-REQ-HIT THRU 2120-EXIT
+001720     END-IF.
+001730     SET K0-KW-LOOKUP-IDX UP BY 1.
+001740 2110-EXIT.
+001750     EXIT.
+001760*-----------------------------------------------------------------
+001770 2120-WRITE-REQ-HIT.
+001780*-----------------------------------------------------------------
+001790     MOVE SPACES TO AML-NARRATIVE-HIT-RECORD.
+001800     SET ANH-FROM-TRANREQ TO TRUE.
+001810     MOVE PCREF OF TRANSACTION-REQ-HEADER TO ANH-PCREF.
+001820     MOVE TRANSQ OF TRANSACTION-REQ-HEADER TO ANH-TRANSQ.
+001830     MOVE GZAB1 OF TRANSACTION-REQ-BODY TO ANH-BRANCH.
+001840     MOVE GZAN1 OF TRANSACTION-REQ-BODY TO ANH-ACCOUNT.
+001850     MOVE GZAS1 OF TRANSACTION-REQ-BODY TO ANH-SUBACCT.
+001860     MOVE GZAMA1 OF TRANSACTION-REQ-BODY TO ANH-AMOUNT.
+001870     MOVE K0-NARR-IDX TO ANH-NARRATIVE-NO.
+001880     MOVE K0-KEYWORD-TEXT (K0-KW-LOOKUP-IDX) TO ANH-KEYWORD-TEXT.
+001890     MOVE K0-CURRENT-DATE TO ANH-CAPTURE-DATE.
+001900     MOVE K0-CURRENT-TIME TO ANH-CAPTURE-TIME.
+001910     WRITE AML-NARRATIVE-HIT-RECORD.
+001920 2120-EXIT.
+001930     EXIT.
+001940*-----------------------------------------------------------------
+001950 3000-SCAN-TRANRSPF.
+001960*-----------------------------------------------------------------
+001970     IF K0-TRANRSPF-EOF
+001980         GO TO 3000-EXIT
+001990     END-IF.
+002000     MOVE GZNR1 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (1).
+002010     MOVE GZNR2 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (2).
+002020     MOVE GZNR3 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (3).
+002030     MOVE GZNR4 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (4).
+002040     MOVE GZNR5 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (5).
+002050     MOVE GZNR6 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (6).
+002060     MOVE GZNR7 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (7).
+002070     MOVE GZNR8 OF TRANSACTION-RSP-BODY TO K0-NARRATIVE-TEXT (8).
+002080     SET K0-NARR-IDX TO 1.
+002090     PERFORM 3100-SEARCH-ONE-NARRATIVE THRU 3100-EXIT
+002100         UNTIL K0-NARR-IDX > 8.
+002110     PERFORM 9300-READ-TRANRSPF THRU 9300-EXIT.
+002120 3000-EXIT.
+002130     EXIT.
+002140*-----------------------------------------------------------------
+002150 3100-SEARCH-ONE-NARRATIVE.
+002160*-----------------------------------------------------------------
+002170     SET K0-KW-LOOKUP-IDX TO 1.
+002180     PERFORM 3110-SEARCH-ONE-KEYWORD THRU 3110-EXIT
+002190         UNTIL K0-KW-LOOKUP-IDX > K0-KEYWORD-COUNT.
+002200     SET K0-NARR-IDX UP BY 1.
+002210 3100-EXIT.
+002220     EXIT.
+002230*-----------------------------------------------------------------
+002240 3110-SEARCH-ONE-KEYWORD.
+002250*-----------------------------------------------------------------
+002260     MOVE ZERO TO K0-HIT-COUNT.
+002270     INSPECT K0-NARRATIVE-TEXT (K0-NARR-IDX)
+002280         TALLYING K0-HIT-COUNT FOR ALL
+002290         K0-KEYWORD-TEXT (K0-KW-LOOKUP-IDX)
+002300             (1 : K0-KEYWORD-LEN (K0-KW-LOOKUP-IDX)).
+002310     IF K0-HIT-COUNT > 0
+002320         PERFORM 3120-WRITE-RSP-HIT THRU 3120-EXIT
+002330     END-IF.
+002340     SET K0-KW-LOOKUP-IDX UP BY 1.
+002350 3110-EXIT.
+002360     EXIT.
+002370*-----------------------------------------------------------------
+002380 3120-WRITE-RSP-HIT.
+002390*-----------------------------------------------------------------
+002400     MOVE SPACES TO AML-NARRATIVE-HIT-RECORD.
+002410     SET ANH-FROM-TRANRSP TO TRUE.
+002420     MOVE PCREF OF TRANSACTION-RSP-HEADER TO ANH-PCREF.
+002430     MOVE TRANSQ OF TRANSACTION-RSP-HEADER TO ANH-TRANSQ.
+002440     MOVE GZAB1 OF TRANSACTION-RSP-BODY TO ANH-BRANCH.
+002450     MOVE GZAN1 OF TRANSACTION-RSP-BODY TO ANH-ACCOUNT.
+002460     MOVE GZAS1 OF TRANSACTION-RSP-BODY TO ANH-SUBACCT.
+002470     MOVE GZAMA1 OF TRANSACTION-RSP-BODY TO ANH-AMOUNT.
+002480     MOVE K0-NARR-IDX TO ANH-NARRATIVE-NO.
+002490     MOVE K0-KEYWORD-TEXT (K0-KW-LOOKUP-IDX) TO ANH-KEYWORD-TEXT.
+002500     MOVE K0-CURRENT-DATE TO ANH-CAPTURE-DATE.
+002510     MOVE K0-CURRENT-TIME TO ANH-CAPTURE-TIME.
+002520     WRITE AML-NARRATIVE-HIT-RECORD.
+002530 3120-EXIT.
+002540     EXIT.
+002550*-----------------------------------------------------------------
+002560 8000-TERMINATE.
+002570*-----------------------------------------------------------------
+002580     CLOSE TRANREQF.
+002590     CLOSE TRANRSPF.
+002600     CLOSE AMLHITF.
+002610 8000-EXIT.
+002620     EXIT.
+002630*-----------------------------------------------------------------
+002640 9100-READ-KEYWDF.
+002650*-----------------------------------------------------------------
+002660     READ KEYWDF
+002670         AT END
+002680             SET K0-KEYWDF-EOF TO TRUE
+002690     END-READ.
+002700 9100-EXIT.
+002710     EXIT.
+002720*-----------------------------------------------------------------
+002730 9200-READ-TRANREQF.
+002740*-----------------------------------------------------------------
+002750     READ TRANREQF
+002760         AT END
+002770             SET K0-TRANREQF-EOF TO TRUE
+002780     END-READ.
+002790 9200-EXIT.
+002800     EXIT.
+002810*-----------------------------------------------------------------
+002820 9300-READ-TRANRSPF.
+002830*-----------------------------------------------------------------
+002840     READ TRANRSPF
+002850         AT END
+002860             SET K0-TRANRSPF-EOF TO TRUE
+002870     END-READ.
+002880 9300-EXIT.
+002890     EXIT.
+002900*-----------------------------------------------------------------
+002910 9999-EXIT.
+002920*-----------------------------------------------------------------
+002930     EXIT.
