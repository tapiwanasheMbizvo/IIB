@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB015P
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    STAMPS THE ROUTING VALUES THAT USED TO BE HARDCODED AS
+000200*    VALUE CLAUSES ON EACH HEADER COPYBOOK (DRV, RPGM, USID,
+000210*    WSID, BRNM, VERSION) FROM A SINGLE MAINTAINED PARAMETER
+000220*    FILE KEYED BY MESSAGE TYPE, SO A BRANCH RENUMBERING OR AN
+000230*    EQUATION VERSION BUMP IS ONE FILE CHANGE INSTEAD OF A HUNT
+000240*    THROUGH EVERY IMPORT FILE FOR A LITERAL.
+000250*-----------------------------------------------------------------
+000260* MODIFICATION HISTORY.
+000270*    09-AUG-2026  TC   INITIAL VERSION.
+000280******************************************************************
+000290 PROGRAM-ID. ESB015P.
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-ZSERIES.
+000330 OBJECT-COMPUTER. IBM-ZSERIES.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT HDRPARMF ASSIGN TO HDRPARMF
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS P5-HDRPARMF-STATUS.
+000390     SELECT TRANREQF ASSIGN TO TRANREQF
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS P5-TRANREQF-STATUS.
+000420     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS P5-HOLDREQF-STATUS.
+000450     SELECT BALENQF  ASSIGN TO BALENQF
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS P5-BALENQF-STATUS.
+000480     SELECT TRANREQP ASSIGN TO TRANREQP
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS P5-TRANREQP-STATUS.
+000510     SELECT HOLDREQP ASSIGN TO HOLDREQP
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS P5-HOLDREQP-STATUS.
+000540     SELECT BALENQP  ASSIGN TO BALENQP
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS P5-BALENQP-STATUS.
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  HDRPARMF
+000600     RECORDING MODE IS F.
+000610     COPY "Header_Param.cpy".
+000620 FD  TRANREQF
+000630     RECORDING MODE IS F.
+000640     COPY "Transaction_Req.cpy".
+000650 FD  HOLDREQF
+000660     RECORDING MODE IS F.
+000670     COPY "EQ_HOLD_REQ.cpy".
+000680 FD  BALENQF
+000690     RECORDING MODE IS F.
+000700     COPY "Balance_Enquiry.cpy".
+000710 FD  TRANREQP
+000720     RECORDING MODE IS F.
+000730 01  TRANREQP-RECORD              PIC X(1816).
+000740 FD  HOLDREQP
+000750     RECORDING MODE IS F.
+000760 01  HOLDREQP-RECORD              PIC X(0818).
+000770 FD  BALENQP
+000780     RECORDING MODE IS F.
+000790 01  BALENQP-RECORD               PIC X(1060).
+000800 WORKING-STORAGE SECTION.
+000810 01  P5-HDRPARMF-STATUS           PIC X(002) VALUE '00'.
+000820     88 P5-HDRPARMF-OK                        VALUE '00'.
+000830 01  P5-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000840 01  P5-HOLDREQF-STATUS           PIC X(002) VALUE '00'.
+000850 01  P5-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000860 01  P5-TRANREQP-STATUS           PIC X(002) VALUE '00'.
+000870 01  P5-HOLDREQP-STATUS           PIC X(002) VALUE '00'.
+000880 01  P5-BALENQP-STATUS            PIC X(002) VALUE '00'.
+000890 01  P5-SWITCHES.
+000900     05 P5-HDRPARMF-EOF-SW        PIC X(001) VALUE 'N'.
+000910        88 P5-HDRPARMF-EOF                   VALUE 'Y'.
+000920     05 P5-TRANREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000930        88 P5-TRANREQF-EOF                   VALUE 'Y'.
+000940     05 P5-HOLDREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000950        88 P5-HOLDREQF-EOF                   VALUE 'Y'.
+000960     05 P5-BALENQF-EOF-SW         PIC X(001) VALUE 'N'.
+000970        88 P5-BALENQF-EOF                    VALUE 'Y'.
+000980 01  P5-PARAM-COUNT               PIC 9(004) COMP VALUE ZERO.
+000990 01  P5-PARAM-TABLE.
+001000     05 P5-PARAM-ENTRY OCCURS 20 TIMES
+001010        INDEXED BY P5-PRM-IDX, P5-PRM-LOOKUP-IDX.
+001020        10 P5-PRM-MSGTYPE-CODE    PIC X(004).
+001030        10 P5-PRM-DRV             PIC X(010).
+001040        10 P5-PRM-RPGM            PIC X(010).
+001050        10 P5-PRM-USID            PIC X(010).
+001060        10 P5-PRM-WSID            PIC X(010).
+001070        10 P5-PRM-BRNM            PIC X(004).
+001080        10 P5-PRM-VERSION         PIC X(008).
+001090 PROCEDURE DIVISION.
+001100*-----------------------------------------------------------------
+001110 0000-MAINLINE.
+001120*-----------------------------------------------------------------
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001140     PERFORM 2000-STAMP-TRANREQF THRU 2000-EXIT
+001150         UNTIL P5-TRANREQF-EOF.
+001160     PERFORM 3000-STAMP-HOLDREQF THRU 3000-EXIT
+001170         UNTIL P5-HOLDREQF-EOF.
+001180     PERFORM 4000-STAMP-BALENQF THRU 4000-EXIT
+001190         UNTIL P5-BALENQF-EOF.
+001200     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001210     STOP RUN.
+001220*-----------------------------------------------------------------
+001230 1000-INITIALIZE.
+001240*-----------------------------------------------------------------
+001250     OPEN INPUT HDRPARMF.
+001260     IF P5-HDRPARMF-OK
+001270         PERFORM 9100-READ-HDRPARMF THRU 9100-EXIT.
+001280     PERFORM 1100-LOAD-PARAM-TABLE THRU 1100-EXIT
+001290         UNTIL P5-HDRPARMF-EOF.
+001300     CLOSE HDRPARMF.
+001310     OPEN INPUT  TRANREQF.
+001320     OPEN INPUT  HOLDREQF.
+001330     OPEN INPUT  BALENQF.
+001340     OPEN OUTPUT TRANREQP.
+001350     OPEN OUTPUT HOLDREQP.
+001360     OPEN OUTPUT BALENQP.
+001370     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001380     PERFORM 9300-READ-HOLDREQF THRU 9300-EXIT.
+001390     PERFORM 9400-READ-BALENQF  THRU 9400-EXIT.
+001400 1000-EXIT.
+001410     EXIT.
+001420*-----------------------------------------------------------------
+001430 1100-LOAD-PARAM-TABLE.
+001440*-----------------------------------------------------------------
+001450     IF P5-PARAM-COUNT < 20
+001460         ADD 1 TO P5-PARAM-COUNT
+001470         SET P5-PRM-IDX TO P5-PARAM-COUNT
+001480         MOVE HPM-MSGTYPE-CODE OF HEADER-PARAM-RECORD
+001490             TO P5-PRM-MSGTYPE-CODE (P5-PRM-IDX)
+001500         MOVE HPM-DRV OF HEADER-PARAM-RECORD
+001510             TO P5-PRM-DRV (P5-PRM-IDX)
+001520         MOVE HPM-RPGM OF HEADER-PARAM-RECORD
+001530             TO P5-PRM-RPGM (P5-PRM-IDX)
+001540         MOVE HPM-USID OF HEADER-PARAM-RECORD
+001550             TO P5-PRM-USID (P5-PRM-IDX)
+001560         MOVE HPM-WSID OF HEADER-PARAM-RECORD
+001570             TO P5-PRM-WSID (P5-PRM-IDX)
+001580         MOVE HPM-BRNM OF HEADER-PARAM-RECORD
+001590             TO P5-PRM-BRNM (P5-PRM-IDX)
+001600         MOVE HPM-VERSION OF HEADER-PARAM-RECORD
+001610             TO P5-PRM-VERSION (P5-PRM-IDX)
+001620     END-IF.
+001630     PERFORM 9100-READ-HDRPARMF THRU 9100-EXIT.
+001640 1100-EXIT.
+001650     EXIT.
+001660*-----------------------------------------------------------------
+001670 2000-STAMP-TRANREQF.
+001680*-----------------------------------------------------------------
+001690     IF P5-TRANREQF-EOF
+001700         GO TO 2000-EXIT
+001710     END-IF.
+001720     SET P5-PRM-LOOKUP-IDX TO 1.
+001730     PERFORM 9500-SCAN-PARAM THRU 9500-EXIT
+001740         UNTIL P5-PRM-LOOKUP-IDX > P5-PARAM-COUNT
+001750            OR P5-PRM-MSGTYPE-CODE (P5-PRM-LOOKUP-IDX) = 'TRAN'.
+001760     IF P5-PRM-LOOKUP-IDX <= P5-PARAM-COUNT
+001770         MOVE P5-PRM-DRV (P5-PRM-LOOKUP-IDX)
+001780             TO DRV OF TRANSACTION-REQ-HEADER
+001790         MOVE P5-PRM-RPGM (P5-PRM-LOOKUP-IDX)
+001800             TO RPGM OF TRANSACTION-REQ-HEADER
+001810         MOVE P5-PRM-USID (P5-PRM-LOOKUP-IDX)
+001820             TO USID OF TRANSACTION-REQ-HEADER
+001830         MOVE P5-PRM-WSID (P5-PRM-LOOKUP-IDX)
+001840             TO WSID OF TRANSACTION-REQ-HEADER
+001850         MOVE P5-PRM-BRNM (P5-PRM-LOOKUP-IDX)
+001860             TO BRNM OF TRANSACTION-REQ-HEADER
+001870         MOVE P5-PRM-VERSION (P5-PRM-LOOKUP-IDX)
+001880             TO VERSION OF TRANSACTION-REQ-HEADER
+001890     END-IF.
+001900     MOVE TRANSACTION-REQ TO TRANREQP-RECORD.
+001910     WRITE TRANREQP-RECORD.
+001920     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001930 2000-EXIT.
+001940     EXIT.
+001950*-----------------------------------------------------------------
+001960 3000-STAMP-HOLDREQF.
+001970*-----------------------------------------------------------------
+001980     IF P5-HOLDREQF-EOF
+001990         GO TO 3000-EXIT
+002000     END-IF.
+002010     SET P5-PRM-LOOKUP-IDX TO 1.
+002020     PERFORM 9500-SCAN-PARAM THRU 9500-EXIT
+002030         UNTIL P5-PRM-LOOKUP-IDX > P5-PARAM-COUNT
+002040            OR P5-PRM-MSGTYPE-CODE (P5-PRM-LOOKUP-IDX) = 'HOLD'.
+002050     IF P5-PRM-LOOKUP-IDX <= P5-PARAM-COUNT
+002060         MOVE P5-PRM-DRV (P5-PRM-LOOKUP-IDX)
+002070             TO DRV OF EQHOLD-REQ-HEADER
+002080         MOVE P5-PRM-RPGM (P5-PRM-LOOKUP-IDX)
+002090             TO RPGM OF EQHOLD-REQ-HEADER
+002100         MOVE P5-PRM-USID (P5-PRM-LOOKUP-IDX)
+002110             TO USID OF EQHOLD-REQ-HEADER
+002120         MOVE P5-PRM-WSID (P5-PRM-LOOKUP-IDX)
+002130             TO WSID OF EQHOLD-REQ-HEADER
+002140         MOVE P5-PRM-BRNM (P5-PRM-LOOKUP-IDX)
+002150             TO BRNM OF EQHOLD-REQ-HEADER
+002160         MOVE P5-PRM-VERSION (P5-PRM-LOOKUP-IDX)
+002170             TO VERSION OF EQHOLD-REQ-HEADER
+002180     END-IF.
+002190     MOVE EQHOLD-REQ TO HOLDREQP-RECORD.
+002200     WRITE HOLDREQP-RECORD.
+002210     PERFORM 9300-READ-HOLDREQF THRU 9300-EXIT.
+002220 3000-EXIT.
+002230     EXIT.
+002240*-----------------------------------------------------------------
+002250 4000-STAMP-BALENQF.
+002260*-----------------------------------------------------------------
+002270     IF P5-BALENQF-EOF
+002280         GO TO 4000-EXIT
+002290     END-IF.
+002300     SET P5-PRM-LOOKUP-IDX TO 1.
+002310     PERFORM 9500-SCAN-PARAM THRU 9500-EXIT
+002320         UNTIL P5-PRM-LOOKUP-IDX > P5-PARAM-COUNT
+002330            OR P5-PRM-MSGTYPE-CODE (P5-PRM-LOOKUP-IDX) = 'BALQ'.
+002340     IF P5-PRM-LOOKUP-IDX <= P5-PARAM-COUNT
+002350         MOVE P5-PRM-DRV (P5-PRM-LOOKUP-IDX)
+002360             TO DRV OF BALANCE-ENQUIRY-HEADER
+002370         MOVE P5-PRM-RPGM (P5-PRM-LOOKUP-IDX)
+002380             TO RPGM OF BALANCE-ENQUIRY-HEADER
+002390         MOVE P5-PRM-USID (P5-PRM-LOOKUP-IDX)
+002400             TO USID OF BALANCE-ENQUIRY-HEADER
+002410         MOVE P5-PRM-WSID (P5-PRM-LOOKUP-IDX)
+002420             TO WSID OF BALANCE-ENQUIRY-HEADER
+002430         MOVE P5-PRM-BRNM (P5-PRM-LOOKUP-IDX)
+002440             TO BRNM OF BALANCE-ENQUIRY-HEADER
+002450         MOVE P5-PRM-VERSION (P5-PRM-LOOKUP-IDX)
+002460             TO VERSION OF BALANCE-ENQUIRY-HEADER
+002470     END-IF.
+002480     MOVE BALANCE-ENQUIRY TO BALENQP-RECORD.
+002490     WRITE BALENQP-RECORD.
+002500     PERFORM 9400-READ-BALENQF THRU 9400-EXIT.
+002510 4000-EXIT.
+002520     EXIT.
+002530*-----------------------------------------------------------------
+002540 8000-TERMINATE.
+002550*-----------------------------------------------------------------
+002560     CLOSE TRANREQF.
+002570     CLOSE HOLDREQF.
+002580     CLOSE BALENQF.
+002590     CLOSE TRANREQP.
+002600     CLOSE HOLDREQP.
+002610     CLOSE BALENQP.
+002620 8000-EXIT.
+002630     EXIT.
+002640*-----------------------------------------------------------------
+002650 9100-READ-HDRPARMF.
+002660*-----------------------------------------------------------------
+002670     READ HDRPARMF
+002680         AT END
+002690             SET P5-HDRPARMF-EOF TO TRUE
+002700     END-READ.
+002710 9100-EXIT.
+002720     EXIT.
+002730*-----------------------------------------------------------------
+002740 9200-READ-TRANREQF.
+002750*-----------------------------------------------------------------
+002760     READ TRANREQF
+002770         AT END
+002780             SET P5-TRANREQF-EOF TO TRUE
+002790     END-READ.
+002800 9200-EXIT.
+002810     EXIT.
+002820*-----------------------------------------------------------------
+002830 9300-READ-HOLDREQF.
+002840*-----------------------------------------------------------------
+002850     READ HOLDREQF
+002860         AT END
+002870             SET P5-HOLDREQF-EOF TO TRUE
+002880     END-READ.
+002890 9300-EXIT.
+002900     EXIT.
+002910*-----------------------------------------------------------------
+002920 9400-READ-BALENQF.
+002930*-----------------------------------------------------------------
+002940     READ BALENQF
+002950         AT END
+002960             SET P5-BALENQF-EOF TO TRUE
+002970     END-READ.
+002980 9400-EXIT.
+002990     EXIT.
+003000*-----------------------------------------------------------------
+003010 9500-SCAN-PARAM.
+003020*-----------------------------------------------------------------
+003030     SET P5-PRM-LOOKUP-IDX UP BY 1.
+003040 9500-EXIT.
+003050     EXIT.
+003060*-----------------------------------------------------------------
+003070 9999-EXIT.
+003080*-----------------------------------------------------------------
+003090     EXIT.
