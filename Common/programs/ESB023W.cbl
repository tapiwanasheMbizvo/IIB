@@ -0,0 +1,369 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB023W
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    BUILDS A DAILY TRIAGE LIST OF EVERY TRANSACTION-REQ,
+000200*    EQHOLD-REQ OR BALANCE-ENQUIRY CARRYING WARNS = 'Y', SO
+000210*    RECURRING WARNING PATTERNS ARE SURFACED INSTEAD OF BEING
+000220*    DISMISSED ONE AT A TIME.  THE RESPONSE FILES FOR THE
+000230*    TRANSACTION-REQ AND EQHOLD-REQ STREAMS ARE LOADED FIRST SO
+000240*    THE MsgTxt/UserData CAPTURED ON THE MATCHING PCREF/TRANSQ
+000250*    RESPONSE CAN BE CARRIED ONTO THE TRIAGE RECORD.
+000260*    BALANCE-ENQUIRY HAS NO SEPARATE RESPONSE COPYBOOK OF ITS
+000270*    OWN (THE SAME LAYOUT IS REUSED FOR BOTH DIRECTIONS, AS IN
+000280*    THE SPLIT-RESPONSE HANDLING ABOVE), SO A WARNED ENQUIRY IS
+000290*    LISTED WITH ITS WARNING TEXT LEFT BLANK RATHER THAN GUESSED.
+000300*-----------------------------------------------------------------
+000310* MODIFICATION HISTORY.
+000320*    09-AUG-2026  TC   INITIAL VERSION.
+000330******************************************************************
+000340 PROGRAM-ID. ESB023W.
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM-ZSERIES.
+000380 OBJECT-COMPUTER. IBM-ZSERIES.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT TRANRSPF ASSIGN TO TRANRSPF
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS W3-TRANRSPF-STATUS.
+000440     SELECT TRANREQF ASSIGN TO TRANREQF
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS W3-TRANREQF-STATUS.
+000470     SELECT HOLDRSPF ASSIGN TO HOLDRSPF
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS W3-HOLDRSPF-STATUS.
+000500     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS W3-HOLDREQF-STATUS.
+000530     SELECT BALENQF ASSIGN TO BALENQF
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS W3-BALENQF-STATUS.
+000560     SELECT WARNDSHF ASSIGN TO WARNDSHF
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS W3-WARNDSHF-STATUS.
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  TRANRSPF
+000620     RECORDING MODE IS F.
+000630     COPY "Transaction_Rsp_TT.cpy".
+000640 FD  TRANREQF
+000650     RECORDING MODE IS F.
+000660     COPY "Transaction_Req.cpy".
+000670 FD  HOLDRSPF
+000680     RECORDING MODE IS F.
+000690     COPY "EQ_HOLD_RESP.cpy".
+000700 FD  HOLDREQF
+000710     RECORDING MODE IS F.
+000720     COPY "EQ_HOLD_REQ.cpy".
+000730 FD  BALENQF
+000740     RECORDING MODE IS F.
+000750     COPY "Balance_Enquiry.cpy".
+000760 FD  WARNDSHF
+000770     RECORDING MODE IS F.
+000780     COPY "Warning_Triage.cpy".
+000790 WORKING-STORAGE SECTION.
+000800 01  W3-TRANRSPF-STATUS           PIC X(002) VALUE '00'.
+000810     88 W3-TRANRSPF-OK                        VALUE '00'.
+000820 01  W3-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000830 01  W3-HOLDRSPF-STATUS           PIC X(002) VALUE '00'.
+000840     88 W3-HOLDRSPF-OK                        VALUE '00'.
+000850 01  W3-HOLDREQF-STATUS           PIC X(002) VALUE '00'.
+000860 01  W3-BALENQF-STATUS            PIC X(002) VALUE '00'.
+000870 01  W3-WARNDSHF-STATUS           PIC X(002) VALUE '00'.
+000880 01  W3-SWITCHES.
+000890     05 W3-TRANRSPF-EOF-SW        PIC X(001) VALUE 'N'.
+000900        88 W3-TRANRSPF-EOF                   VALUE 'Y'.
+000910     05 W3-TRANREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000920        88 W3-TRANREQF-EOF                   VALUE 'Y'.
+000930     05 W3-HOLDRSPF-EOF-SW        PIC X(001) VALUE 'N'.
+000940        88 W3-HOLDRSPF-EOF                   VALUE 'Y'.
+000950     05 W3-HOLDREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000960        88 W3-HOLDREQF-EOF                   VALUE 'Y'.
+000970     05 W3-BALENQF-EOF-SW         PIC X(001) VALUE 'N'.
+000980        88 W3-BALENQF-EOF                    VALUE 'Y'.
+000990     05 W3-TRAN-FOUND-SW          PIC X(001) VALUE 'N'.
+001000        88 W3-TRAN-FOUND                     VALUE 'Y'.
+001010     05 W3-HOLD-FOUND-SW          PIC X(001) VALUE 'N'.
+001020        88 W3-HOLD-FOUND                     VALUE 'Y'.
+001030 01  W3-DATE-TIME.
+001040     05 W3-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+001050     05 W3-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+001060 01  W3-TRAN-RSP-COUNT            PIC 9(004) COMP VALUE ZERO.
+001070 01  W3-TRAN-RSP-TABLE.
+001080     05 W3-TR-ENTRY OCCURS 2000 TIMES
+001090        INDEXED BY W3-TR-IDX, W3-TR-LOOKUP-IDX.
+001100        10 W3-TR-PCREF            PIC X(020).
+001110        10 W3-TR-TRANSQ           PIC X(004).
+001120        10 W3-TR-MSGTXT           PIC X(078).
+001130        10 W3-TR-USERDATA         PIC X(100).
+001140 01  W3-HOLD-RSP-COUNT            PIC 9(004) COMP VALUE ZERO.
+001150 01  W3-HOLD-RSP-TABLE.
+001160     05 W3-HR-ENTRY OCCURS 2000 TIMES
+001170        INDEXED BY W3-HR-IDX, W3-HR-LOOKUP-IDX.
+001180        10 W3-HR-PCREF            PIC X(020).
+001190        10 W3-HR-TRANSQ           PIC X(004).
+001200        10 W3-HR-MSGTXT           PIC X(078).
+001210        10 W3-HR-USERDATA         PIC X(100).
+001220 PROCEDURE DIVISION.
+001230*-----------------------------------------------------------------
+001240 0000-MAINLINE.
+001250*-----------------------------------------------------------------
+001260     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001270     PERFORM 2000-TRIAGE-TRAN-REQUESTS THRU 2000-EXIT
+001280         UNTIL W3-TRANREQF-EOF.
+001290     PERFORM 3000-TRIAGE-HOLD-REQUESTS THRU 3000-EXIT
+001300         UNTIL W3-HOLDREQF-EOF.
+001310     PERFORM 4000-TRIAGE-BAL-ENQUIRIES THRU 4000-EXIT
+001320         UNTIL W3-BALENQF-EOF.
+001330     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001340     STOP RUN.
+001350*-----------------------------------------------------------------
+001360 1000-INITIALIZE.
+001370*-----------------------------------------------------------------
+001380     ACCEPT W3-CURRENT-DATE FROM DATE YYYYMMDD.
+001390     ACCEPT W3-CURRENT-TIME FROM TIME.
+001400     OPEN INPUT TRANRSPF.
+001410     IF W3-TRANRSPF-OK
+001420         PERFORM 9100-READ-TRANRSPF THRU 9100-EXIT
+001430         PERFORM 1100-LOAD-TRAN-RSP THRU 1100-EXIT
+001440             UNTIL W3-TRANRSPF-EOF
+001450         CLOSE TRANRSPF
+001460     END-IF.
+001470     OPEN INPUT HOLDRSPF.
+001480     IF W3-HOLDRSPF-OK
+001490         PERFORM 9200-READ-HOLDRSPF THRU 9200-EXIT
+001500         PERFORM 1200-LOAD-HOLD-RSP THRU 1200-EXIT
+001510             UNTIL W3-HOLDRSPF-EOF
+001520         CLOSE HOLDRSPF
+001530     END-IF.
+001535     OPEN INPUT  TRANREQF.
+001540     OPEN INPUT  HOLDREQF.
+001545     OPEN INPUT  BALENQF.
+001550     OPEN OUTPUT WARNDSHF.
+001555     PERFORM 9300-READ-TRANREQF THRU 9300-EXIT.
+001560     PERFORM 9400-READ-HOLDREQF THRU 9400-EXIT.
+001580     PERFORM 9500-READ-BALENQF  THRU 9500-EXIT.
+001590 1000-EXIT.
+001600     EXIT.
+001610*-----------------------------------------------------------------
+001620 1100-LOAD-TRAN-RSP.
+001630*-----------------------------------------------------------------
+001640     IF W3-TRAN-RSP-COUNT < 2000
+001650         ADD 1 TO W3-TRAN-RSP-COUNT
+001660         SET W3-TR-IDX TO W3-TRAN-RSP-COUNT
+001670         MOVE PCREF OF TRANSACTION-RSP-HEADER
+001680             TO W3-TR-PCREF (W3-TR-IDX)
+001690         MOVE TRANSQ OF TRANSACTION-RSP-HEADER
+001700             TO W3-TR-TRANSQ (W3-TR-IDX)
+001710         MOVE MsgTxt OF TRANSACTION-RSP-HEADER
+001720             TO W3-TR-MSGTXT (W3-TR-IDX)
+001730         MOVE UserData OF TRANSACTION-RSP-HEADER (1:100)
+001740             TO W3-TR-USERDATA (W3-TR-IDX)
+001750     END-IF.
+001760     PERFORM 9100-READ-TRANRSPF THRU 9100-EXIT.
+001770 1100-EXIT.
+001780     EXIT.
+001790*-----------------------------------------------------------------
+001800 1200-LOAD-HOLD-RSP.
+001810*-----------------------------------------------------------------
+001820     IF W3-HOLD-RSP-COUNT < 2000
+001830         ADD 1 TO W3-HOLD-RSP-COUNT
+001840         SET W3-HR-IDX TO W3-HOLD-RSP-COUNT
+001850         MOVE PCREF OF EQHOLD-RSP-HEADER
+001860             TO W3-HR-PCREF (W3-HR-IDX)
+001870         MOVE TRANSQ OF EQHOLD-RSP-HEADER
+001880             TO W3-HR-TRANSQ (W3-HR-IDX)
+001890         MOVE MsgTxt OF EQHOLD-RSP-HEADER
+001900             TO W3-HR-MSGTXT (W3-HR-IDX)
+001910         MOVE UserData OF EQHOLD-RSP-HEADER (1:100)
+001920             TO W3-HR-USERDATA (W3-HR-IDX)
+001930     END-IF.
+001940     PERFORM 9200-READ-HOLDRSPF THRU 9200-EXIT.
+001950 1200-EXIT.
+001960     EXIT.
+001970*-----------------------------------------------------------------
+001980 2000-TRIAGE-TRAN-REQUESTS.
+001990*-----------------------------------------------------------------
+002000     IF W3-TRANREQF-EOF
+002010         GO TO 2000-EXIT
+002020     END-IF.
+002030     IF WARNS OF TRANSACTION-REQ-HEADER = 'Y'
+002040         PERFORM 9600-LOOKUP-TRAN-RSP THRU 9600-EXIT
+002050         MOVE SPACES TO WARNING-TRIAGE-RECORD
+002060         SET WTG-FROM-TRANREQ TO TRUE
+002070         MOVE MSGTYPE OF TRANSACTION-REQ-HEADER TO WTG-MSGTYPE
+002080         MOVE PCREF OF TRANSACTION-REQ-HEADER   TO WTG-PCREF
+002090         MOVE TRANSQ OF TRANSACTION-REQ-HEADER  TO WTG-TRANSQ
+002100         IF W3-TRAN-FOUND
+002110             MOVE W3-TR-MSGTXT (W3-TR-LOOKUP-IDX)
+002120                 TO WTG-WARNING-TEXT
+002130             MOVE W3-TR-USERDATA (W3-TR-LOOKUP-IDX)
+002140                 TO WTG-USER-DATA
+002150         END-IF
+002160         MOVE W3-CURRENT-DATE TO WTG-CAPTURE-DATE
+002170         MOVE W3-CURRENT-TIME TO WTG-CAPTURE-TIME
+002180         WRITE WARNING-TRIAGE-RECORD
+002190     END-IF.
+002200     PERFORM 9300-READ-TRANREQF THRU 9300-EXIT.
+002210 2000-EXIT.
+002220     EXIT.
+002230*-----------------------------------------------------------------
+002240 3000-TRIAGE-HOLD-REQUESTS.
+002250*-----------------------------------------------------------------
+002260     IF W3-HOLDREQF-EOF
+002270         GO TO 3000-EXIT
+002280     END-IF.
+002290     IF WARNS OF EQHOLD-REQ-HEADER = 'Y'
+002300         PERFORM 9700-LOOKUP-HOLD-RSP THRU 9700-EXIT
+002310         MOVE SPACES TO WARNING-TRIAGE-RECORD
+002320         SET WTG-FROM-HOLDREQ TO TRUE
+002330         MOVE MSGTYPE OF EQHOLD-REQ-HEADER TO WTG-MSGTYPE
+002340         MOVE PCREF OF EQHOLD-REQ-HEADER   TO WTG-PCREF
+002350         MOVE TRANSQ OF EQHOLD-REQ-HEADER  TO WTG-TRANSQ
+002360         IF W3-HOLD-FOUND
+002370             MOVE W3-HR-MSGTXT (W3-HR-LOOKUP-IDX)
+002380                 TO WTG-WARNING-TEXT
+002390             MOVE W3-HR-USERDATA (W3-HR-LOOKUP-IDX)
+002400                 TO WTG-USER-DATA
+002410         END-IF
+002420         MOVE W3-CURRENT-DATE TO WTG-CAPTURE-DATE
+002430         MOVE W3-CURRENT-TIME TO WTG-CAPTURE-TIME
+002440         WRITE WARNING-TRIAGE-RECORD
+002450     END-IF.
+002460     PERFORM 9400-READ-HOLDREQF THRU 9400-EXIT.
+002470 3000-EXIT.
+002480     EXIT.
+002490*-----------------------------------------------------------------
+002500 4000-TRIAGE-BAL-ENQUIRIES.
+002510*-----------------------------------------------------------------
+002520     IF W3-BALENQF-EOF
+002530         GO TO 4000-EXIT
+002540     END-IF.
+002550     IF WARNS OF BALANCE-ENQUIRY-HEADER = 'Y'
+002560         MOVE SPACES TO WARNING-TRIAGE-RECORD
+002570         SET WTG-FROM-BALENQ TO TRUE
+002580         MOVE MSGTYPE OF BALANCE-ENQUIRY-HEADER TO WTG-MSGTYPE
+002590         MOVE PCREF OF BALANCE-ENQUIRY-HEADER   TO WTG-PCREF
+002600         MOVE W3-CURRENT-DATE TO WTG-CAPTURE-DATE
+002610         MOVE W3-CURRENT-TIME TO WTG-CAPTURE-TIME
+002620         WRITE WARNING-TRIAGE-RECORD
+002630     END-IF.
+002640     PERFORM 9500-READ-BALENQF THRU 9500-EXIT.
+002650 4000-EXIT.
+002660     EXIT.
+002670*-----------------------------------------------------------------
+002680 8000-TERMINATE.
+002690*-----------------------------------------------------------------
+002700     CLOSE TRANREQF.
+002710     CLOSE HOLDREQF.
+002720     CLOSE BALENQF.
+002730     CLOSE WARNDSHF.
+002740 8000-EXIT.
+002750     EXIT.
+002760*-----------------------------------------------------------------
+002770 9100-READ-TRANRSPF.
+002780*-----------------------------------------------------------------
+002790     READ TRANRSPF
+002800         AT END
+002810             SET W3-TRANRSPF-EOF TO TRUE
+002820     END-READ.
+002830 9100-EXIT.
+002840     EXIT.
+002850*-----------------------------------------------------------------
+002860 9200-READ-HOLDRSPF.
+002870*-----------------------------------------------------------------
+002880     READ HOLDRSPF
+002890         AT END
+002900             SET W3-HOLDRSPF-EOF TO TRUE
+002910     END-READ.
+002920 9200-EXIT.
+002930     EXIT.
+002940*-----------------------------------------------------------------
+002950 9300-READ-TRANREQF.
+002960*-----------------------------------------------------------------
+002970     READ TRANREQF
+002980         AT END
+002990             SET W3-TRANREQF-EOF TO TRUE
+003000     END-READ.
+003010 9300-EXIT.
+003020     EXIT.
+003030*-----------------------------------------------------------------
+003040 9400-READ-HOLDREQF.
+003050*-----------------------------------------------------------------
+003060     READ HOLDREQF
+003070         AT END
+003080             SET W3-HOLDREQF-EOF TO TRUE
+003090     END-READ.
+003100 9400-EXIT.
+003110     EXIT.
+003120*-----------------------------------------------------------------
+003130 9500-READ-BALENQF.
+003140*-----------------------------------------------------------------
+003150     READ BALENQF
+003160         AT END
+003170             SET W3-BALENQF-EOF TO TRUE
+003180     END-READ.
+003190 9500-EXIT.
+003200     EXIT.
+003210*-----------------------------------------------------------------
+003220 9600-LOOKUP-TRAN-RSP.
+003230*-----------------------------------------------------------------
+003240     MOVE 'N' TO W3-TRAN-FOUND-SW.
+003250     IF W3-TRAN-RSP-COUNT = ZERO
+003260         GO TO 9600-EXIT
+003270     END-IF.
+003280     SET W3-TR-LOOKUP-IDX TO 1.
+003290     PERFORM 9610-SCAN-TRAN-RSP THRU 9610-EXIT
+003300         UNTIL W3-TR-LOOKUP-IDX > W3-TRAN-RSP-COUNT
+003310            OR W3-TRAN-FOUND.
+003320 9600-EXIT.
+003330     EXIT.
+003340*-----------------------------------------------------------------
+003350 9610-SCAN-TRAN-RSP.
+003360*-----------------------------------------------------------------
+003370     IF PCREF OF TRANSACTION-REQ-HEADER =
+003380             W3-TR-PCREF (W3-TR-LOOKUP-IDX)
+003390        AND TRANSQ OF TRANSACTION-REQ-HEADER =
+003400             W3-TR-TRANSQ (W3-TR-LOOKUP-IDX)
+003410         SET W3-TRAN-FOUND TO TRUE
+003420     ELSE
+003430         SET W3-TR-LOOKUP-IDX UP BY 1
+003440     END-IF.
+003450 9610-EXIT.
+003460     EXIT.
+003470*-----------------------------------------------------------------
+003480 9700-LOOKUP-HOLD-RSP.
+003490*-----------------------------------------------------------------
+003500     MOVE 'N' TO W3-HOLD-FOUND-SW.
+003510     IF W3-HOLD-RSP-COUNT = ZERO
+003520         GO TO 9700-EXIT
+003530     END-IF.
+003540     SET W3-HR-LOOKUP-IDX TO 1.
+003550     PERFORM 9710-SCAN-HOLD-RSP THRU 9710-EXIT
+003560         UNTIL W3-HR-LOOKUP-IDX > W3-HOLD-RSP-COUNT
+003570            OR W3-HOLD-FOUND.
+003580 9700-EXIT.
+003590     EXIT.
+003600*-----------------------------------------------------------------
+003610 9710-SCAN-HOLD-RSP.
+003620*-----------------------------------------------------------------
+003630     IF PCREF OF EQHOLD-REQ-HEADER =
+003640             W3-HR-PCREF (W3-HR-LOOKUP-IDX)
+003650        AND TRANSQ OF EQHOLD-REQ-HEADER =
+003660             W3-HR-TRANSQ (W3-HR-LOOKUP-IDX)
+003670         SET W3-HOLD-FOUND TO TRUE
+003680     ELSE
+003690         SET W3-HR-LOOKUP-IDX UP BY 1
+003700     END-IF.
+003710 9710-EXIT.
+003720     EXIT.
+003730*-----------------------------------------------------------------
+003740 9999-EXIT.
+003750*-----------------------------------------------------------------
+003760     EXIT.
