@@ -0,0 +1,348 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB005D
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    GUARDS AGAINST RESENDING A TRANSACTION-REQ OR EQHOLD-REQ
+000200*    LEG THAT HAS ALREADY BEEN CONFIRMED BY EQUATION.  THE
+000210*    RESPONSE FILES FOR EACH STREAM ARE READ FIRST TO BUILD A
+000220*    TABLE OF PCREF/TRANSQ PAIRS ALREADY ANSWERED, THEN EACH
+000230*    REQUEST STREAM IS SPLIT INTO AN ACCEPTED QUEUE FILE AND A
+000240*    DUPLICATE-REJECT FILE SO A RERUN AFTER A PARTIAL FAILURE
+000250*    CANNOT DOUBLE-POST GZAMA1/GZAMA2 TO EQUATION.
+000260*-----------------------------------------------------------------
+000270* MODIFICATION HISTORY.
+000280*    09-AUG-2026  TC   INITIAL VERSION.
+000290******************************************************************
+000300 PROGRAM-ID. ESB005D.
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-ZSERIES.
+000340 OBJECT-COMPUTER. IBM-ZSERIES.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT TRANRSPF ASSIGN TO TRANRSPF
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS D5-TRANRSPF-STATUS.
+000400     SELECT TRANREQF ASSIGN TO TRANREQF
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS D5-TRANREQF-STATUS.
+000430     SELECT TRANACCF ASSIGN TO TRANACCF
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS D5-TRANACCF-STATUS.
+000460     SELECT HOLDRSPF ASSIGN TO HOLDRSPF
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS D5-HOLDRSPF-STATUS.
+000490     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS D5-HOLDREQF-STATUS.
+000520     SELECT HOLDACCF ASSIGN TO HOLDACCF
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS D5-HOLDACCF-STATUS.
+000550     SELECT DUPREJF  ASSIGN TO DUPREJF
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS D5-DUPREJF-STATUS.
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  TRANRSPF
+000610     RECORDING MODE IS F.
+000620     COPY "Transaction_Rsp_TT.cpy".
+000630 FD  TRANREQF
+000640     RECORDING MODE IS F.
+000650     COPY "Transaction_Req.cpy".
+000660 FD  TRANACCF
+000670     RECORDING MODE IS F.
+000680 01  TRANACCF-RECORD             PIC X(1816).
+000690 FD  HOLDRSPF
+000700     RECORDING MODE IS F.
+000710     COPY "EQ_HOLD_RESP.cpy".
+000720 FD  HOLDREQF
+000730     RECORDING MODE IS F.
+000740     COPY "EQ_HOLD_REQ.cpy".
+000750 FD  HOLDACCF
+000760     RECORDING MODE IS F.
+000770 01  HOLDACCF-RECORD              PIC X(818).
+000780 FD  DUPREJF
+000790     RECORDING MODE IS F.
+000800     COPY "Dup_Guard_Reject.cpy".
+000810 WORKING-STORAGE SECTION.
+000820 01  D5-TRANRSPF-STATUS           PIC X(002) VALUE '00'.
+000830     88 D5-TRANRSPF-OK                       VALUE '00'.
+000840 01  D5-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000850 01  D5-TRANACCF-STATUS          PIC X(002) VALUE '00'.
+000860 01  D5-HOLDRSPF-STATUS           PIC X(002) VALUE '00'.
+000870     88 D5-HOLDRSPF-OK                       VALUE '00'.
+000880 01  D5-HOLDREQF-STATUS           PIC X(002) VALUE '00'.
+000890 01  D5-HOLDACCF-STATUS          PIC X(002) VALUE '00'.
+000900 01  D5-DUPREJF-STATUS           PIC X(002) VALUE '00'.
+000910 01  D5-SWITCHES.
+000920     05 D5-TRANRSPF-EOF-SW        PIC X(001) VALUE 'N'.
+000930        88 D5-TRANRSPF-EOF                   VALUE 'Y'.
+000940     05 D5-TRANREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000950        88 D5-TRANREQF-EOF                   VALUE 'Y'.
+000960     05 D5-HOLDRSPF-EOF-SW        PIC X(001) VALUE 'N'.
+000970        88 D5-HOLDRSPF-EOF                   VALUE 'Y'.
+000980     05 D5-HOLDREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000990        88 D5-HOLDREQF-EOF                   VALUE 'Y'.
+001000     05 D5-TRAN-DUP-SW            PIC X(001) VALUE 'N'.
+001010        88 D5-TRAN-IS-DUP                    VALUE 'Y'.
+001020     05 D5-HOLD-DUP-SW            PIC X(001) VALUE 'N'.
+001030        88 D5-HOLD-IS-DUP                    VALUE 'Y'.
+001040 01  D5-DATE-TIME.
+001050     05 D5-CURRENT-DATE           PIC 9(008) VALUE ZERO.
+001060     05 D5-CURRENT-TIME           PIC 9(006) VALUE ZERO.
+001070 01  D5-TRAN-CONFIRMED-COUNT      PIC 9(004) COMP VALUE ZERO.
+001080 01  D5-TRAN-CONFIRMED-TABLE.
+001090     05 D5-TC-ENTRY OCCURS 2000 TIMES
+001100        INDEXED BY D5-TC-IDX, D5-TC-LOOKUP-IDX.
+001110        10 D5-TC-PCREF            PIC X(020).
+001120        10 D5-TC-TRANSQ           PIC X(004).
+001130 01  D5-HOLD-CONFIRMED-COUNT      PIC 9(004) COMP VALUE ZERO.
+001140 01  D5-HOLD-CONFIRMED-TABLE.
+001150     05 D5-HC-ENTRY OCCURS 2000 TIMES
+001160        INDEXED BY D5-HC-IDX, D5-HC-LOOKUP-IDX.
+001170        10 D5-HC-PCREF            PIC X(020).
+001180        10 D5-HC-TRANSQ           PIC X(004).
+001190 PROCEDURE DIVISION.
+001200*-----------------------------------------------------------------
+001210 0000-MAINLINE.
+001220*-----------------------------------------------------------------
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001240     PERFORM 2000-GUARD-TRAN-REQUESTS THRU 2000-EXIT
+001250         UNTIL D5-TRANREQF-EOF.
+001260     PERFORM 3000-GUARD-HOLD-REQUESTS THRU 3000-EXIT
+001270         UNTIL D5-HOLDREQF-EOF.
+001280     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001290     STOP RUN.
+001300*-----------------------------------------------------------------
+001310 1000-INITIALIZE.
+001320*-----------------------------------------------------------------
+001330     ACCEPT D5-CURRENT-DATE FROM DATE YYYYMMDD.
+001340     ACCEPT D5-CURRENT-TIME FROM TIME.
+001350     OPEN INPUT TRANRSPF.
+001360     IF D5-TRANRSPF-OK
+001370         PERFORM 9100-READ-TRANRSPF THRU 9100-EXIT.
+001380     PERFORM 1100-LOAD-TRAN-CONFIRMED THRU 1100-EXIT
+001390         UNTIL D5-TRANRSPF-EOF.
+001400     CLOSE TRANRSPF.
+001410     OPEN INPUT HOLDRSPF.
+001420     IF D5-HOLDRSPF-OK
+001430         PERFORM 9200-READ-HOLDRSPF THRU 9200-EXIT.
+001440     PERFORM 1200-LOAD-HOLD-CONFIRMED THRU 1200-EXIT
+001450         UNTIL D5-HOLDRSPF-EOF.
+001460     CLOSE HOLDRSPF.
+001470     OPEN INPUT  TRANREQF.
+001480     OPEN OUTPUT TRANACCF.
+001490     OPEN INPUT  HOLDREQF.
+001500     OPEN OUTPUT HOLDACCF.
+001510     OPEN OUTPUT DUPREJF.
+001520     PERFORM 9300-READ-TRANREQF THRU 9300-EXIT.
+001530     PERFORM 9400-READ-HOLDREQF THRU 9400-EXIT.
+001540 1000-EXIT.
+001550     EXIT.
+001560*-----------------------------------------------------------------
+001570 1100-LOAD-TRAN-CONFIRMED.
+001580*-----------------------------------------------------------------
+001590     IF D5-TRAN-CONFIRMED-COUNT < 2000
+001600         ADD 1 TO D5-TRAN-CONFIRMED-COUNT
+001610         SET D5-TC-IDX TO D5-TRAN-CONFIRMED-COUNT
+001620         MOVE PCREF OF TRANSACTION-RSP-HEADER
+001630             TO D5-TC-PCREF (D5-TC-IDX)
+001640         MOVE TRANSQ OF TRANSACTION-RSP-HEADER
+001650             TO D5-TC-TRANSQ (D5-TC-IDX)
+001660     END-IF.
+001670     PERFORM 9100-READ-TRANRSPF THRU 9100-EXIT.
+001680 1100-EXIT.
+001690     EXIT.
+001700*-----------------------------------------------------------------
+001710 1200-LOAD-HOLD-CONFIRMED.
+001720*-----------------------------------------------------------------
+001730     IF D5-HOLD-CONFIRMED-COUNT < 2000
+001740         ADD 1 TO D5-HOLD-CONFIRMED-COUNT
+001750         SET D5-HC-IDX TO D5-HOLD-CONFIRMED-COUNT
+001760         MOVE PCREF OF EQHOLD-RSP-HEADER
+001770             TO D5-HC-PCREF (D5-HC-IDX)
+001780         MOVE TRANSQ OF EQHOLD-RSP-HEADER
+001790             TO D5-HC-TRANSQ (D5-HC-IDX)
+001800     END-IF.
+001810     PERFORM 9200-READ-HOLDRSPF THRU 9200-EXIT.
+001820 1200-EXIT.
+001830     EXIT.
+001840*-----------------------------------------------------------------
+001850 2000-GUARD-TRAN-REQUESTS.
+001860*-----------------------------------------------------------------
+001870     IF D5-TRANREQF-EOF
+001880         GO TO 2000-EXIT
+001890     END-IF.
+001900     PERFORM 9500-LOOKUP-TRAN-CONFIRMED THRU 9500-EXIT.
+001910     IF D5-TRAN-IS-DUP
+001920         PERFORM 2200-WRITE-TRAN-REJECT THRU 2200-EXIT
+001930     ELSE
+001940         PERFORM 2100-WRITE-TRAN-ACCEPT THRU 2100-EXIT
+001950     END-IF.
+001960     PERFORM 9300-READ-TRANREQF THRU 9300-EXIT.
+001970 2000-EXIT.
+001980     EXIT.
+001990*-----------------------------------------------------------------
+002000 2100-WRITE-TRAN-ACCEPT.
+002010*-----------------------------------------------------------------
+002020     MOVE TRANSACTION-REQ TO TRANACCF-RECORD.
+002030     WRITE TRANACCF-RECORD.
+002040 2100-EXIT.
+002050     EXIT.
+002060*-----------------------------------------------------------------
+002070 2200-WRITE-TRAN-REJECT.
+002080*-----------------------------------------------------------------
+002090     MOVE SPACES TO DUP-GUARD-REJECT-RECORD.
+002100     SET DGR-FROM-TRANREQ TO TRUE.
+002110     MOVE PCREF OF TRANSACTION-REQ-HEADER  TO DGR-PCREF.
+002120     MOVE TRANSQ OF TRANSACTION-REQ-HEADER TO DGR-TRANSQ.
+002130     MOVE NMSGS OF TRANSACTION-REQ-HEADER  TO DGR-NMSGS.
+002140     MOVE D5-CURRENT-DATE TO DGR-CAPTURE-DATE.
+002150     MOVE D5-CURRENT-TIME TO DGR-CAPTURE-TIME.
+002155     MOVE 'DUPLICATE OF CONFIRMED PCREF/TRANSQ' TO DGR-REASON.
+002160     WRITE DUP-GUARD-REJECT-RECORD.
+002170 2200-EXIT.
+002180     EXIT.
+002190*-----------------------------------------------------------------
+002200 3000-GUARD-HOLD-REQUESTS.
+002210*-----------------------------------------------------------------
+002220     IF D5-HOLDREQF-EOF
+002230         GO TO 3000-EXIT
+002240     END-IF.
+002250     PERFORM 9600-LOOKUP-HOLD-CONFIRMED THRU 9600-EXIT.
+002260     IF D5-HOLD-IS-DUP
+002270         PERFORM 3200-WRITE-HOLD-REJECT THRU 3200-EXIT
+002280     ELSE
+002290         PERFORM 3100-WRITE-HOLD-ACCEPT THRU 3100-EXIT
+002300     END-IF.
+002310     PERFORM 9400-READ-HOLDREQF THRU 9400-EXIT.
+002320 3000-EXIT.
+002330     EXIT.
+002340*-----------------------------------------------------------------
+002350 3100-WRITE-HOLD-ACCEPT.
+002360*-----------------------------------------------------------------
+002370     MOVE EQHOLD-REQ TO HOLDACCF-RECORD.
+002380     WRITE HOLDACCF-RECORD.
+002390 3100-EXIT.
+002400     EXIT.
+002410*-----------------------------------------------------------------
+002420 3200-WRITE-HOLD-REJECT.
+002430*-----------------------------------------------------------------
+002440     MOVE SPACES TO DUP-GUARD-REJECT-RECORD.
+002450     SET DGR-FROM-HOLDREQ TO TRUE.
+002460     MOVE PCREF OF EQHOLD-REQ-HEADER  TO DGR-PCREF.
+002470     MOVE TRANSQ OF EQHOLD-REQ-HEADER TO DGR-TRANSQ.
+002480     MOVE NMSGS OF EQHOLD-REQ-HEADER  TO DGR-NMSGS.
+002490     MOVE D5-CURRENT-DATE TO DGR-CAPTURE-DATE.
+002500     MOVE D5-CURRENT-TIME TO DGR-CAPTURE-TIME.
+002505     MOVE 'DUPLICATE OF CONFIRMED PCREF/TRANSQ' TO DGR-REASON.
+002510     WRITE DUP-GUARD-REJECT-RECORD.
+002520 3200-EXIT.
+002530     EXIT.
+002540*-----------------------------------------------------------------
+002550 8000-TERMINATE.
+002560*-----------------------------------------------------------------
+002570     CLOSE TRANREQF.
+002580     CLOSE TRANACCF.
+002590     CLOSE HOLDREQF.
+002600     CLOSE HOLDACCF.
+002610     CLOSE DUPREJF.
+002620 8000-EXIT.
+002630     EXIT.
+002640*-----------------------------------------------------------------
+002650 9100-READ-TRANRSPF.
+002660*-----------------------------------------------------------------
+002670     READ TRANRSPF
+002680         AT END
+002690             SET D5-TRANRSPF-EOF TO TRUE
+002700     END-READ.
+002710 9100-EXIT.
+002720     EXIT.
+002730*-----------------------------------------------------------------
+002740 9200-READ-HOLDRSPF.
+002750*-----------------------------------------------------------------
+002760     READ HOLDRSPF
+002770         AT END
+002780             SET D5-HOLDRSPF-EOF TO TRUE
+002790     END-READ.
+002800 9200-EXIT.
+002810     EXIT.
+002820*-----------------------------------------------------------------
+002830 9300-READ-TRANREQF.
+002840*-----------------------------------------------------------------
+002850     READ TRANREQF
+002860         AT END
+002870             SET D5-TRANREQF-EOF TO TRUE
+002880     END-READ.
+002890 9300-EXIT.
+002900     EXIT.
+002910*-----------------------------------------------------------------
+002920 9400-READ-HOLDREQF.
+002930*-----------------------------------------------------------------
+002940     READ HOLDREQF
+002950         AT END
+002960             SET D5-HOLDREQF-EOF TO TRUE
+002970     END-READ.
+002980 9400-EXIT.
+002990     EXIT.
+003000*-----------------------------------------------------------------
+003010 9500-LOOKUP-TRAN-CONFIRMED.
+003020*-----------------------------------------------------------------
+003030     MOVE 'N' TO D5-TRAN-DUP-SW.
+003040     IF D5-TRAN-CONFIRMED-COUNT = ZERO
+003050         GO TO 9500-EXIT
+003060     END-IF.
+003070     SET D5-TC-LOOKUP-IDX TO 1.
+003080     PERFORM 9510-SCAN-TRAN-CONFIRMED THRU 9510-EXIT
+003090         UNTIL D5-TC-LOOKUP-IDX > D5-TRAN-CONFIRMED-COUNT
+003100            OR D5-TRAN-IS-DUP.
+003110 9500-EXIT.
+003120     EXIT.
+003130*-----------------------------------------------------------------
+003140 9510-SCAN-TRAN-CONFIRMED.
+003150*-----------------------------------------------------------------
+003160     IF PCREF OF TRANSACTION-REQ-HEADER =
+003170             D5-TC-PCREF (D5-TC-LOOKUP-IDX)
+003180        AND TRANSQ OF TRANSACTION-REQ-HEADER =
+003190             D5-TC-TRANSQ (D5-TC-LOOKUP-IDX)
+003200         SET D5-TRAN-IS-DUP TO TRUE
+003210     ELSE
+003220         SET D5-TC-LOOKUP-IDX UP BY 1
+003230     END-IF.
+003240 9510-EXIT.
+003250     EXIT.
+003260*-----------------------------------------------------------------
+003270 9600-LOOKUP-HOLD-CONFIRMED.
+003280*-----------------------------------------------------------------
+003290     MOVE 'N' TO D5-HOLD-DUP-SW.
+003300     IF D5-HOLD-CONFIRMED-COUNT = ZERO
+003310         GO TO 9600-EXIT
+003320     END-IF.
+003330     SET D5-HC-LOOKUP-IDX TO 1.
+003340     PERFORM 9610-SCAN-HOLD-CONFIRMED THRU 9610-EXIT
+003350         UNTIL D5-HC-LOOKUP-IDX > D5-HOLD-CONFIRMED-COUNT
+003360            OR D5-HOLD-IS-DUP.
+003370 9600-EXIT.
+003380     EXIT.
+003390*-----------------------------------------------------------------
+003400 9610-SCAN-HOLD-CONFIRMED.
+003410*-----------------------------------------------------------------
+003420     IF PCREF OF EQHOLD-REQ-HEADER =
+003430             D5-HC-PCREF (D5-HC-LOOKUP-IDX)
+003440        AND TRANSQ OF EQHOLD-REQ-HEADER =
+003450             D5-HC-TRANSQ (D5-HC-LOOKUP-IDX)
+003460         SET D5-HOLD-IS-DUP TO TRUE
+003470     ELSE
+003480         SET D5-HC-LOOKUP-IDX UP BY 1
+003490     END-IF.
+003500 9610-EXIT.
+003510     EXIT.
+003520*-----------------------------------------------------------------
+003530 9999-EXIT.
+003540*-----------------------------------------------------------------
+003550     EXIT.
