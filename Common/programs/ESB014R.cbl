@@ -0,0 +1,250 @@
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120* PROGRAM-ID.    ESB014R
+000130* AUTHOR.        T. CHIKOWORE
+000140* INSTALLATION.  ESB INTERFACE UNIT
+000150* DATE-WRITTEN.  09-AUG-2026
+000160* DATE-COMPILED.
+000170*-----------------------------------------------------------------
+000180* PURPOSE.
+000190*    REPLAYS A HANDFUL OF STUCK MESSAGES OUT OF THE LOGGER STORE
+000200*    WITHOUT RE-TRIGGERING THE UPSTREAM BATCH THAT PRODUCED THEM.
+000210*    AN OPERATOR-MAINTAINED CONTROL FILE NAMES THE PCREF (AND,
+000220*    OPTIONALLY, THE TRANSQ) OF EACH MESSAGE TO RECOVER AND WHICH
+000230*    LOGGED REQUEST STREAM IT CAME FROM.  MATCHING RECORDS ARE
+000240*    READ STRAIGHT OUT OF TRANREQF OR HOLDREQF AND RE-QUEUED
+000250*    UNCHANGED ONTO THE CORRESPONDING REQUEUE FILE.
+000260*-----------------------------------------------------------------
+000270* MODIFICATION HISTORY.
+000280*    09-AUG-2026  TC   INITIAL VERSION.
+000290******************************************************************
+000300 PROGRAM-ID. ESB014R.
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-ZSERIES.
+000340 OBJECT-COMPUTER. IBM-ZSERIES.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT REPLAYCF ASSIGN TO REPLAYCF
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS R4-REPLAYCF-STATUS.
+000400     SELECT TRANREQF ASSIGN TO TRANREQF
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS R4-TRANREQF-STATUS.
+000430     SELECT HOLDREQF ASSIGN TO HOLDREQF
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS R4-HOLDREQF-STATUS.
+000460     SELECT TRANREQQ ASSIGN TO TRANREQQ
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS R4-TRANREQQ-STATUS.
+000490     SELECT HOLDREQQ ASSIGN TO HOLDREQQ
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS R4-HOLDREQQ-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  REPLAYCF
+000550     RECORDING MODE IS F.
+000560     COPY "Replay_Request.cpy".
+000570 FD  TRANREQF
+000580     RECORDING MODE IS F.
+000590     COPY "Transaction_Req.cpy".
+000600 FD  HOLDREQF
+000610     RECORDING MODE IS F.
+000620     COPY "EQ_HOLD_REQ.cpy".
+000630 FD  TRANREQQ
+000640     RECORDING MODE IS F.
+000650 01  TRANREQQ-RECORD              PIC X(1816).
+000660 FD  HOLDREQQ
+000670     RECORDING MODE IS F.
+000680 01  HOLDREQQ-RECORD              PIC X(0818).
+000690 WORKING-STORAGE SECTION.
+000700 01  R4-REPLAYCF-STATUS           PIC X(002) VALUE '00'.
+000710     88 R4-REPLAYCF-OK                        VALUE '00'.
+000720 01  R4-TRANREQF-STATUS           PIC X(002) VALUE '00'.
+000730 01  R4-HOLDREQF-STATUS           PIC X(002) VALUE '00'.
+000740 01  R4-TRANREQQ-STATUS           PIC X(002) VALUE '00'.
+000750 01  R4-HOLDREQQ-STATUS           PIC X(002) VALUE '00'.
+000760 01  R4-SWITCHES.
+000770     05 R4-REPLAYCF-EOF-SW        PIC X(001) VALUE 'N'.
+000780        88 R4-REPLAYCF-EOF                    VALUE 'Y'.
+000790     05 R4-TRANREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000800        88 R4-TRANREQF-EOF                    VALUE 'Y'.
+000810     05 R4-HOLDREQF-EOF-SW        PIC X(001) VALUE 'N'.
+000820        88 R4-HOLDREQF-EOF                    VALUE 'Y'.
+000830     05 R4-MATCHED-SW             PIC X(001) VALUE 'N'.
+000840        88 R4-MATCHED                         VALUE 'Y'.
+000850 01  R4-REPLAY-COUNT              PIC 9(004) COMP VALUE ZERO.
+000860 01  R4-REPLAY-TABLE.
+000870     05 R4-REPLAY-ENTRY OCCURS 200 TIMES
+000880        INDEXED BY R4-RPL-IDX, R4-RPL-LOOKUP-IDX.
+000890        10 R4-RPL-STREAM          PIC X(001).
+000900        10 R4-RPL-PCREF           PIC X(015).
+000910        10 R4-RPL-TRANSQ          PIC X(004).
+000920 PROCEDURE DIVISION.
+000930*-----------------------------------------------------------------
+000940 0000-MAINLINE.
+000950*-----------------------------------------------------------------
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-REPLAY-TRANREQF THRU 2000-EXIT
+000980         UNTIL R4-TRANREQF-EOF.
+000990     PERFORM 3000-REPLAY-HOLDREQF THRU 3000-EXIT
+001000         UNTIL R4-HOLDREQF-EOF.
+001010     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001020     STOP RUN.
+001030*-----------------------------------------------------------------
+001040 1000-INITIALIZE.
+001050*-----------------------------------------------------------------
+001060     OPEN INPUT REPLAYCF.
+001070     IF R4-REPLAYCF-OK
+001080         PERFORM 9100-READ-REPLAYCF THRU 9100-EXIT.
+001090     PERFORM 1100-LOAD-REPLAY-TABLE THRU 1100-EXIT
+001100         UNTIL R4-REPLAYCF-EOF.
+001110     CLOSE REPLAYCF.
+001120     OPEN INPUT  TRANREQF.
+001130     OPEN INPUT  HOLDREQF.
+001140     OPEN OUTPUT TRANREQQ.
+001150     OPEN OUTPUT HOLDREQQ.
+001160     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001170     PERFORM 9300-READ-HOLDREQF THRU 9300-EXIT.
+001180 1000-EXIT.
+001190     EXIT.
+001200*-----------------------------------------------------------------
+001210 1100-LOAD-REPLAY-TABLE.
+001220*-----------------------------------------------------------------
+001230     IF R4-REPLAY-COUNT < 200
+001240         ADD 1 TO R4-REPLAY-COUNT
+001250         SET R4-RPL-IDX TO R4-REPLAY-COUNT
+001260         MOVE RPL-SOURCE-STREAM OF REPLAY-REQUEST-RECORD
+001270             TO R4-RPL-STREAM (R4-RPL-IDX)
+001280         MOVE RPL-PCREF OF REPLAY-REQUEST-RECORD
+001290             TO R4-RPL-PCREF (R4-RPL-IDX)
+001300         MOVE RPL-TRANSQ OF REPLAY-REQUEST-RECORD
+001310             TO R4-RPL-TRANSQ (R4-RPL-IDX)
+001320     END-IF.
+001330     PERFORM 9100-READ-REPLAYCF THRU 9100-EXIT.
+001340 1100-EXIT.
+001350     EXIT.
+001360*-----------------------------------------------------------------
+001370 2000-REPLAY-TRANREQF.
+001380*-----------------------------------------------------------------
+001390     IF R4-TRANREQF-EOF
+001400         GO TO 2000-EXIT
+001410     END-IF.
+001420     PERFORM 9400-LOOKUP-TRANREQ THRU 9400-EXIT.
+001430     IF R4-MATCHED
+001440         MOVE TRANSACTION-REQ TO TRANREQQ-RECORD
+001450         WRITE TRANREQQ-RECORD
+001460     END-IF.
+001470     PERFORM 9200-READ-TRANREQF THRU 9200-EXIT.
+001480 2000-EXIT.
+001490     EXIT.
+001500*-----------------------------------------------------------------
+001510 3000-REPLAY-HOLDREQF.
+001520*-----------------------------------------------------------------
+001530     IF R4-HOLDREQF-EOF
+001540         GO TO 3000-EXIT
+001550     END-IF.
+001560     PERFORM 9500-LOOKUP-HOLDREQ THRU 9500-EXIT.
+001570     IF R4-MATCHED
+001580         MOVE EQHOLD-REQ TO HOLDREQQ-RECORD
+001590         WRITE HOLDREQQ-RECORD
+001600     END-IF.
+001610     PERFORM 9300-READ-HOLDREQF THRU 9300-EXIT.
+001620 3000-EXIT.
+001630     EXIT.
+001640*-----------------------------------------------------------------
+001650 8000-TERMINATE.
+001660*-----------------------------------------------------------------
+001670     CLOSE TRANREQF.
+001680     CLOSE HOLDREQF.
+001690     CLOSE TRANREQQ.
+001700     CLOSE HOLDREQQ.
+001710 8000-EXIT.
+001720     EXIT.
+001730*-----------------------------------------------------------------
+001740 9100-READ-REPLAYCF.
+001750*-----------------------------------------------------------------
+001760     READ REPLAYCF
+001770         AT END
+001780             SET R4-REPLAYCF-EOF TO TRUE
+001790     END-READ.
+001800 9100-EXIT.
+001810     EXIT.
+001820*-----------------------------------------------------------------
+001830 9200-READ-TRANREQF.
+001840*-----------------------------------------------------------------
+001850     READ TRANREQF
+001860         AT END
+001870             SET R4-TRANREQF-EOF TO TRUE
+001880     END-READ.
+001890 9200-EXIT.
+001900     EXIT.
+001910*-----------------------------------------------------------------
+001920 9300-READ-HOLDREQF.
+001930*-----------------------------------------------------------------
+001940     READ HOLDREQF
+001950         AT END
+001960             SET R4-HOLDREQF-EOF TO TRUE
+001970     END-READ.
+001980 9300-EXIT.
+001990     EXIT.
+002000*-----------------------------------------------------------------
+002010 9400-LOOKUP-TRANREQ.
+002020*-----------------------------------------------------------------
+002030     MOVE 'N' TO R4-MATCHED-SW.
+002040     IF R4-REPLAY-COUNT = ZERO
+002050         GO TO 9400-EXIT
+002060     END-IF.
+002070     SET R4-RPL-LOOKUP-IDX TO 1.
+002080     PERFORM 9410-SCAN-TRANREQ THRU 9410-EXIT
+002090         UNTIL R4-RPL-LOOKUP-IDX > R4-REPLAY-COUNT
+002100            OR R4-MATCHED.
+002110 9400-EXIT.
+002120     EXIT.
+002130*-----------------------------------------------------------------
+002140 9410-SCAN-TRANREQ.
+002150*-----------------------------------------------------------------
+002160     IF R4-RPL-STREAM (R4-RPL-LOOKUP-IDX) = 'Q'
+002170        AND R4-RPL-PCREF (R4-RPL-LOOKUP-IDX) =
+002180             PCREF OF TRANSACTION-REQ-HEADER
+002190        AND (R4-RPL-TRANSQ (R4-RPL-LOOKUP-IDX) = SPACES
+002200           OR R4-RPL-TRANSQ (R4-RPL-LOOKUP-IDX) =
+002210             TRANSQ OF TRANSACTION-REQ-HEADER)
+002220         MOVE 'Y' TO R4-MATCHED-SW
+002230     ELSE
+002240         SET R4-RPL-LOOKUP-IDX UP BY 1
+002250     END-IF.
+002260 9410-EXIT.
+002270     EXIT.
+002280*-----------------------------------------------------------------
+002290 9500-LOOKUP-HOLDREQ.
+002300*-----------------------------------------------------------------
+002310     MOVE 'N' TO R4-MATCHED-SW.
+002320     IF R4-REPLAY-COUNT = ZERO
+002330         GO TO 9500-EXIT
+002340     END-IF.
+002350     SET R4-RPL-LOOKUP-IDX TO 1.
+002360     PERFORM 9510-SCAN-HOLDREQ THRU 9510-EXIT
+002370         UNTIL R4-RPL-LOOKUP-IDX > R4-REPLAY-COUNT
+002380            OR R4-MATCHED.
+002390 9500-EXIT.
+002400     EXIT.
+002410*-----------------------------------------------------------------
+002420 9510-SCAN-HOLDREQ.
+002430*-----------------------------------------------------------------
+002440     IF R4-RPL-STREAM (R4-RPL-LOOKUP-IDX) = 'H'
+002450        AND R4-RPL-PCREF (R4-RPL-LOOKUP-IDX) =
+002460             PCREF OF EQHOLD-REQ-HEADER
+002470        AND (R4-RPL-TRANSQ (R4-RPL-LOOKUP-IDX) = SPACES
+002480           OR R4-RPL-TRANSQ (R4-RPL-LOOKUP-IDX) =
+002490             TRANSQ OF EQHOLD-REQ-HEADER)
+002500         MOVE 'Y' TO R4-MATCHED-SW
+002510     ELSE
+002520         SET R4-RPL-LOOKUP-IDX UP BY 1
+002530     END-IF.
+002540 9510-EXIT.
+002550     EXIT.
+002560*-----------------------------------------------------------------
+002570 9999-EXIT.
+002580*-----------------------------------------------------------------
+002590     EXIT.
